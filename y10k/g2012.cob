@@ -16,9 +16,15 @@
            LOCK MODE MANUAL.
            SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
            LINE SEQUENTIAL.
+
+      * the century-window pivot year for CR-DATE's 2-digit year -
+      * one record, replacing the hardcoded "2012" cutoff the
+      * program name used to bake in.
+           SELECT PARMFILE ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD GARFILE.
+       FD GARFILE
       *     BLOCK CONTAINS 3 RECORDS
            DATA RECORD IS GARFILE01.
        01 GARFILE01.
@@ -85,14 +91,30 @@
            02 CR-INSNAME PIC X(30).
        FD FILEOUT.
        01  FILEOUT01.
-           02 F0 PIC X(80).
+           02 F0 PIC X(100).
+
+      * pivot year for the CR-DATE century check, one 2-digit record.
+       FD PARMFILE.
+       01  PARMFILE01 PIC 99.
+
        WORKING-STORAGE SECTION.
        01  HOLD-KEY PIC X(8).
        01  ANS PIC X.
+
+      * years 00 thru PIVOT-YEAR resolve to 20xx, PIVOT-YEAR+1 thru 99
+      * resolve to 19xx - defaults to 12, the cutoff the program name
+      * used to bake in, when PARMFILE supplies none.
+       01  PIVOT-YEAR PIC 99 VALUE 12.
+       01  CR-CC PIC 99.
+       01  CR-YY PIC 99.
+       01  EXPECT-CC PIC 99.
+       01  CENTURY-FLAG PIC X(22).
+
        PROCEDURE DIVISION.
        0005-START.
            OPEN INPUT CAREFILE GARFILE PARMFILE.
            OPEN OUTPUT FILEOUT.
+           PERFORM LOAD-PIVOT-PARM THRU LOAD-PIVOT-PARM-EXIT.
        P00.
            READ CAREFILE AT END GO TO P99.
 
@@ -109,13 +131,44 @@
                GO TO P00
            END-READ
 
+           PERFORM CHECK-CENTURY-WINDOW
+
            MOVE SPACE TO FILEOUT01
 
-           STRING G-NAME "," G-PRIPOL "," CR-DATE ","
-               CR-ICN "," CR-PROC INTO FILEOUT01
+           STRING G-GARNAME "," G-PRIPOL "," CR-DATE ","
+               CR-ICN "," CR-PROC "," CENTURY-FLAG INTO FILEOUT01
 
            WRITE FILEOUT01
            GO TO P00.
+
+      * reads the pivot year from PARMFILE - falls back to the
+      * default above when the parm file is empty.
+       LOAD-PIVOT-PARM.
+           READ PARMFILE
+             AT END
+               GO TO LOAD-PIVOT-PARM-EXIT.
+           MOVE PARMFILE01 TO PIVOT-YEAR.
+       LOAD-PIVOT-PARM-EXIT.
+           EXIT.
+
+      * compares CR-DATE's stored century (CCYYMMDD, positions 1-2)
+      * against the century PIVOT-YEAR would assign to its 2-digit
+      * year (positions 3-4), flagging a mismatch instead of silently
+      * trusting whatever century the record was stamped with.
+       CHECK-CENTURY-WINDOW.
+           MOVE CR-DATE(1:2) TO CR-CC
+           MOVE CR-DATE(3:2) TO CR-YY
+           IF CR-YY <= PIVOT-YEAR
+               MOVE 20 TO EXPECT-CC
+           ELSE
+               MOVE 19 TO EXPECT-CC
+           END-IF
+           IF CR-CC = EXPECT-CC
+               MOVE SPACE TO CENTURY-FLAG
+           ELSE
+               MOVE "CENTURY WINDOW MISMATCH" TO CENTURY-FLAG
+           END-IF.
+
        P99.
-           CLOSE CAREFILE GARFILE FILEOUT
+           CLOSE CAREFILE GARFILE FILEOUT PARMFILE
            STOP RUN.
