@@ -0,0 +1,12 @@
+      * shared load-audit record - the RRMC load program variants in
+      * rri/load (rri221/222/224/240/242/247/247x/249/252/rrmc006/
+      * rrmc008) each write one control-total line here at the end of
+      * a run, so a partial or truncated load shows up in the numbers
+      * instead of as a reconciliation surprise weeks later.
+       01  LOADAUDIT01.
+           02 LA-PROGRAM PIC X(8).
+           02 LA-DATE PIC X(8).
+           02 LA-TIME PIC X(8).
+           02 LA-INPUT-CNTR PIC 9(7).
+           02 LA-AMOUNT PIC S9(7)V99.
+           02 LA-REJECT-CNTR PIC 9(7).
