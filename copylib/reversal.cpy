@@ -0,0 +1,17 @@
+      * shared reversal-audit record - err178.cob/hipr136.cob/
+      * hipr146.cob each write one line here when an operator reverses
+      * a posted payment, so the offsetting PAYCUR/PAYFILE entry
+      * (REV-NEW-KEY3/REV-REASON) is linked back to the original
+      * transaction it backs out (REV-ORIG-KEY8/KEY3/AMOUNT) instead
+      * of the original row being hand-edited away with no trail -
+      * same shared-COPY-across-independently-maintained-programs
+      * rationale as postaudit.cpy/loadaudit.cpy.
+       01  REVERSALLOG01.
+           02 REV-PROGRAM PIC X(8).
+           02 REV-ORIG-KEY8 PIC X(8).
+           02 REV-ORIG-KEY3 PIC XXX.
+           02 REV-ORIG-AMOUNT PIC S9(4)V99.
+           02 REV-NEW-KEY3 PIC XXX.
+           02 REV-REASON PIC X(40).
+           02 REV-DATE PIC X(8).
+           02 REV-TIME PIC X(8).
