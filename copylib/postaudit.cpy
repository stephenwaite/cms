@@ -0,0 +1,13 @@
+      * shared posting-audit record - hipr136.cob/hipr146.cob/
+      * hiproa.cob/errr146.cob each write one line here every time
+      * they post a payment, so a bad posting can be traced back to
+      * the specific program/claim/amount instead of guessed at from
+      * which extract was fed in that day.
+       01  AUDITFILE01.
+           02 AUD-PROGRAM PIC X(8).
+           02 AUD-KEY8 PIC X(8).
+           02 AUD-KEY3 PIC XXX.
+           02 AUD-AMOUNT PIC S9(4)V99.
+           02 AUD-PAYCODE PIC XXX.
+           02 AUD-DATE PIC X(8).
+           02 AUD-TIME PIC X(8).
