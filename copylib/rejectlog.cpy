@@ -0,0 +1,12 @@
+      * shared load-reject record - rrmc006.cob/rrmc008.cob each write
+      * one line here every time an incoming extract row is skipped
+      * or rejected during a load, so a reason-code summary can be
+      * run across a whole load cycle instead of grepping each
+      * program's own free-text ERRFILE by hand.
+       01  REJECTLOG01.
+           02 RJ-PROGRAM PIC X(8).
+           02 RJ-KEY PIC X(15).
+           02 RJ-REASON-CODE PIC XX.
+           02 RJ-REASON-TEXT PIC X(50).
+           02 RJ-DATE PIC X(8).
+           02 RJ-TIME PIC X(8).
