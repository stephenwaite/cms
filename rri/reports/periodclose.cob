@@ -0,0 +1,205 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. periodclose.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * same low/high posting-date parm file paytot01.cob/rri012.cob
+      * already read.
+           SELECT AGEDATE ASSIGN TO "S30" ORGANIZATION
+           LINE SEQUENTIAL.
+
+      * prior period's ending balance, carried forward by hand from
+      * the last run's FILEOUT total - no existing control file in
+      * the repo persists this, so a small parm file in the same
+      * one-record style as AGEDATE is the closest precedent.
+           SELECT CLOSEPARM ASSIGN TO "S35" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT CHARCUR ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL RECORD KEY IS CHARCUR-KEY.
+
+           SELECT PAYCUR ASSIGN TO "S45" ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL RECORD KEY IS PAYCUR-KEY.
+
+           SELECT FILEOUT ASSIGN TO "S50" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGEDATE DATA RECORD IS AGEDATE01.
+       01  AGEDATE01.
+           02 LOW-DATE PIC X(8).
+           02 HIGH-DATE PIC X(8).
+
+       FD  CLOSEPARM DATA RECORD IS CLOSEPARM01.
+       01  CLOSEPARM01.
+           02 PRIOR-BAL PIC S9(9)V99.
+
+      * same inline CHARCUR01 layout err178.cob/denialrpt.cob carry.
+       FD  CHARCUR DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC.
+              03 CC-PROC0 PIC XXXX.
+              03 CC-PROC1 PIC X(5).
+              03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+      * same inline PAYCUR01 layout err178.cob/paytot01.cob carry.
+       FD  PAYCUR DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  TOT-CHARGES PIC S9(9)V99 VALUE 0.
+       01  CNT-CHARGES PIC 9(7) VALUE 0.
+       01  TOT-PMT PIC S9(9)V99 VALUE 0.
+       01  CNT-PMT PIC 9(7) VALUE 0.
+       01  TOT-ADJ PIC S9(9)V99 VALUE 0.
+       01  CNT-ADJ PIC 9(7) VALUE 0.
+       01  ENDING-BAL PIC S9(9)V99 VALUE 0.
+       01  EDIT-AMT PIC $$,$$$,$$9.99-.
+       01  EDIT-CNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT AGEDATE CLOSEPARM CHARCUR PAYCUR.
+           OPEN OUTPUT FILEOUT.
+           READ AGEDATE.
+           READ CLOSEPARM AT END MOVE 0 TO PRIOR-BAL END-READ.
+           DISPLAY "PERIOD CLOSE: " LOW-DATE " TO " HIGH-DATE
+             "  PRIOR BALANCE: " PRIOR-BAL.
+
+      * charges entered - same CC-DATE-T posting-date filter
+      * paytot01.cob/rri012.cob already use against this window.
+       P1.
+           READ CHARCUR AT END GO TO P2.
+           IF CC-DATE-T < LOW-DATE OR > HIGH-DATE GO TO P1.
+           ADD CC-AMOUNT TO TOT-CHARGES
+           ADD 1 TO CNT-CHARGES
+           GO TO P1.
+
+      * payments posted and adjustments taken - same paycode/denial
+      * classification paytot01.cob's P1 filter uses, except a
+      * reversal entry (PC-DENIAL = "RV", the offsetting-entry marker
+      * the posting programs write when backing out a payment) is
+      * counted as a real payment-bucket amount rather than excluded
+      * like an actual denial, since its whole purpose is to move
+      * dollars back out of the payment total it reverses.
+       P2.
+           READ PAYCUR AT END GO TO P3.
+           IF PC-DATE-T < LOW-DATE OR > HIGH-DATE GO TO P2.
+           IF (PC-PAYCODE = "007" OR "008" OR "009" OR "011"
+               OR "012" OR "013" OR "014" OR "015" OR "016" OR "017")
+               ADD PC-AMOUNT TO TOT-ADJ
+               ADD 1 TO CNT-ADJ
+               GO TO P2
+           END-IF
+           IF PC-DENIAL NOT = SPACE AND PC-DENIAL NOT = "RV"
+               GO TO P2
+           END-IF
+           ADD PC-AMOUNT TO TOT-PMT
+           ADD 1 TO CNT-PMT
+           GO TO P2.
+
+       P3.
+           COMPUTE ENDING-BAL = PRIOR-BAL + TOT-CHARGES - TOT-PMT
+             - TOT-ADJ
+
+           MOVE SPACE TO FILEOUT01
+           STRING "PERIOD CLOSE REPORT  " LOW-DATE " TO " HIGH-DATE
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE PRIOR-BAL TO EDIT-AMT
+           MOVE SPACE TO FILEOUT01
+           STRING "PRIOR PERIOD ENDING BALANCE:     " EDIT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE TOT-CHARGES TO EDIT-AMT
+           MOVE CNT-CHARGES TO EDIT-CNT
+           MOVE SPACE TO FILEOUT01
+           STRING "CHARGES ENTERED:     " EDIT-CNT "  " EDIT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE TOT-PMT TO EDIT-AMT
+           MOVE CNT-PMT TO EDIT-CNT
+           MOVE SPACE TO FILEOUT01
+           STRING "PAYMENTS POSTED:     " EDIT-CNT "  " EDIT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE TOT-ADJ TO EDIT-AMT
+           MOVE CNT-ADJ TO EDIT-CNT
+           MOVE SPACE TO FILEOUT01
+           STRING "ADJUSTMENTS TAKEN:   " EDIT-CNT "  " EDIT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE ENDING-BAL TO EDIT-AMT
+           MOVE SPACE TO FILEOUT01
+           STRING "ENDING BALANCE (RECONCILED):     " EDIT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE AGEDATE CLOSEPARM CHARCUR PAYCUR FILEOUT.
+           STOP RUN.
