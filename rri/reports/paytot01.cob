@@ -11,6 +11,8 @@
       * Reads AGEDATE for the low/high posting date window.
       * Skips standard adjustment paycodes (007-009, 011-017) and
       * denials (DI, 14, 15).
+      * Also writes the same totals to CSVOUT (S70) as a comma
+      * delimited export, one row per place-of-service bucket.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. paytot01.
@@ -26,6 +28,8 @@
                ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
            SELECT PAYCUR ASSIGN TO "S65" ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL RECORD KEY IS PAYCUR-KEY.
+           SELECT CSVOUT ASSIGN TO "S70"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  AGEDATE
@@ -37,7 +41,12 @@
            COPY PAYCUR.CPY.
        FD  CHARCUR.
            COPY CHARCUR.CPY.
+       FD  CSVOUT.
+       01  CSVOUT01 PIC X(60).
        WORKING-STORAGE SECTION.
+       01  CSV-PLACE     PIC X(5).
+       01  CSV-CNT       PIC 9(7).
+       01  CSV-AMT       PIC -(7)9.99.
        01  TOT-PLACE-3   PIC S9(7)V99 VALUE 0.
        01  TOT-PLACE-5   PIC S9(7)V99 VALUE 0.
        01  TOT-PLACE-E   PIC S9(7)V99 VALUE 0.
@@ -57,6 +66,9 @@
        PROCEDURE DIVISION.
         P0.
            OPEN INPUT AGEDATE CHARCUR PAYCUR.
+           OPEN OUTPUT CSVOUT.
+           MOVE "PLACE,COUNT,AMOUNT" TO CSVOUT01
+           WRITE CSVOUT01.
            READ AGEDATE.
            DISPLAY "POSTING DATE RANGE: " LOW-DATE " TO " HIGH-DATE.
         P1.
@@ -111,20 +123,49 @@
            MOVE CNT-PLACE-3 TO EDIT-CNT.
            MOVE TOT-PLACE-3 TO EDIT-AMT.
            DISPLAY "  3    " EDIT-CNT "  " EDIT-AMT.
+           MOVE "3" TO CSV-PLACE.
+           MOVE CNT-PLACE-3 TO CSV-CNT.
+           MOVE TOT-PLACE-3 TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
            MOVE CNT-PLACE-5 TO EDIT-CNT.
            MOVE TOT-PLACE-5 TO EDIT-AMT.
            DISPLAY "  5    " EDIT-CNT "  " EDIT-AMT.
+           MOVE "5" TO CSV-PLACE.
+           MOVE CNT-PLACE-5 TO CSV-CNT.
+           MOVE TOT-PLACE-5 TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
            MOVE CNT-PLACE-E TO EDIT-CNT.
            MOVE TOT-PLACE-E TO EDIT-AMT.
            DISPLAY "  E    " EDIT-CNT "  " EDIT-AMT.
+           MOVE "E" TO CSV-PLACE.
+           MOVE CNT-PLACE-E TO CSV-CNT.
+           MOVE TOT-PLACE-E TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
            MOVE CNT-PLACE-N TO EDIT-CNT.
            MOVE TOT-PLACE-N TO EDIT-AMT.
            DISPLAY "  N    " EDIT-CNT "  " EDIT-AMT.
+           MOVE "N" TO CSV-PLACE.
+           MOVE CNT-PLACE-N TO CSV-CNT.
+           MOVE TOT-PLACE-N TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
            MOVE CNT-CHCRR TO EDIT-CNT.
            MOVE TOT-CHCRR TO EDIT-AMT.
            DISPLAY "CHCRR  " EDIT-CNT "  " EDIT-AMT.
+           MOVE "CHCRR" TO CSV-PLACE.
+           MOVE CNT-CHCRR TO CSV-CNT.
+           MOVE TOT-CHCRR TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
            MOVE CNT-NOMATCH TO EDIT-CNT.
            MOVE TOT-NOMATCH TO EDIT-AMT.
            DISPLAY "NOCHG  " EDIT-CNT "  " EDIT-AMT.
-           CLOSE AGEDATE CHARCUR PAYCUR.
-           STOP RUN.
\ No newline at end of file
+           MOVE "NOCHG" TO CSV-PLACE.
+           MOVE CNT-NOMATCH TO CSV-CNT.
+           MOVE TOT-NOMATCH TO CSV-AMT.
+           PERFORM WRITE-CSV-ROW.
+           CLOSE AGEDATE CHARCUR PAYCUR CSVOUT.
+           STOP RUN.
+        WRITE-CSV-ROW.
+           MOVE SPACE TO CSVOUT01
+           STRING CSV-PLACE DELIMITED BY SPACE "," CSV-CNT ","
+               CSV-AMT DELIMITED BY SIZE INTO CSVOUT01
+           WRITE CSVOUT01.
