@@ -0,0 +1,273 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refphydirrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * REFPHY is only ever read one code at a time during claim
+      * processing (refphymiss.cob) - this scans the whole roster and
+      * cross-references it against open CHARCUR claims so missing or
+      * stale NPIs surface before they cause a wave of rejections.
+           SELECT REFPHY ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS REF-KEY
+               ALTERNATE RECORD KEY IS REF-BSNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-CRNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-UPIN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-CDNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-NAME WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline REFPHY layout refphymiss.cob/npi036.cob use - no
+      * copylib dependency.
+       FD  REFPHY.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+
+      * same inline CHARCUR layout refphymiss.cob uses.
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-REF PIC 9(5) VALUE 2000.
+       01  WS-REF-CNT PIC 9(5) VALUE 0.
+       01  WS-REF-TABLE.
+           02 WS-REF-ENTRY OCCURS 2000 TIMES.
+              03 WR-KEY PIC XXX.
+              03 WR-NAME PIC X(24).
+              03 WR-UPIN PIC X(6).
+              03 WR-NPI PIC X(10).
+              03 WR-CNT PIC 9(5).
+       01  WS-SWAP-ENTRY.
+           02 SW-KEY PIC XXX.
+           02 SW-NAME PIC X(24).
+           02 SW-UPIN PIC X(6).
+           02 SW-NPI PIC X(10).
+           02 SW-CNT PIC 9(5).
+       01  WS-I PIC 9(5).
+       01  WS-J PIC 9(5).
+       01  WS-IDX PIC 9(5).
+       01  WS-FOUND PIC X.
+       01  MISSING-NPI-CNTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT REFPHY CHARCUR
+           OPEN OUTPUT FILEOUT
+           MOVE SPACE TO REF-KEY
+           START REFPHY KEY NOT < REF-KEY
+             INVALID
+               DISPLAY "EMPTY REFPHY"
+               GO TO P9
+           END-START.
+
+       LOAD-1.
+           READ REFPHY NEXT
+             AT END
+               GO TO LOAD-EXIT
+           END-READ
+
+           IF WS-REF-CNT < WS-MAX-REF
+               ADD 1 TO WS-REF-CNT
+               MOVE REF-KEY TO WR-KEY(WS-REF-CNT)
+               MOVE REF-NAME TO WR-NAME(WS-REF-CNT)
+               MOVE REF-UPIN TO WR-UPIN(WS-REF-CNT)
+               MOVE REF-NPI TO WR-NPI(WS-REF-CNT)
+               MOVE 0 TO WR-CNT(WS-REF-CNT)
+               IF REF-NPI = SPACE
+                   ADD 1 TO MISSING-NPI-CNTR
+               END-IF
+           END-IF
+
+           GO TO LOAD-1.
+
+       LOAD-EXIT.
+           GO TO P9.
+
+       COUNT-CLAIMS.
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO COUNT-CLAIMS-EXIT
+           END-START.
+
+       COUNT-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO COUNT-CLAIMS-EXIT
+           END-READ
+
+           IF CC-DOCR NOT = SPACE
+               MOVE "N" TO WS-FOUND
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-REF-CNT
+                   OR WS-FOUND = "Y"
+                   IF WR-KEY(WS-IDX) = CC-DOCR
+                       ADD 1 TO WR-CNT(WS-IDX)
+                       MOVE "Y" TO WS-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           GO TO COUNT-1.
+
+       COUNT-CLAIMS-EXIT.
+           EXIT.
+
+      * bubble sort - same technique garnoscan.cob/mplrdirrpt.cob use.
+       SORT-BY-NAME.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-REF-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-REF-CNT - WS-I
+                   IF WR-NAME(WS-J) > WR-NAME(WS-J + 1)
+                       MOVE WS-REF-ENTRY(WS-J) TO WS-SWAP-ENTRY
+                       MOVE WS-REF-ENTRY(WS-J + 1)
+                           TO WS-REF-ENTRY(WS-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-REF-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-BY-NPI.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-REF-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-REF-CNT - WS-I
+                   IF WR-NPI(WS-J) > WR-NPI(WS-J + 1)
+                       MOVE WS-REF-ENTRY(WS-J) TO WS-SWAP-ENTRY
+                       MOVE WS-REF-ENTRY(WS-J + 1)
+                           TO WS-REF-ENTRY(WS-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-REF-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-DIRECTORY.
+           MOVE SPACE TO FILEOUT01
+           STRING "REFERRING PHYSICIAN DIRECTORY - SORTED BY NAME"
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           PERFORM SORT-BY-NAME
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REF-CNT
+               MOVE SPACE TO FILEOUT01
+               IF WR-NPI(WS-IDX) = SPACE
+                   STRING WR-NAME(WS-IDX) " " WR-KEY(WS-IDX) " UPIN="
+                     WR-UPIN(WS-IDX) " NPI=MISSING OPEN-CLAIMS="
+                     WR-CNT(WS-IDX) DELIMITED BY SIZE INTO FILEOUT01
+               ELSE
+                   STRING WR-NAME(WS-IDX) " " WR-KEY(WS-IDX) " UPIN="
+                     WR-UPIN(WS-IDX) " NPI=" WR-NPI(WS-IDX)
+                     " OPEN-CLAIMS=" WR-CNT(WS-IDX)
+                     DELIMITED BY SIZE INTO FILEOUT01
+               END-IF
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE SPACE TO FILEOUT01
+           STRING "REFERRING PHYSICIAN DIRECTORY - SORTED BY NPI"
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           PERFORM SORT-BY-NPI
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REF-CNT
+               MOVE SPACE TO FILEOUT01
+               IF WR-NPI(WS-IDX) = SPACE
+                   STRING "NPI=MISSING " WR-KEY(WS-IDX) " "
+                     WR-NAME(WS-IDX) " OPEN-CLAIMS=" WR-CNT(WS-IDX)
+                     DELIMITED BY SIZE INTO FILEOUT01
+               ELSE
+                   STRING "NPI=" WR-NPI(WS-IDX) " " WR-KEY(WS-IDX)
+                     " " WR-NAME(WS-IDX) " OPEN-CLAIMS="
+                     WR-CNT(WS-IDX) DELIMITED BY SIZE INTO FILEOUT01
+               END-IF
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL PHYSICIANS: " WS-REF-CNT "  MISSING NPI: "
+             MISSING-NPI-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
+
+       P9.
+           IF WS-REF-CNT > 0
+               PERFORM COUNT-CLAIMS THRU COUNT-CLAIMS-EXIT
+               PERFORM WRITE-DIRECTORY
+           END-IF
+           CLOSE REFPHY CHARCUR FILEOUT.
+           STOP RUN.
