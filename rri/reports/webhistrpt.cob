@@ -0,0 +1,107 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. webhistrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT WEBFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS WEB-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same WEBFILE01 layout wc5r079.cob/mvp5r079.cob use - one row
+      * per submission date, WEB-NUM is the batch count submitted
+      * that date and WEB-AMT is the claim dollar volume submitted
+      * that date. No copylib dependency.
+       FD  WEBFILE
+           DATA RECORD IS WEBFILE01.
+       01  WEBFILE01.
+           02 WEB-KEY PIC X(8).
+           02 WEB-NUM PIC 9999.
+           02 WEB-AMT PIC S9(7)V99.
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  DATE-CNTR PIC 9(5) VALUE 0.
+       01  WEEK-IN-CNTR PIC 99 VALUE 0.
+       01  WEEK-NUM PIC 9(4) VALUE 0.
+       01  WEEK-TOT-BATCH PIC 9(6) VALUE 0.
+       01  WEEK-TOT-AMT PIC S9(9)V99 VALUE 0.
+       01  GRAND-TOT-BATCH PIC 9(7) VALUE 0.
+       01  GRAND-TOT-AMT PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * sequentially scans WEBFILE (the same START/READ NEXT idiom
+      * used by wcomp.cob/ari_inventory.cob) in ascending submission-
+      * date order, printing one line per date on file and rolling
+      * every 7 dates read into a week-total line, so a day where the
+      * clearinghouse batch silently failed to grow (WEB-NUM/WEB-AMT
+      * far below the surrounding days) stands out against the
+      * weekly pattern.
+       P0.
+           OPEN INPUT WEBFILE
+           OPEN OUTPUT FILEOUT.
+
+           MOVE SPACE TO WEB-KEY
+           START WEBFILE KEY NOT < WEB-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ WEBFILE NEXT
+             AT END
+               GO TO P8.
+
+           ADD 1 TO DATE-CNTR
+           ADD 1 TO WEEK-IN-CNTR
+           ADD WEB-NUM TO WEEK-TOT-BATCH GRAND-TOT-BATCH
+           ADD WEB-AMT TO WEEK-TOT-AMT GRAND-TOT-AMT
+
+           MOVE SPACE TO FILEOUT01
+           STRING "DATE=" WEB-KEY
+             " BATCHES=" WEB-NUM
+             " DOLLARS=" WEB-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           IF WEEK-IN-CNTR = 7
+               PERFORM WRITE-WEEK-TOTAL
+           END-IF
+
+           GO TO P1.
+
+       WRITE-WEEK-TOTAL.
+           ADD 1 TO WEEK-NUM
+           MOVE SPACE TO FILEOUT01
+           STRING "  WEEK " WEEK-NUM " TOTAL - BATCHES="
+             WEEK-TOT-BATCH " DOLLARS=" WEEK-TOT-AMT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+           MOVE 0 TO WEEK-IN-CNTR WEEK-TOT-BATCH WEEK-TOT-AMT.
+
+       P8.
+           IF WEEK-IN-CNTR > 0
+               PERFORM WRITE-WEEK-TOTAL
+           END-IF.
+
+       P9.
+           DISPLAY "WEBHISTRPT - SUBMISSION DATES ON FILE: " DATE-CNTR
+           DISPLAY "WEBHISTRPT - TOTAL BATCHES: " GRAND-TOT-BATCH
+           DISPLAY "WEBHISTRPT - TOTAL DOLLAR VOLUME: " GRAND-TOT-AMT
+           CLOSE WEBFILE FILEOUT.
+           STOP RUN.
