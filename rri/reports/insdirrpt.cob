@@ -0,0 +1,186 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. insdirrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * INSFILE is only ever queried record-by-record throughout the
+      * claims and posting programs (err178.cob, hipr136.cob, etc.) -
+      * this is the first standalone listing of the whole payer
+      * roster, grouped by claim type so billing staff can spot the
+      * stale/closed payer codes (INS-STATUS = "1", same CLOSED flag
+      * chc001.cob's ALF-7 display uses) before assigning a new claim
+      * to one of them.
+           SELECT INSFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS INS-KEY
+               ALTERNATE RECORD KEY IS INS-NAME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INS-CITY WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INS-ASSIGN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INS-CLAIMTYPE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INS-NEIC WITH DUPLICATES
+               ALTERNATE RECORD KEY IS INS-NEIC-ASSIGN WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline INSFILE layout err178.cob/inar004.cob use - no
+      * copylib dependency.
+       FD  INSFILE
+           DATA RECORD IS INSFILE01.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-FUTURE PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-INS PIC 9(5) VALUE 2000.
+       01  WS-INS-CNT PIC 9(5) VALUE 0.
+       01  WS-INS-TABLE.
+           02 WS-INS-ENTRY OCCURS 2000 TIMES.
+              03 WI-CLAIMTYPE PIC X.
+              03 WI-KEY PIC XXX.
+              03 WI-NAME PIC X(22).
+              03 WI-ASSIGN PIC X.
+              03 WI-NEIC PIC X(5).
+              03 WI-STATUS PIC X.
+              03 WI-LASTDATE PIC X(8).
+       01  WS-SWAP-ENTRY.
+           02 SW-CLAIMTYPE PIC X.
+           02 SW-KEY PIC XXX.
+           02 SW-NAME PIC X(22).
+           02 SW-ASSIGN PIC X.
+           02 SW-NEIC PIC X(5).
+           02 SW-STATUS PIC X.
+           02 SW-LASTDATE PIC X(8).
+       01  WS-I PIC 9(5).
+       01  WS-J PIC 9(5).
+       01  ACT-CNTR PIC 9(5).
+       01  CLOSED-CNTR PIC 9(5).
+       01  WS-PREV-CLAIMTYPE PIC X.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT INSFILE
+           OPEN OUTPUT FILEOUT
+           MOVE SPACE TO INS-KEY
+           START INSFILE KEY NOT < INS-KEY
+             INVALID
+               DISPLAY "EMPTY FILE"
+               GO TO P9
+           END-START.
+
+       P1.
+           READ INSFILE NEXT
+             AT END
+               GO TO SORT-AND-WRITE
+           END-READ
+
+           IF WS-INS-CNT < WS-MAX-INS
+               ADD 1 TO WS-INS-CNT
+               MOVE INS-CLAIMTYPE TO WI-CLAIMTYPE(WS-INS-CNT)
+               MOVE INS-KEY TO WI-KEY(WS-INS-CNT)
+               MOVE INS-NAME TO WI-NAME(WS-INS-CNT)
+               MOVE INS-ASSIGN TO WI-ASSIGN(WS-INS-CNT)
+               MOVE INS-NEIC TO WI-NEIC(WS-INS-CNT)
+               MOVE INS-STATUS TO WI-STATUS(WS-INS-CNT)
+               MOVE INS-LASTDATE TO WI-LASTDATE(WS-INS-CNT)
+           END-IF
+
+           GO TO P1.
+
+       SORT-AND-WRITE.
+      * bubble sort by claim-type then name ascending - same table
+      * sort technique garnoscan.cob/mplrdirrpt.cob use - groups each
+      * claim type together in the printed listing.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-INS-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-INS-CNT - WS-I
+                   IF WI-CLAIMTYPE(WS-J) > WI-CLAIMTYPE(WS-J + 1)
+                     OR (WI-CLAIMTYPE(WS-J) = WI-CLAIMTYPE(WS-J + 1)
+                       AND WI-NAME(WS-J) > WI-NAME(WS-J + 1))
+                       MOVE WS-INS-ENTRY(WS-J) TO WS-SWAP-ENTRY
+                       MOVE WS-INS-ENTRY(WS-J + 1)
+                           TO WS-INS-ENTRY(WS-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-INS-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO ACT-CNTR CLOSED-CNTR
+           MOVE "*" TO WS-PREV-CLAIMTYPE
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-INS-CNT
+               IF WI-CLAIMTYPE(WS-I) NOT = WS-PREV-CLAIMTYPE
+                   MOVE WI-CLAIMTYPE(WS-I) TO WS-PREV-CLAIMTYPE
+                   MOVE SPACE TO FILEOUT01
+                   STRING "CLAIM TYPE: " WI-CLAIMTYPE(WS-I)
+                     DELIMITED BY SIZE INTO FILEOUT01
+                   WRITE FILEOUT01
+               END-IF
+
+               MOVE SPACE TO FILEOUT01
+               IF WI-STATUS(WS-I) = "1"
+                   ADD 1 TO CLOSED-CNTR
+                   STRING "  " WI-KEY(WS-I) " " WI-NAME(WS-I) " ASGM="
+                     WI-ASSIGN(WS-I) " NEIC=" WI-NEIC(WS-I)
+                     " LASTDATE=" WI-LASTDATE(WS-I)
+                     " *** CLOSED/INACTIVE ***"
+                     DELIMITED BY SIZE INTO FILEOUT01
+               ELSE
+                   ADD 1 TO ACT-CNTR
+                   STRING "  " WI-KEY(WS-I) " " WI-NAME(WS-I) " ASGM="
+                     WI-ASSIGN(WS-I) " NEIC=" WI-NEIC(WS-I)
+                     " LASTDATE=" WI-LASTDATE(WS-I)
+                     DELIMITED BY SIZE INTO FILEOUT01
+               END-IF
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL PAYERS: " WS-INS-CNT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ACTIVE: " ACT-CNTR "  CLOSED/INACTIVE: " CLOSED-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+       P9.
+           CLOSE INSFILE FILEOUT.
+           STOP RUN.
