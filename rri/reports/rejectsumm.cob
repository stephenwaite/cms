@@ -0,0 +1,105 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rejectsumm.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * rrmc006.cob/rrmc008.cob each append one REJECTLOG01 line per
+      * rejected/skipped extract row - this is a whole-file sweep of
+      * that shared reject log, totaled by reason code, so a load
+      * cycle's rejects can be reviewed in one place instead of
+      * grepping each program's own free-text ERRFILE.
+           SELECT REJFILE ASSIGN TO "S30" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJFILE.
+           COPY "rejectlog.cpy".
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      * linear find-or-add table idiom denialrpt.cob's WS-DEN-TABLE
+      * uses, grouped by program+reason-code instead of denial code.
+       01  WS-MAX-RJ PIC 9(5) VALUE 500.
+       01  WS-RJ-CNT PIC 9(5) VALUE 0.
+       01  WS-RJ-TABLE.
+           02 WS-RJ-ENTRY OCCURS 500 TIMES.
+              03 RT-PROGRAM PIC X(8).
+              03 RT-REASON-CODE PIC XX.
+              03 RT-REASON-TEXT PIC X(50).
+              03 RT-CNT PIC 9(7) VALUE 0.
+
+       01  WS-X PIC 9(5).
+       01  TOT-REJECTS PIC 9(7) VALUE 0.
+       01  EDIT-CNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT REJFILE.
+           OPEN OUTPUT FILEOUT.
+
+       P1.
+           READ REJFILE AT END GO TO P2.
+           ADD 1 TO TOT-REJECTS.
+
+           PERFORM VARYING WS-X FROM 1 BY 1
+               UNTIL WS-X > WS-RJ-CNT
+               OR (RT-PROGRAM(WS-X) = RJ-PROGRAM
+                   AND RT-REASON-CODE(WS-X) = RJ-REASON-CODE)
+               CONTINUE
+           END-PERFORM
+
+           IF WS-X > WS-RJ-CNT
+               IF WS-RJ-CNT >= WS-MAX-RJ
+                   DISPLAY "REJECTSUMM: TABLE FULL, SKIPPING REASON "
+                       RJ-PROGRAM " " RJ-REASON-CODE
+                   GO TO P1
+               END-IF
+               ADD 1 TO WS-RJ-CNT
+               MOVE WS-RJ-CNT TO WS-X
+               MOVE RJ-PROGRAM TO RT-PROGRAM(WS-X)
+               MOVE RJ-REASON-CODE TO RT-REASON-CODE(WS-X)
+               MOVE RJ-REASON-TEXT TO RT-REASON-TEXT(WS-X)
+           END-IF
+
+           ADD 1 TO RT-CNT(WS-X)
+           GO TO P1.
+
+       P2.
+           MOVE SPACE TO FILEOUT01
+           STRING "REJECT SUMMARY BY PROGRAM/REASON CODE"
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           PERFORM VARYING WS-X FROM 1 BY 1
+               UNTIL WS-X > WS-RJ-CNT
+               MOVE RT-CNT(WS-X) TO EDIT-CNT
+               MOVE SPACE TO FILEOUT01
+               STRING RT-PROGRAM(WS-X) " " RT-REASON-CODE(WS-X) "  "
+                   EDIT-CNT "  " RT-REASON-TEXT(WS-X)
+                   DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE TOT-REJECTS TO EDIT-CNT
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL REJECTS THIS CYCLE: " EDIT-CNT
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE REJFILE FILEOUT.
+           STOP RUN.
