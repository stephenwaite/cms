@@ -0,0 +1,122 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. docdirrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * DOCFILENEW is only ever consulted one provider at a time while
+      * building a claim (oa837.cob/npi5047.cob), where a missing
+      * DOC-NPI silently falls back to "000"/DOC-INS lookups instead
+      * of stopping the claim - this is the first standalone sweep of
+      * the whole provider roster, same whole-file scan/report shape
+      * as insdirrpt.cob/mplrdirrpt.cob/refphydirrpt.cob.
+           SELECT DOCFILENEW ASSIGN TO "S115" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS DOC-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline DOCFILE01 layout oa837.cob carries - no copylib
+      * dependency. DOCFILE01 had no spare status field for "inactive"
+      * so DOC-FUTURE PIC X(12) is split into DOC-STAT PIC X +
+      * DOC-FUTURE-11 PIC X(11), byte-compatible with existing
+      * records - same DOC-STAT = "I" inactive/SPACE active
+      * convention mplr-maint.cob/mplrdirrpt.cob already use for
+      * MPLR-STAT.
+       FD  DOCFILENEW.
+       01  DOCFILE01.
+           02 DOC-KEY.
+             03 DOC-INS PIC XXX.
+             03 DOC-NUM PIC XX.
+           02 DOC-FEDID PIC X(14).
+           02 DOC-PVNUM PIC X(14).
+           02 DOC-UPIN PIC X(6).
+           02 DOC-NPI PIC X(10).
+           02 DOC-IND PIC X.
+           02 DOC-GROUP PIC X(14).
+           02 DOC-NPIGROUP PIC X(10).
+           02 DOC-NAME PIC X(24).
+           02 DOC-GROUPNAME PIC X(29).
+           02 DOC-SSNUM PIC X(9).
+           02 DOC-TAXONOMY PIC X(10).
+           02 DOC-NEIC PIC X(5).
+           02 DOC-TAXGROUP PIC X(10).
+           02 DOC-WEBTAX PIC XXX.
+           02 DOC-FUTURE.
+             03 DOC-STAT PIC X.
+             03 DOC-FUTURE-11 PIC X(11).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  ACT-CNTR PIC 9(7) VALUE 0.
+       01  INACT-CNTR PIC 9(7) VALUE 0.
+       01  MISS-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT DOCFILENEW
+           OPEN OUTPUT FILEOUT
+           MOVE SPACE TO DOC-KEY
+           START DOCFILENEW KEY NOT < DOC-KEY
+             INVALID
+               DISPLAY "EMPTY FILE"
+               GO TO P9
+           END-START.
+
+       P1.
+           READ DOCFILENEW NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           ADD 1 TO TOT-CNTR
+
+           IF DOC-STAT = "I"
+               ADD 1 TO INACT-CNTR
+               GO TO P1
+           END-IF
+
+           ADD 1 TO ACT-CNTR
+
+           IF DOC-NPI = SPACE OR DOC-TAXONOMY = SPACE
+             OR DOC-FEDID = SPACE
+               ADD 1 TO MISS-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "INCOMPLETE PROVIDER " DOC-KEY " " DOC-NAME " "
+                 DOC-GROUPNAME " NPI=" DOC-NPI " TAXONOMY="
+                 DOC-TAXONOMY " FEDID=" DOC-FEDID
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL PROVIDERS: " TOT-CNTR "  ACTIVE: " ACT-CNTR
+             "  INACTIVE: " INACT-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ACTIVE PROVIDERS MISSING NPI/TAXONOMY/FEDID: "
+             MISS-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE DOCFILENEW FILEOUT.
+           STOP RUN.
