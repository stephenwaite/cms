@@ -0,0 +1,168 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. latmodrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+      * one CPT procedure code per line - the codes that require a
+      * laterality (left/right/bilateral) modifier. Replaces the
+      * hardcoded CD-PROC1 lists in missing-lat-mods.cob and the
+      * payer-specific CDM/PROC/MOD table wellcare-lat.cob loaded
+      * from its own FILEIN - this is the one parameter file any
+      * future payer's LAT-mod enforcement gets added to instead of
+      * a new one-off program.
+           SELECT CPTPARM ASSIGN TO "S35" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline CHARCUR layout rri184.cob/kin011.cob use - no
+      * copylib dependency.
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  CPTPARM.
+       01  CPTPARM01 PIC X(5).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LAT-TAB-CNT PIC 9(3) VALUE 0.
+       01  LAT-TAB-IDX PIC 9(3) VALUE 0.
+       01  LAT-TABLE.
+           02 LAT-ENTRY PIC X(5) OCCURS 200 TIMES.
+       01  LAT-MATCH PIC X VALUE "N".
+
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  MISS-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * generalized LAT-modifier compliance report, driven by the
+      * CPTPARM parameter file of codes requiring a laterality
+      * modifier, scanning every insurance code in CHARCUR rather
+      * than one payer at a time - replaces missing-lat-mods.cob
+      * (rri/chcrr) and wellcare-lat.cob (rri/coding) so a new payer
+      * enforcing LAT mods is just a CPTPARM entry, not a new
+      * program.
+       0005-START.
+           OPEN INPUT CPTPARM
+           OPEN INPUT CHARCUR
+           OPEN OUTPUT FILEOUT.
+           PERFORM LOAD-LAT-PARMS THRU LOAD-LAT-PARMS-EXIT.
+
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P9.
+
+           ADD 1 TO TOT-CNTR
+           PERFORM CHECK-LAT-MATCH
+           IF LAT-MATCH = "N"
+               GO TO P1
+           END-IF
+
+           IF CC-MOD2 = SPACE AND CC-MOD3 = SPACE AND CC-MOD4 = SPACE
+               ADD 1 TO MISS-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "MISSING LAT MOD - " CHARCUR-KEY
+                 " PAT " CC-PATID " PROC " CC-PROC
+                 " INS " CC-PAYCODE " DOS " CC-DATE-T
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-IF
+
+           GO TO P1.
+
+      * loads the CPT codes requiring a LAT modifier from CPTPARM,
+      * same table-load pattern mod2098.cob uses for its CPTPARM.
+       LOAD-LAT-PARMS.
+           READ CPTPARM
+             AT END
+               GO TO LOAD-LAT-PARMS-EXIT.
+
+           ADD 1 TO LAT-TAB-CNT
+           MOVE CPTPARM01 TO LAT-ENTRY(LAT-TAB-CNT)
+           GO TO LOAD-LAT-PARMS.
+
+       LOAD-LAT-PARMS-EXIT.
+           EXIT.
+
+       CHECK-LAT-MATCH.
+           MOVE "N" TO LAT-MATCH
+           PERFORM VARYING LAT-TAB-IDX FROM 1 BY 1
+             UNTIL LAT-TAB-IDX > LAT-TAB-CNT
+             IF CC-PROC(5:5) = LAT-ENTRY(LAT-TAB-IDX)
+                 MOVE "Y" TO LAT-MATCH
+             END-IF
+           END-PERFORM.
+
+       P9.
+           DISPLAY "LATMODRPT - CHARGES SCANNED: " TOT-CNTR
+           DISPLAY "LATMODRPT - MISSING LAT MOD: " MISS-CNTR
+           CLOSE CPTPARM CHARCUR FILEOUT.
+           STOP RUN.
