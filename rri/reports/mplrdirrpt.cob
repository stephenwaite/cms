@@ -0,0 +1,152 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mplrdirrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * employer directory, sorted by name instead of MPLR-KEY order,
+      * so duplicate/misspelled employer entries sit next to each
+      * other instead of having to be reverse-engineered from REC201
+      * claim extracts.
+           SELECT MPLRFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY
+               LOCK MODE IS MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline MPLRFILE layout mplr-maint.cob/cob004.cob use - no
+      * copylib dependency.
+       FD  MPLRFILE
+           DATA RECORD IS MPLRFILE01.
+       01  MPLRFILE01.
+           02 MPLR-KEY PIC X(8).
+           02 MPLR-NAME PIC X(22).
+           02 MPLR-STREET PIC X(24).
+           02 MPLR-CITY PIC X(15).
+           02 MPLR-STATE PIC XX.
+           02 MPLR-ZIP PIC X(9).
+           02 MPLR-CLAIMNO PIC X(15).
+           02 MPLR-TRINS PIC XXX.
+           02 MPLR-TR-ASSIGN PIC X.
+           02 MPLR-TR-GROUP PIC X(10).
+           02 MPLR-TRIPOL PIC X(16).
+           02 MPLR-TR-NAME PIC X(24).
+           02 MPLR-TR-RELATE PIC X.
+           02 MPLR-FUTURE.
+              03 MPLR-STAT PIC X.
+              03 MPLR-FUTURE-5 PIC X(5).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-EMPLR PIC 9(5) VALUE 5000.
+       01  WS-EMPLR-CNT PIC 9(5) VALUE 0.
+       01  WS-EMPLR-TABLE.
+           02 WS-EMPLR-ENTRY OCCURS 5000 TIMES.
+              03 WE-KEY PIC X(8).
+              03 WE-NAME PIC X(22).
+              03 WE-CITY PIC X(15).
+              03 WE-STATE PIC XX.
+              03 WE-STAT PIC X.
+       01  WS-SWAP-ENTRY.
+           02 SW-KEY PIC X(8).
+           02 SW-NAME PIC X(22).
+           02 SW-CITY PIC X(15).
+           02 SW-STATE PIC XX.
+           02 SW-STAT PIC X.
+       01  WS-I PIC 9(5).
+       01  WS-J PIC 9(5).
+       01  ACT-CNTR PIC 9(5).
+       01  INACT-CNTR PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT MPLRFILE
+           OPEN OUTPUT FILEOUT
+           MOVE SPACE TO MPLR-KEY
+           START MPLRFILE KEY NOT < MPLR-KEY
+             INVALID
+               DISPLAY "EMPTY FILE"
+               GO TO P9
+           END-START.
+
+       P1.
+           READ MPLRFILE NEXT
+             AT END
+               GO TO SORT-AND-WRITE
+           END-READ
+
+           IF WS-EMPLR-CNT < WS-MAX-EMPLR
+               ADD 1 TO WS-EMPLR-CNT
+               MOVE MPLR-KEY TO WE-KEY(WS-EMPLR-CNT)
+               MOVE MPLR-NAME TO WE-NAME(WS-EMPLR-CNT)
+               MOVE MPLR-CITY TO WE-CITY(WS-EMPLR-CNT)
+               MOVE MPLR-STATE TO WE-STATE(WS-EMPLR-CNT)
+               MOVE MPLR-STAT TO WE-STAT(WS-EMPLR-CNT)
+           END-IF
+
+           GO TO P1.
+
+       SORT-AND-WRITE.
+      * bubble sort by employer name ascending - same technique
+      * garnoscan.cob uses for its prefix table.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-EMPLR-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-EMPLR-CNT - WS-I
+                   IF WE-NAME(WS-J) > WE-NAME(WS-J + 1)
+                       MOVE WS-EMPLR-ENTRY(WS-J) TO WS-SWAP-ENTRY
+                       MOVE WS-EMPLR-ENTRY(WS-J + 1)
+                           TO WS-EMPLR-ENTRY(WS-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-EMPLR-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO ACT-CNTR INACT-CNTR
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-EMPLR-CNT
+               MOVE SPACE TO FILEOUT01
+               IF WE-STAT(WS-I) = "I"
+                   ADD 1 TO INACT-CNTR
+                   STRING WE-NAME(WS-I) " " WE-KEY(WS-I) " "
+                     WE-CITY(WS-I) " " WE-STATE(WS-I)
+                     " *** INACTIVE ***"
+                     DELIMITED BY SIZE INTO FILEOUT01
+               ELSE
+                   ADD 1 TO ACT-CNTR
+                   STRING WE-NAME(WS-I) " " WE-KEY(WS-I) " "
+                     WE-CITY(WS-I) " " WE-STATE(WS-I)
+                     DELIMITED BY SIZE INTO FILEOUT01
+               END-IF
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL EMPLOYERS: " WS-EMPLR-CNT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ACTIVE: " ACT-CNTR "  INACTIVE: " INACT-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+       P9.
+           CLOSE MPLRFILE FILEOUT.
+           STOP RUN.
