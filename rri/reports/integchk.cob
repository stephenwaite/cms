@@ -0,0 +1,341 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. integchk.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * nothing in the tree checks CC-KEY8/PC-KEY8 against GARFILE or
+      * CC-PAYCODE/PC-PAYCODE against INSFILE across the whole book -
+      * the posting/reporting programs only ever READ GARFILE/INSFILE
+      * one record at a time and treat INVALID KEY as "skip this one
+      * claim". This is a standalone whole-file sweep, same
+      * START/READ NEXT shape as insdirrpt.cob/docdirrpt.cob, keyed
+      * lookups same as err178.cob's own GARFILE/INSFILE READs.
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL RECORD KEY IS CHARCUR-KEY.
+
+           SELECT PAYCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL RECORD KEY IS PAYCUR-KEY.
+
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS G-GARNO
+               ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT INSFILE ASSIGN TO "S45" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS INS-KEY.
+
+           SELECT DOCFILENEW ASSIGN TO "S50" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS DOC-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S55" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline CHARCUR01 layout err178.cob/denialrpt.cob carry.
+       FD  CHARCUR DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC.
+              03 CC-PROC0 PIC XXXX.
+              03 CC-PROC1 PIC X(5).
+              03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+      * same inline PAYCUR01 layout err178.cob/paytot01.cob carry.
+       FD  PAYCUR DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+      * same inline G-MASTER layout err178.cob carries - no copylib
+      * dependency.
+       FD  GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01  G-MASTER.
+           02 G-GARNO.
+             03 ID1 PIC XXX.
+             03 ID2 PIC XXX.
+             03 ID3 PIC XX.
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-PR-GROUP PIC X(12).
+           02 G-PRIPOL0.
+             03 G-PRIPOL PIC X(9).
+             03 G-PR-SUFX PIC XXX.
+             03 G-PR-FILLER PIC XX.
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-SE-OFFICE PIC X(4).
+           02 G-SE-GROUP PIC X(12).
+           02 G-SECPOL0.
+              03 G-SECPOL PIC X(9).
+              03 G-SE-FILLER PIC X(5).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+      * same inline INSFILE layout err178.cob/insdirrpt.cob use - no
+      * copylib dependency.
+       FD  INSFILE
+           DATA RECORD IS INSFILE01.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-FUTURE PIC X(8).
+
+      * same inline DOCFILE01 layout oa837.cob/docdirrpt.cob carry -
+      * DOC-KEY (DOC-INS+DOC-NUM) is the same PIC XXX/XX split as
+      * CHARCUR's own CC-DOCR/CC-DOCP, the only two CHARCUR fields
+      * wide enough to address it - no copylib dependency.
+       FD  DOCFILENEW.
+       01  DOCFILE01.
+           02 DOC-KEY.
+             03 DOC-INS PIC XXX.
+             03 DOC-NUM PIC XX.
+           02 DOC-FEDID PIC X(14).
+           02 DOC-PVNUM PIC X(14).
+           02 DOC-UPIN PIC X(6).
+           02 DOC-NPI PIC X(10).
+           02 DOC-IND PIC X.
+           02 DOC-GROUP PIC X(14).
+           02 DOC-NPIGROUP PIC X(10).
+           02 DOC-NAME PIC X(24).
+           02 DOC-GROUPNAME PIC X(29).
+           02 DOC-SSNUM PIC X(9).
+           02 DOC-TAXONOMY PIC X(10).
+           02 DOC-NEIC PIC X(5).
+           02 DOC-TAXGROUP PIC X(10).
+           02 DOC-WEBTAX PIC XXX.
+           02 DOC-FUTURE.
+             03 DOC-STAT PIC X.
+             03 DOC-FUTURE-11 PIC X(11).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  CNT-CHARCUR PIC 9(7) VALUE 0.
+       01  CNT-PAYCUR PIC 9(7) VALUE 0.
+       01  CNT-ORPHAN-GAR PIC 9(7) VALUE 0.
+       01  CNT-ORPHAN-INS PIC 9(7) VALUE 0.
+       01  CNT-ORPHAN-DOC PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT CHARCUR PAYCUR GARFILE INSFILE DOCFILENEW.
+           OPEN OUTPUT FILEOUT.
+           MOVE SPACE TO FILEOUT01
+           STRING "CROSS-FILE INTEGRITY SWEEP"
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
+
+      * CHARCUR pass - every CC-KEY8 must have a matching G-GARNO,
+      * every CC-PAYCODE must resolve on INSFILE, and (when a doctor
+      * is actually assigned) CC-DOCR/CC-DOCP must resolve on
+      * DOCFILENEW.
+       P1.
+           READ CHARCUR AT END GO TO P2.
+           ADD 1 TO CNT-CHARCUR.
+
+           MOVE CC-KEY8 TO G-GARNO
+           READ GARFILE
+             INVALID KEY
+               ADD 1 TO CNT-ORPHAN-GAR
+               MOVE SPACE TO FILEOUT01
+               STRING "CHARCUR " CC-KEY8 "-" CC-KEY3
+                   " HAS NO MATCHING GARFILE GARNO " CC-KEY8
+                   DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-READ
+
+           MOVE CC-PAYCODE TO INS-KEY
+           READ INSFILE
+             INVALID KEY
+               ADD 1 TO CNT-ORPHAN-INS
+               MOVE SPACE TO FILEOUT01
+               STRING "CHARCUR " CC-KEY8 "-" CC-KEY3
+                   " HAS NO MATCHING INSFILE PAYCODE " CC-PAYCODE
+                   DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-READ
+
+           IF CC-DOCR NOT = SPACE
+               MOVE CC-DOCR TO DOC-INS
+               MOVE CC-DOCP TO DOC-NUM
+               READ DOCFILENEW
+                 INVALID KEY
+                   ADD 1 TO CNT-ORPHAN-DOC
+                   MOVE SPACE TO FILEOUT01
+                   STRING "CHARCUR " CC-KEY8 "-" CC-KEY3
+                       " HAS NO MATCHING DOCFILENEW PROVIDER "
+                       CC-DOCR "-" CC-DOCP
+                       DELIMITED BY SIZE INTO FILEOUT01
+                   WRITE FILEOUT01
+               END-READ
+           END-IF
+
+           GO TO P1.
+
+      * PAYCUR pass - every PC-KEY8 must have a matching G-GARNO and
+      * every PC-PAYCODE must resolve on INSFILE. PAYCUR carries no
+      * doctor field, so there is nothing to check against
+      * DOCFILENEW here.
+       P2.
+           READ PAYCUR AT END GO TO P3.
+           ADD 1 TO CNT-PAYCUR.
+
+           MOVE PC-KEY8 TO G-GARNO
+           READ GARFILE
+             INVALID KEY
+               ADD 1 TO CNT-ORPHAN-GAR
+               MOVE SPACE TO FILEOUT01
+               STRING "PAYCUR " PC-KEY8 "-" PC-KEY3
+                   " HAS NO MATCHING GARFILE GARNO " PC-KEY8
+                   DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-READ
+
+           MOVE PC-PAYCODE TO INS-KEY
+           READ INSFILE
+             INVALID KEY
+               ADD 1 TO CNT-ORPHAN-INS
+               MOVE SPACE TO FILEOUT01
+               STRING "PAYCUR " PC-KEY8 "-" PC-KEY3
+                   " HAS NO MATCHING INSFILE PAYCODE " PC-PAYCODE
+                   DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-READ
+
+           GO TO P2.
+
+       P3.
+           MOVE SPACE TO FILEOUT01
+           STRING "CHARCUR ROWS SCANNED: " CNT-CHARCUR
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "PAYCUR ROWS SCANNED:  " CNT-PAYCUR
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ORPHANED GARFILE KEYS: " CNT-ORPHAN-GAR
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ORPHANED INSFILE KEYS: " CNT-ORPHAN-INS
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ORPHANED DOCFILENEW KEYS: " CNT-ORPHAN-DOC
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE CHARCUR PAYCUR GARFILE INSFILE DOCFILENEW FILEOUT.
+           STOP RUN.
