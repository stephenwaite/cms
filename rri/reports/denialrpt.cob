@@ -0,0 +1,303 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. denialrpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * nothing in the tree rolls PAYCUR's denial codes up across the
+      * whole book - err178/errr146 only ever look at one remit at a
+      * time. Same AGEDATE low/high posting-date parm file paytot01.cob
+      * already reads, same PAYCUR-sequential/CHARCUR-cross-reference
+      * shape as paytot01.cob's Z1, grouped by denial code and by
+      * payer instead of by place of service.
+           SELECT AGEDATE ASSIGN TO "S30"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PAYCUR ASSIGN TO "S65" ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL RECORD KEY IS PAYCUR-KEY.
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
+           SELECT INSFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS INS-KEY.
+           SELECT FILEOUT ASSIGN TO "S75"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGEDATE
+           DATA RECORD IS AGEDATE01.
+       01  AGEDATE01.
+           02 LOW-DATE  PIC X(8).
+           02 HIGH-DATE PIC X(8).
+
+      * same inline PAYCUR01 layout rrr334.cob carries - no copylib
+      * dependency.
+       FD  PAYCUR
+           DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+      * same inline CHARCUR layout x270.cob/dunningbatch.cob/dupchk.cob
+      * read.
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC1 PIC X(4).
+           02 CC-PROC2 PIC X(7).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX7 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+      * same inline INSFILE layout err178.cob/insdirrpt.cob use - no
+      * copylib dependency.
+       FD  INSFILE
+           DATA RECORD IS INSFILE01.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-FUTURE PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      * one entry per distinct denial-code/payer pair seen - same
+      * linear find-or-add table idiom plb835.cob's FIND-PROV uses,
+      * since the amount denied has to be summed across many rows
+      * rather than just listed.
+       01  WS-MAX-DEN PIC 9(5) VALUE 2000.
+       01  WS-DEN-CNT PIC 9(5) VALUE 0.
+       01  WS-DEN-TABLE.
+           02 WS-DEN-ENTRY OCCURS 2000 TIMES.
+              03 DT-DENIAL PIC XX.
+              03 DT-PAYCODE PIC XXX.
+              03 DT-INSNAME PIC X(22).
+              03 DT-AMOUNT PIC S9(7)V99 VALUE 0.
+              03 DT-CNT PIC 9(5) VALUE 0.
+       01  WS-SWAP-ENTRY.
+           02 SW-DENIAL PIC XX.
+           02 SW-PAYCODE PIC XXX.
+           02 SW-INSNAME PIC X(22).
+           02 SW-AMOUNT PIC S9(7)V99.
+           02 SW-CNT PIC 9(5).
+       01  WS-I PIC 9(5).
+       01  WS-J PIC 9(5).
+       01  WS-X PIC 9(5).
+
+       01  FOUND-FLG PIC X VALUE "N".
+       01  SAVE-PAYCODE PIC XXX.
+       01  TOT-DENIED PIC S9(7)V99 VALUE 0.
+       01  CNT-DENIED PIC 9(7) VALUE 0.
+       01  CNT-NOMATCH PIC 9(7) VALUE 0.
+       01  EDIT-AMT PIC $$,$$$,$$9.99-.
+       01  EDIT-CNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       P0.
+           OPEN INPUT AGEDATE PAYCUR CHARCUR INSFILE
+           OPEN OUTPUT FILEOUT
+           READ AGEDATE
+           DISPLAY "DENIAL TREND DATE RANGE: " LOW-DATE " TO "
+             HIGH-DATE.
+
+       P1.
+           READ PAYCUR AT END GO TO SORT-AND-WRITE.
+
+           IF PC-DENIAL = SPACE
+      *        not a denial - a normal payment/adjustment row
+               GO TO P1
+           END-IF
+
+           IF PC-DATE-T < LOW-DATE OR > HIGH-DATE GO TO P1.
+
+           PERFORM Z1 THRU Z1-EXIT
+
+           IF FOUND-FLG = "N"
+      *        no matching open CHARCUR row for this denial - can't
+      *        get the original payer code, so it can't be grouped
+               ADD 1 TO CNT-NOMATCH
+               GO TO P1
+           END-IF
+
+           PERFORM FIND-OR-ADD-DENIAL THRU FIND-OR-ADD-DENIAL-EXIT
+
+           ADD CC-AMOUNT TO DT-AMOUNT(WS-X)
+           ADD 1 TO DT-CNT(WS-X)
+           ADD CC-AMOUNT TO TOT-DENIED
+           ADD 1 TO CNT-DENIED
+
+           GO TO P1.
+
+      * same PC-KEY8/PC-CLAIM to CC-KEY8/CC-CLAIM cross-reference
+      * paytot01.cob's own Z1 uses, pulling CC-PAYCODE (the originally
+      * billed payer, looked up via INSFILE) and CC-AMOUNT (the
+      * billed amount that was denied) instead of CC-PLACE.
+       Z1.
+           MOVE "N" TO FOUND-FLG
+           MOVE SPACE TO SAVE-PAYCODE
+           MOVE PC-KEY8 TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY > CHARCUR-KEY
+               INVALID GO TO Z1-EXIT.
+       Z2.
+           READ CHARCUR NEXT AT END GO TO Z1-EXIT.
+           IF CC-KEY8 NOT = PC-KEY8 GO TO Z1-EXIT.
+           IF CC-CLAIM NOT = PC-CLAIM GO TO Z2.
+           MOVE "Y" TO FOUND-FLG
+           MOVE CC-PAYCODE TO SAVE-PAYCODE.
+       Z1-EXIT.
+           EXIT.
+
+      * find-or-add this denial-code/payer pair in WS-DEN-TABLE,
+      * leaving its subscript in WS-X - same linear find-or-add
+      * idiom as plb835.cob's FIND-PROV. Looks up INS-NAME from
+      * INSFILE the first time a payer code is seen.
+       FIND-OR-ADD-DENIAL.
+           MOVE 0 TO WS-X
+           PERFORM VARYING WS-X FROM 1 BY 1
+             UNTIL WS-X > WS-DEN-CNT
+             OR (DT-DENIAL(WS-X) = PC-DENIAL
+               AND DT-PAYCODE(WS-X) = CC-PAYCODE)
+               CONTINUE
+           END-PERFORM
+
+           IF WS-X > WS-DEN-CNT
+               IF WS-DEN-CNT >= WS-MAX-DEN
+                   DISPLAY "DENIAL TABLE FULL - SKIPPING"
+                   GO TO FIND-OR-ADD-DENIAL-EXIT
+               END-IF
+               ADD 1 TO WS-DEN-CNT
+               MOVE WS-DEN-CNT TO WS-X
+               MOVE PC-DENIAL TO DT-DENIAL(WS-X)
+               MOVE CC-PAYCODE TO DT-PAYCODE(WS-X)
+               MOVE 0 TO DT-AMOUNT(WS-X)
+               MOVE 0 TO DT-CNT(WS-X)
+               MOVE CC-PAYCODE TO INS-KEY
+               READ INSFILE
+                 INVALID
+                   MOVE "*** PAYER NOT ON INSFILE ***"
+                     TO DT-INSNAME(WS-X)
+                 NOT INVALID
+                   MOVE INS-NAME TO DT-INSNAME(WS-X)
+               END-READ
+           END-IF.
+       FIND-OR-ADD-DENIAL-EXIT.
+           EXIT.
+
+       SORT-AND-WRITE.
+      * bubble sort by dollar amount denied descending - same table
+      * sort technique insdirrpt.cob/mplrdirrpt.cob/garnoscan.cob use -
+      * so the costliest denial reason/payer pair is listed first.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-DEN-CNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-DEN-CNT - WS-I
+                   IF DT-AMOUNT(WS-J) < DT-AMOUNT(WS-J + 1)
+                       MOVE WS-DEN-ENTRY(WS-J) TO WS-SWAP-ENTRY
+                       MOVE WS-DEN-ENTRY(WS-J + 1)
+                           TO WS-DEN-ENTRY(WS-J)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-DEN-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           DISPLAY "DENIAL  PAYER  PAYER NAME              COUNT"
+             "        AMOUNT DENIED".
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DEN-CNT
+               MOVE SPACE TO FILEOUT01
+               MOVE DT-CNT(WS-I) TO EDIT-CNT
+               MOVE DT-AMOUNT(WS-I) TO EDIT-AMT
+               STRING DT-DENIAL(WS-I) "  " DT-PAYCODE(WS-I) "  "
+                 DT-INSNAME(WS-I) "  " EDIT-CNT "  " EDIT-AMT
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-PERFORM
+
+           MOVE SPACE TO FILEOUT01
+           MOVE CNT-DENIED TO EDIT-CNT
+           MOVE TOT-DENIED TO EDIT-AMT
+           STRING "TOTAL DENIALS: " EDIT-CNT "  TOTAL DENIED AMOUNT: "
+             EDIT-AMT DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "DENIALS WITH NO MATCHING CHARCUR ROW: "
+             CNT-NOMATCH DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE AGEDATE PAYCUR CHARCUR INSFILE FILEOUT.
+           STOP RUN.
