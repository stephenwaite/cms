@@ -3,6 +3,12 @@
       *================================================================
       * Count garnos per 3-character prefix.
       * Outputs one line per prefix: prefix + space + count.
+      *
+      * Also takes a PARMFILE of expected 3-character prefixes - any
+      * G-GARNO(1:3) found in GARFILE that isn't on that list gets
+      * written to a separate exception report (FILEOUT2), so a
+      * mis-keyed or rogue garno prefix surfaces right after a load
+      * instead of waiting to show up as a billing error.
       *================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -13,25 +19,94 @@
                RECORD KEY IS G-GARNO
                ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
                LOCK MODE MANUAL.
+           SELECT PARMFILE ASSIGN TO "S30"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILEOUT ASSIGN TO "S40"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT2 ASSIGN TO "S45"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD  GARFILE.
-           COPY garfile.CPY.
+
+      * same inline GARFILE layout rrr334.cob/patmerge.cob use - no
+      * copylib dependency (GARFILE.CPY is not on this filesystem).
+       FD  GARFILE
+           DATA RECORD IS GARFILE01.
+       01  GARFILE01.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(12).
+           02 G-PRIPOL PIC X(14).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(12).
+           02 G-SECPOL PIC X(14).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-INSPEND PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+           02 G-ACCT PIC X(8).
+           02 G-PRGRPNAME PIC X(15).
+           02 G-SEGRPNAME PIC X(15).
+
+       FD  PARMFILE.
+       01  PARMFILE01.
+           02 PM-PREFIX PIC XXX.
+
        FD  FILEOUT.
        01  FILEOUT01             PIC X(15).
+
+       FD  FILEOUT2.
+       01  FILEOUT201            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  ALF3                  PIC XXX.
        01  NUM5                  PIC 9(5).
+       01  WS-MAX-PFX            PIC 9(5) VALUE 500.
+       01  WS-PFX-CNT            PIC 9(5) VALUE 0.
+       01  WS-PFX-TABLE.
+           02 WS-PFX-ENTRY OCCURS 500 TIMES PIC XXX.
+       01  WS-PFX-IDX            PIC 9(5).
+       01  WS-PFX-FOUND          PIC X.
+       01  EXCP-CNTR             PIC 9(5) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PARA.
-           OPEN INPUT GARFILE OUTPUT FILEOUT
+           PERFORM LOAD-PFX-PARMS THRU LOAD-PFX-PARMS-EXIT
+
+           OPEN INPUT GARFILE OUTPUT FILEOUT FILEOUT2
            READ GARFILE NEXT
                AT END GO TO P2
            END-READ
            MOVE G-GARNO(1:3) TO ALF3
-           MOVE 1 TO NUM5.
+           MOVE 1 TO NUM5
+           PERFORM CHECK-PREFIX THRU CHECK-PREFIX-EXIT.
        P1.
            READ GARFILE NEXT
                AT END GO TO P2
@@ -43,6 +118,7 @@
                WRITE FILEOUT01
                MOVE G-GARNO(1:3) TO ALF3
                MOVE 1 TO NUM5
+               PERFORM CHECK-PREFIX THRU CHECK-PREFIX-EXIT
                GO TO P1
            END-IF
            ADD 1 TO NUM5.
@@ -52,5 +128,52 @@
            STRING ALF3 " " NUM5
                INTO FILEOUT01
            WRITE FILEOUT01
-           CLOSE GARFILE FILEOUT
+
+           MOVE SPACE TO FILEOUT201
+           STRING "TOTAL EXCEPTION PREFIXES: " EXCP-CNTR
+               DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           CLOSE GARFILE FILEOUT FILEOUT2
            STOP RUN.
+
+      * loads the list of expected garno prefixes from PARMFILE. If
+      * the parm file is empty, there is nothing to validate against
+      * so every prefix is accepted (same empty-parm-file fallback
+      * idiom mod2098.cob's LOAD-CPT-PARMS uses for its own table).
+       LOAD-PFX-PARMS.
+           OPEN INPUT PARMFILE
+           IF WS-PFX-CNT >= WS-MAX-PFX
+               GO TO LOAD-PFX-PARMS-EXIT
+           END-IF
+           READ PARMFILE
+             AT END
+               GO TO LOAD-PFX-PARMS-EXIT.
+           ADD 1 TO WS-PFX-CNT
+           MOVE PM-PREFIX TO WS-PFX-ENTRY(WS-PFX-CNT)
+           GO TO LOAD-PFX-PARMS.
+       LOAD-PFX-PARMS-EXIT.
+           CLOSE PARMFILE.
+
+      * flags the current prefix (ALF3) to FILEOUT2 if it's not on
+      * the expected list loaded from PARMFILE. An empty parm list
+      * means no exceptions are possible - everything passes.
+       CHECK-PREFIX.
+           IF WS-PFX-CNT = 0
+               GO TO CHECK-PREFIX-EXIT
+           END-IF
+           MOVE "N" TO WS-PFX-FOUND
+           PERFORM VARYING WS-PFX-IDX FROM 1 BY 1
+             UNTIL WS-PFX-IDX > WS-PFX-CNT
+               IF WS-PFX-ENTRY(WS-PFX-IDX) = ALF3
+                   MOVE "Y" TO WS-PFX-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-PFX-FOUND = "N"
+               ADD 1 TO EXCP-CNTR
+               MOVE SPACE TO FILEOUT201
+               STRING "UNEXPECTED PREFIX: " ALF3 " GARNO=" G-GARNO
+                 DELIMITED BY SIZE INTO FILEOUT201
+               WRITE FILEOUT201
+           END-IF.
+       CHECK-PREFIX-EXIT. EXIT.
