@@ -0,0 +1,196 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authexprpt.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUTHFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY
+               LOCK MODE MANUAL.
+
+           SELECT CHARFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline AUTHFILE layout rrr334.cob/pas225.cob use - no
+      * copylib dependency.
+       FD  AUTHFILE
+           DATA RECORD IS AUTHFILE01.
+       01  AUTHFILE01.
+           02 AUTH-KEY.
+              03 AUTH-KEY8 PIC X(8).
+              03 AUTH-KEY6 PIC X(6).
+           02 AUTH-NUM PIC X(15).
+           02 AUTH-QNTY PIC XX.
+           02 AUTH-DATE-E PIC X(8).
+           02 AUTH-FILLER PIC XXX.
+
+      * same inline CHARFILE layout mod2098.cob/cci007.cob use - no
+      * copylib dependency.
+       FD  CHARFILE.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC.
+              03 CD-PROC0 PIC X(4).
+              03 CD-PROC5 PIC X(5).
+              03 CD-PROC2 PIC XX.
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  TODAY-8 PIC X(8).
+       01  AUTH-QNTY-N PIC 99.
+       01  UTIL-CNT PIC 99 VALUE 0.
+       01  EXP-CNTR PIC 9(7) VALUE 0.
+       01  UTIL-CNTR PIC 9(7) VALUE 0.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  STAT-TAG PIC X(9).
+
+       PROCEDURE DIVISION.
+
+      * sequentially scans AUTHFILE (the same START/READ NEXT idiom
+      * used by wcomp.cob/ari_inventory.cob) and for each auth record
+      * flags whether it has expired and how many authorized charges
+      * (CD-AUTH = 1 on CHARFILE for the same garno) have been used
+      * against its authorized quantity.
+       P0.
+           OPEN INPUT AUTHFILE CHARFILE
+           OPEN OUTPUT FILEOUT.
+
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD
+
+           MOVE SPACE TO AUTH-KEY
+           START AUTHFILE KEY NOT < AUTH-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ AUTHFILE NEXT
+             AT END
+               GO TO P9.
+
+           ADD 1 TO TOT-CNTR
+
+           IF AUTH-DATE-E < TODAY-8
+               MOVE "EXPIRED" TO STAT-TAG
+               ADD 1 TO EXP-CNTR
+           ELSE
+               MOVE "ACTIVE" TO STAT-TAG
+           END-IF
+
+           MOVE 0 TO AUTH-QNTY-N
+           IF AUTH-QNTY IS NUMERIC
+               MOVE AUTH-QNTY TO AUTH-QNTY-N
+           END-IF
+
+           PERFORM COUNT-UTILIZATION THRU COUNT-UTILIZATION-EXIT
+
+           MOVE SPACE TO FILEOUT01
+           STRING AUTH-KEY " AUTH#=" AUTH-NUM
+             " STATUS=" STAT-TAG
+             " EXP=" AUTH-DATE-E
+             " QTY-AUTH=" AUTH-QNTY
+             " QTY-USED=" UTIL-CNT
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           IF AUTH-QNTY-N > 0 AND UTIL-CNT > AUTH-QNTY-N
+               MOVE SPACE TO FILEOUT01
+               STRING "  *** OVER-UTILIZED - " AUTH-KEY
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO UTIL-CNTR
+           END-IF
+
+           GO TO P1.
+
+      * counts CHARFILE charges under this garno that were marked as
+      * covered by an authorization (CD-AUTH = 1); AUTHFILE carries
+      * no direct pointer back to the charge key, so the garno is the
+      * best available cross-reference.
+       COUNT-UTILIZATION.
+           MOVE 0 TO UTIL-CNT
+           MOVE AUTH-KEY8 TO CD-KEY8
+           MOVE SPACE TO CD-KEY3
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO COUNT-UTILIZATION-EXIT.
+
+       COUNT-UTILIZATION-1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO COUNT-UTILIZATION-EXIT
+           END-READ
+
+           IF CD-KEY8 NOT = AUTH-KEY8
+               GO TO COUNT-UTILIZATION-EXIT
+           END-IF
+
+           IF CD-AUTH = "1"
+               ADD 1 TO UTIL-CNT
+           END-IF
+
+           GO TO COUNT-UTILIZATION-1.
+
+       COUNT-UTILIZATION-EXIT.
+           EXIT.
+
+       P9.
+           DISPLAY "AUTHEXPRPT - AUTHORIZATIONS SCANNED: " TOT-CNTR
+           DISPLAY "AUTHEXPRPT - EXPIRED: " EXP-CNTR
+           DISPLAY "AUTHEXPRPT - OVER-UTILIZED: " UTIL-CNTR
+           CLOSE AUTHFILE CHARFILE FILEOUT.
+           STOP RUN.
