@@ -25,8 +25,11 @@
              ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
              LOCK MODE MANUAL.
 
+           SELECT FILEOUT ASSIGN TO "S45" ORGANIZATION IS
+             LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
 
        FD  CHARCUR.
@@ -34,19 +37,28 @@
 
        FD  PAYCUR.
            COPY PAYCUR.CPY IN "C:\Users\sid\cms\copylib".
-      
+
        fd  filein.
        01  filein01 pic x(8).
-       
-       WORKING-STORAGE SECTION.    
+
+       FD  FILEOUT.
+       01  FILEOUT01.
+           02 FO-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-BALANCE PIC -(6)9.99.
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-FLAG PIC X(5).
+
+       WORKING-STORAGE SECTION.
 
        01  CLAIM-TOT PIC S9(6)V99.
-       01  GARBACK PIC X(315).              
+       01  GARBACK PIC X(315).
 
        PROCEDURE DIVISION.
 
        P0.
            OPEN INPUT CHARCUR PAYCUR FILEIN.
+           OPEN OUTPUT FILEOUT.
 
        R1.
            READ FILEIN
@@ -92,21 +104,23 @@
            GO TO R4.
 
        R5.
-           IF CLAIM-TOT NOT = 0
-             
+           MOVE filein01 TO FO-GARNO
+           MOVE CLAIM-TOT TO FO-BALANCE
+
+           IF CLAIM-TOT > 0
+               MOVE "OVER" TO FO-FLAG
            ELSE
-             
+             IF CLAIM-TOT < 0
+               MOVE "UNDER" TO FO-FLAG
+             ELSE
+               MOVE "ZERO" TO FO-FLAG
+             END-IF
            END-IF
 
-           IF CLAIM-TOT NOT > 0
-               
-           END-IF  
-           
-           GO TO R1.    
+           WRITE FILEOUT01
 
-       
-       
+           GO TO R1.
 
        R99.
-           CLOSE GARFILE CHARCUR PAYCUR fileout
+           CLOSE CHARCUR PAYCUR FILEIN FILEOUT
            STOP RUN.
