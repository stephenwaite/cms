@@ -8,6 +8,8 @@
            LINE SEQUENTIAL.
            SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
            LINE SEQUENTIAL.
+           SELECT ERROR-FILE ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,20 +29,35 @@
            02 FILLER PIC X VALUE SPACES.
            02 FO-PAID PIC 9(4)V99.
 
+       FD  ERROR-FILE.
+       01  ERROR-FILE01 PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
        01  HOLD-8  PIC X(8).
        01  HOLD-PD PIC 9(4)V99.
        01  HOLD-RED PIC 9(4)V99.
 
+      * input validation / reconciliation before posting
+       01  VALID-FLG      PIC X VALUE "Y".
+       01  IN-CNTR        PIC 9(7) VALUE 0.
+       01  REJ-CNTR       PIC 9(7) VALUE 0.
+       01  OUT-CNTR       PIC 9(7) VALUE 0.
+       01  TOT-IN-PAID    PIC 9(7)V99 VALUE 0.
+       01  TOT-IN-DEDUCT  PIC 9(7)V99 VALUE 0.
+       01  TOT-OUT-PAID   PIC 9(7)V99 VALUE 0.
+       01  TOT-OUT-DEDUCT PIC 9(7)V99 VALUE 0.
+
        PROCEDURE DIVISION.
 
        0005-START.
 
            OPEN INPUT FILEIN
-           OPEN OUTPUT FILEOUT.
-           READ FILEIN 
-             AT END
+           OPEN OUTPUT FILEOUT ERROR-FILE.
+
+       0005-NEXT.
+           PERFORM READ-VALID-REC THRU READ-VALID-REC-EXIT.
+           IF VALID-FLG = "N"
                GO TO P9.
 
            MOVE FI-GARNO TO HOLD-8
@@ -48,31 +65,91 @@
            MOVE FI-PAID TO HOLD-PD.
 
        P1.
-           READ FILEIN 
-             AT END
-               GO TO P9.
+           PERFORM READ-VALID-REC THRU READ-VALID-REC-EXIT.
+           IF VALID-FLG = "N"
+               GO TO P8.
 
            IF FI-GARNO = HOLD-8
              ADD FI-PAID TO HOLD-PD
              ADD FI-DEDUCT TO HOLD-RED
              GO TO P1.
 
-           MOVE HOLD-8 TO FO-GARNO
-           MOVE HOLD-RED TO FO-DEDUCT
-           MOVE HOLD-PD TO FO-PAID
-           WRITE FILEOUT01
-           
+           PERFORM WRITE-GROUP.
+
            MOVE FI-GARNO TO HOLD-8
            MOVE FI-DEDUCT TO HOLD-RED
            MOVE FI-PAID TO HOLD-PD.
            GO TO P1.
 
+       P8.
+           PERFORM WRITE-GROUP.
+
        P9.
+           DISPLAY "KIN008 RECONCILIATION"
+           DISPLAY "  INPUT ACCEPTED:  " IN-CNTR
+           DISPLAY "  INPUT REJECTED:  " REJ-CNTR
+           DISPLAY "  OUTPUT GROUPS:   " OUT-CNTR
+           DISPLAY "  IN  PAID/DEDUCT: " TOT-IN-PAID "/" TOT-IN-DEDUCT
+           DISPLAY "  OUT PAID/DEDUCT: " TOT-OUT-PAID "/" TOT-OUT-DEDUCT
+           IF TOT-IN-PAID NOT = TOT-OUT-PAID
+              OR TOT-IN-DEDUCT NOT = TOT-OUT-DEDUCT
+               DISPLAY "  *** RECONCILIATION MISMATCH ***"
+           END-IF
+
+           CLOSE FILEIN FILEOUT ERROR-FILE
+           STOP RUN.
+
+      * reads the next FILEIN record, validating it, and looping past
+      * (and logging) any rejected records so the caller only ever
+      * sees a good record or end-of-file. Sets VALID-FLG to "N" only
+      * at true end-of-file.
+       READ-VALID-REC.
+           MOVE "Y" TO VALID-FLG.
+       READ-VALID-REC-1.
+           READ FILEIN
+             AT END
+               MOVE "N" TO VALID-FLG
+               GO TO READ-VALID-REC-EXIT.
+
+           ADD 1 TO IN-CNTR
 
+           IF FI-GARNO = SPACE
+               MOVE SPACE TO ERROR-FILE01
+               STRING "MISSING GARNO: " FILEIN01
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO REJ-CNTR
+               GO TO READ-VALID-REC-1
+           END-IF
+
+           IF FI-DEDUCT NOT NUMERIC OR FI-PAID NOT NUMERIC
+               MOVE SPACE TO ERROR-FILE01
+               STRING "NON-NUMERIC AMOUNT: " FILEIN01
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO REJ-CNTR
+               GO TO READ-VALID-REC-1
+           END-IF
+
+           IF FI-DEDUCT = 0 AND FI-PAID = 0
+               MOVE SPACE TO ERROR-FILE01
+               STRING "ZERO PAID AND DEDUCT: " FILEIN01
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO REJ-CNTR
+               GO TO READ-VALID-REC-1
+           END-IF
+
+           ADD FI-PAID TO TOT-IN-PAID
+           ADD FI-DEDUCT TO TOT-IN-DEDUCT.
+       READ-VALID-REC-EXIT.
+           EXIT.
+
+       WRITE-GROUP.
            MOVE HOLD-8 TO FO-GARNO
            MOVE HOLD-RED TO FO-DEDUCT
            MOVE HOLD-PD TO FO-PAID
            WRITE FILEOUT01
-
-           CLOSE FILEOUT
-           STOP RUN.
+           ADD 1 TO OUT-CNTR
+           ADD FO-PAID TO TOT-OUT-PAID
+           ADD FO-DEDUCT TO TOT-OUT-DEDUCT.
