@@ -36,9 +36,12 @@
            SELECT error-amt ASSIGN TO "S50" ORGANIZATION 
              LINE SEQUENTIAL.
 
-           select fileout assign to   "S55" organization 
+           select fileout assign to   "S55" organization
              line sequential.
 
+           SELECT SCOREOUT ASSIGN TO  "S60" ORGANIZATION
+             LINE SEQUENTIAL.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -69,12 +72,20 @@
 
        fd  fileout.
        01  fileout01 pic x(120).
-       
-       WORKING-STORAGE SECTION.    
+
+       FD  SCOREOUT.
+       01  SCOREOUT01.
+           02 SC-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 SC-BALANCE PIC -(5)9.99.
+           02 FILLER PIC X VALUE SPACE.
+           02 SC-SCORE PIC -(4)9.
+
+       WORKING-STORAGE SECTION.
 
        01  CLAIM-TOT PIC S9(4)V99.
-       01  GARBACK PIC X(315).          
-       01  numx pic x(7).    
+       01  GARBACK PIC X(315).
+       01  numx pic x(7).
        01  SIGN-DOLLAR PIC X(4).
        01  CENTS PIC XX.
        01  RIGHT-4 PIC X(4) JUST RIGHT.
@@ -82,11 +93,17 @@
        01  NUM6 PIC 9(6).
        01  NUM-6 PIC S9(4)V99.
 
+      * collectability score - higher is a better collections target.
+      * weighted from outstanding balance, how far dunning has
+      * progressed, and knocked out entirely for accounts already
+      * written off or already assigned to an outside agency.
+       01  COLLECT-SCORE PIC S9(5).
+
        PROCEDURE DIVISION.
 
        P0.
            OPEN INPUT filein GARFILE CHARCUR PAYCUR.
-           open output error-gar error-amt fileout.
+           open output error-gar error-amt fileout scoreout.
 
        P1. 
            MOVE SPACE TO filein01
@@ -161,14 +178,47 @@
 
            write fileout01 from filein01.
 
-           go to p1.  
-                    
+           PERFORM SCORE-ACCOUNT THRU SCORE-ACCOUNT-WRITE.
+
+           go to p1.
+
 
        p99.
            CLOSE filein GARFILE CHARCUR PAYCUR error-gar error-amt
-             fileout.
+             fileout scoreout.
            STOP RUN.
 
+       SCORE-ACCOUNT.
+           MOVE 0 TO COLLECT-SCORE
+
+           IF G-ACCTSTAT = "9" OR G-ASSIGNM = "A"
+      *        already written off or already with an outside agency
+               MOVE 0 TO COLLECT-SCORE
+               GO TO SCORE-ACCOUNT-WRITE
+           END-IF
+
+           COMPUTE COLLECT-SCORE = CLAIM-TOT / 10
+
+           IF G-DUNNING IS NUMERIC
+               COMPUTE COLLECT-SCORE = COLLECT-SCORE +
+                   (FUNCTION NUMVAL(G-DUNNING) * 25)
+           END-IF
+
+           IF G-COLLT = "Y"
+      *        already actively in-house collections work
+               COMPUTE COLLECT-SCORE = COLLECT-SCORE + 50
+           END-IF
+
+           IF COLLECT-SCORE < 0
+               MOVE 0 TO COLLECT-SCORE
+           END-IF.
+
+       SCORE-ACCOUNT-WRITE.
+           MOVE G-GARNO TO SC-GARNO
+           MOVE CLAIM-TOT TO SC-BALANCE
+           MOVE COLLECT-SCORE TO SC-SCORE
+           WRITE SCOREOUT01.
+
        a1.
            MOVE SPACE TO SIGN-DOLLAR CENTS
            UNSTRING NUMX DELIMITED BY "." INTO SIGN-DOLLAR CENTS.
