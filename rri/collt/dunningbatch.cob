@@ -0,0 +1,218 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dunningbatch.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+             ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+             ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+             LOCK MODE MANUAL.
+
+           SELECT PAYCUR ASSIGN TO "S40" ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
+             LOCK MODE MANUAL.
+
+      * merge-ready extract for the letter process - one line per
+      * guarantor advanced this run.
+           SELECT FILEOUT ASSIGN TO "S45" ORGANIZATION
+             LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GARFILE.
+           COPY GARFILE.CPY IN "C:\Users\sid\cms\copylib\rri".
+
+       FD  CHARCUR.
+           COPY CHARCUR.CPY IN "C:\Users\sid\cms\copylib\rri".
+
+       FD  PAYCUR.
+           COPY PAYCUR.CPY IN "C:\Users\sid\cms\copylib".
+
+       FD  FILEOUT.
+       01  FILEOUT01.
+           02 FO-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-NAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-BILLADD PIC X(22).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-STREET PIC X(22).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-CITY PIC X(18).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-STATE PIC X(2).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-ZIP PIC X(9).
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-BALANCE PIC -(6)9.99.
+           02 FILLER PIC X VALUE SPACE.
+           02 FO-STAGE-TEXT PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLAIM-TOT PIC S9(6)V99.
+       01  OLD-DUNNING-N PIC 9.
+       01  NEW-DUNNING-N PIC 9.
+       01  STAGE-TEXT PIC X(30).
+
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  ADV-CNTR PIC 9(7) VALUE 0.
+       01  COLLT-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * batch dunning-cycle driver off GARFILE's G-DUNNING/G-ACCTSTAT
+      * (the same G-MASTER fields x270.cob reads) - nothing else in
+      * the tree acts on them. Selects guarantors with a positive
+      * outstanding balance (same CHARCUR/PAYCUR sum checkcolltbal.cob
+      * and ari_inventory.cob already use), advances G-DUNNING to the
+      * next level, and writes a merge-ready name/address/balance/
+      * stage-text extract for the letter process. An account that
+      * reaches level 4 is handed to in-house collections (G-COLLT =
+      * "Y", the same flag ari_inventory.cob scores on) instead of
+      * getting another letter.
+       P0.
+           OPEN I-O GARFILE.
+           OPEN INPUT CHARCUR PAYCUR.
+           OPEN OUTPUT FILEOUT.
+
+           MOVE SPACE TO G-GARNO
+           START GARFILE KEY NOT < G-GARNO
+             INVALID
+               GO TO P99.
+
+       P1.
+           READ GARFILE NEXT WITH LOCK
+             AT END
+               GO TO P99.
+
+           ADD 1 TO TOT-CNTR
+
+           IF G-ACCTSTAT = "9" OR G-ASSIGNM = "A"
+      *        already written off or already with an outside agency
+               GO TO P1
+           END-IF
+
+           PERFORM GET-BALANCE THRU GET-BALANCE-EXIT
+
+           IF CLAIM-TOT NOT > 0
+               GO TO P1
+           END-IF
+
+           MOVE 0 TO OLD-DUNNING-N
+           IF G-DUNNING IS NUMERIC
+               MOVE G-DUNNING TO OLD-DUNNING-N
+           END-IF
+
+           IF OLD-DUNNING-N < 9
+               COMPUTE NEW-DUNNING-N = OLD-DUNNING-N + 1
+           ELSE
+               MOVE 9 TO NEW-DUNNING-N
+           END-IF
+
+           MOVE NEW-DUNNING-N TO G-DUNNING
+           ADD 1 TO ADV-CNTR
+
+           IF NEW-DUNNING-N >= 4
+               MOVE "Y" TO G-COLLT
+               ADD 1 TO COLLT-CNTR
+           END-IF
+
+           REWRITE GARFILE01
+
+           PERFORM SET-STAGE-TEXT
+           PERFORM WRITE-EXTRACT
+
+           GO TO P1.
+
+      * same PAYCUR/CHARCUR balance-summing idiom checkcolltbal.cob
+      * and ari_inventory.cob already use.
+       GET-BALANCE.
+           MOVE 0 TO CLAIM-TOT
+           MOVE G-GARNO TO PC-KEY8.
+           MOVE SPACE TO PC-KEY3.
+           START PAYCUR KEY NOT < PAYCUR-KEY
+             INVALID
+               GO TO GET-BALANCE-2.
+
+       GET-BALANCE-1.
+           READ PAYCUR NEXT
+             AT END
+               GO TO GET-BALANCE-2.
+
+           IF G-GARNO NOT = PC-KEY8
+               GO TO GET-BALANCE-2.
+
+           ADD PC-AMOUNT TO CLAIM-TOT
+           GO TO GET-BALANCE-1.
+
+       GET-BALANCE-2.
+           MOVE G-GARNO TO CC-KEY8.
+           MOVE SPACE TO CC-KEY3.
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO GET-BALANCE-EXIT.
+
+       GET-BALANCE-3.
+           READ CHARCUR NEXT
+             AT END
+               GO TO GET-BALANCE-EXIT.
+
+           IF G-GARNO NOT = CC-KEY8
+               GO TO GET-BALANCE-EXIT.
+
+           IF CC-PAYCODE = "018"
+               ADD CC-AMOUNT TO CLAIM-TOT
+           END-IF
+
+           GO TO GET-BALANCE-3.
+
+       GET-BALANCE-EXIT.
+           EXIT.
+
+       SET-STAGE-TEXT.
+           EVALUATE NEW-DUNNING-N
+             WHEN 1
+               MOVE "FIRST NOTICE" TO STAGE-TEXT
+             WHEN 2
+               MOVE "SECOND NOTICE" TO STAGE-TEXT
+             WHEN 3
+               MOVE "THIRD NOTICE - FINAL WARNING" TO STAGE-TEXT
+             WHEN OTHER
+               MOVE "REFERRED TO COLLECTIONS" TO STAGE-TEXT
+           END-EVALUATE.
+
+       WRITE-EXTRACT.
+           MOVE G-GARNO TO FO-GARNO
+           MOVE G-GARNAME TO FO-NAME
+           MOVE G-BILLADD TO FO-BILLADD
+           MOVE G-STREET TO FO-STREET
+           MOVE G-CITY TO FO-CITY
+           MOVE G-STATE TO FO-STATE
+           MOVE G-ZIP TO FO-ZIP
+           MOVE CLAIM-TOT TO FO-BALANCE
+           MOVE STAGE-TEXT TO FO-STAGE-TEXT
+           WRITE FILEOUT01.
+
+       P99.
+           DISPLAY "DUNNINGBATCH - GARNOS SCANNED: " TOT-CNTR
+           DISPLAY "DUNNINGBATCH - ADVANCED TO NEXT STAGE: " ADV-CNTR
+           DISPLAY "DUNNINGBATCH - REFERRED TO COLLECTIONS: "
+             COLLT-CNTR
+           CLOSE GARFILE CHARCUR PAYCUR FILEOUT.
+           STOP RUN.
