@@ -41,6 +41,15 @@
            ALTERNATE RECORD KEY IS INS-NEIC-ASSIGN WITH DUPLICATES
            LOCK MODE MANUAL.
 
+      * operator-driven reversal mode - given a PAYCUR-KEY (RV-KEY8/
+      * RV-KEY3) and a reason, REVERSE-PAYMENTS writes an offsetting
+      * negative PAYCUR entry instead of deleting or hand-rewriting
+      * the original row, with REVERSALLOG linking the two.
+           SELECT REVPARM ASSIGN TO "S70" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT REVERSALLOG ASSIGN TO "S75" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INSFILE
@@ -97,6 +106,13 @@
            02 PD-DATE-E PIC X(8).
            02 PD-ORDER PIC X(6).
            02 PD-BATCH PIC X(6).
+       FD  REVPARM.
+       01  REVPARM01.
+           02 RV-KEY8 PIC X(8).
+           02 RV-KEY3 PIC XXX.
+           02 RV-REASON PIC X(40).
+       FD  REVERSALLOG.
+           COPY "reversal.cpy".
        FD ERROR-FILE.
        01 ERROR-FILE01 PIC X(132).
        FD FILEOUT.
@@ -267,17 +283,56 @@
        01  PAYBACK01 PIC X(80).
        01  ALF1 PIC X.
        01  payx PIC S9(4)V99.
+       01  FI-BILLED-AMT PIC S9(4)V99.
+
+       01  HOLD-CHARCUR01 PIC X(200).
+       01  AMBIG-FLAG PIC 9 VALUE 0.
+       01  PC-XYZ PIC 999.
+
+       01  REV-MODE-FLAG PIC X VALUE "N".
+       01  REV-PC-XYZ PIC 999.
+       01  REV-PAYCODE-HOLD PIC XXX.
+       01  REV-CLAIM-HOLD PIC X(6).
+       01  REV-AMOUNT-HOLD PIC S9(4)V99.
+       01  ALREADY-REVERSED-FLAG PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        0005-START.
-           OPEN INPUT FILEIN CHARCUR GARFILE PAYCUR INSFILE.
+           DISPLAY "REVERSE A POSTED PAYMENT? Y FOR YES, ANYTHING "
+             "ELSE FOR A NORMAL POSTING RUN."
+           ACCEPT REV-MODE-FLAG
+
+           IF REV-MODE-FLAG = "Y"
+               PERFORM REVERSE-PAYMENTS THRU REVERSE-PAYMENTS-EXIT
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FILEIN CHARCUR GARFILE INSFILE.
            OPEN OUTPUT ERROR-FILE FILEOUT.
-           OPEN I-O PAYFILE.
+           OPEN I-O PAYFILE PAYCUR.
        P1.
            MOVE SPACE TO FILEIN01
            READ FILEIN AT END GO TO P9.
            IF FI-DATE = SPACE  OR FI-PROC = SPACE GO TO E1.
-           
+
+      *    paid + adjusted reconciles to the original billed amount on
+      *    a normal 835 service line - worked out here, ahead of the
+      *    CHARCUR match below, so it can disambiguate two charge
+      *    lines that otherwise match on key8/date/proc alone (e.g. a
+      *    corrected/re-billed line for the same date of service).
+           INSPECT FI-DOLLAR-PAID REPLACING ALL " " BY "0"
+           MOVE FI-DOLLAR-PAID TO ALF4
+           MOVE FI-CENT-PAID TO ALF2
+           MOVE ALF6 TO NUM6
+           COMPUTE PD-AMOUNT =  -1 * (NUM6 / 100)
+           MOVE 0 TO PAYX
+           INSPECT FI-DOLLAR-REDUCE REPLACING ALL " " BY "0"
+           MOVE FI-DOLLAR-REDUCE TO ALF4
+           MOVE FI-CENT-REDUCE TO ALF2
+           MOVE ALF6 TO NUM6
+           COMPUTE Payx =  -1 * (NUM6 / 100)
+           COMPUTE FI-BILLED-AMT = -1 * (PD-AMOUNT + PAYX)
+
            MOVE FI-GARNO TO G-GARNO
            READ GARFILE 
              INVALID 
@@ -295,28 +350,26 @@
            
            IF CC-KEY8 NOT = G-GARNO GO TO E1.
            
-           IF NOT (CC-DATE-T = TEST-DATE AND CC-PROC1 = FI-PROC1)
+           IF NOT (CC-DATE-T = TEST-DATE AND CC-PROC1 = FI-PROC1
+             AND CC-AMOUNT = FI-BILLED-AMT)
             GO TO P2.
-                      
-           DISPLAY "INCOMING TEST-DATE " TEST-DATE " PROC1 " FI-PROC1
-           DISPLAY "INCOMING CC DATE " CC-DATE-T " CC-PROC1 " CC-PROC1
 
-           ACCEPT OMITTED
+           MOVE CHARCUR01 TO HOLD-CHARCUR01
+           PERFORM AMBIG-CHECK THRU AMBIG-CHECK-EXIT
+           MOVE HOLD-CHARCUR01 TO CHARCUR01
+
+           IF AMBIG-FLAG = 1
+               MOVE SPACE TO ERROR-FILE01
+               STRING "AMBIGUOUS MATCH " G-GARNO " " FI-PROC1 " "
+                 FI-DATE DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               MOVE SPACE TO ERROR-FILE01
+               WRITE ERROR-FILE01 FROM FILEIN01
+               GO TO P1
+           END-IF
 
            WRITE FILEOUT01 FROM CHARCUR01
-           
-           INSPECT FI-DOLLAR-PAID REPLACING ALL " " BY "0"
-           MOVE FI-DOLLAR-PAID TO ALF4
-           MOVE FI-CENT-PAID TO ALF2
-           MOVE ALF6 TO NUM6
-           COMPUTE PD-AMOUNT =  -1 * (NUM6 / 100)
-           MOVE 0 TO PAYX
-           INSPECT FI-DOLLAR-REDUCE REPLACING ALL " " BY "0"
-           MOVE FI-DOLLAR-REDUCE TO ALF4
-           MOVE FI-CENT-REDUCE TO ALF2
-           MOVE ALF6 TO NUM6
-           COMPUTE Payx =  -1 * (NUM6 / 100)
-            
+
            if (payx = 0) and (pd-amount = 0) AND
              ((FILEIN01(119:1) = "2" OR FILEIN01(119:1) = "4") AND
              ((FILEIN01(123:1) = "1") OR FILEIN01(127:1) = "1") OR 
@@ -427,7 +480,36 @@
            WRITE PAYFILE01
            DISPLAY PAYFILE-KEY " " PD-NAME.
            DISPLAY "RECORD IS ADDED".
-       S4. 
+           PERFORM POST-PAYCUR THRU PC4.
+       AMBIG-CHECK.
+           MOVE 0 TO AMBIG-FLAG
+           READ CHARCUR NEXT AT END GO TO AMBIG-CHECK-EXIT.
+           IF CC-KEY8 = G-GARNO AND CC-DATE-T = TEST-DATE
+               AND CC-PROC1 = FI-PROC1 AND CC-AMOUNT = FI-BILLED-AMT
+               MOVE 1 TO AMBIG-FLAG
+           END-IF.
+       AMBIG-CHECK-EXIT. EXIT.
+       POST-PAYCUR.
+      *    auto-post the matched remit line onto PAYCUR
+           MOVE CC-KEY8 TO PC-KEY8
+           MOVE 0 TO PC-XYZ.
+       PC3.
+           ADD 1 TO PC-XYZ
+           MOVE PC-XYZ TO PC-KEY3
+           READ PAYCUR INVALID KEY GO TO PC4.
+           GO TO PC3.
+       PC4.
+           MOVE CC-KEY8 TO PC-KEY8
+           MOVE PC-XYZ TO PC-KEY3
+           MOVE PD-AMOUNT TO PC-AMOUNT
+           MOVE PD-PAYCODE TO PC-PAYCODE
+           MOVE PD-DENIAL TO PC-DENIAL
+           MOVE PD-CLAIM TO PC-CLAIM
+           MOVE PD-DATE-T TO PC-DATE-T
+           MOVE PD-DATE-E TO PC-DATE-E
+           MOVE PD-BATCH TO PC-BATCH
+           WRITE PAYCUR01.
+       S4.
            MOVE CC-KEY8 TO PC-KEY8 
            MOVE "000" TO PC-KEY3.
            START PAYCUR KEY NOT <  PAYCUR-KEY INVALID GO TO S5.
@@ -465,3 +547,104 @@
            CLOSE CHARCUR GARFILE ERROR-FILE FILEOUT PAYFILE PAYCUR
                  INSFILE
            STOP RUN.
+
+      * given a PAYCUR-KEY and reason read from REVPARM, writes an
+      * offsetting negative PAYCUR entry under the next free key3
+      * slot for that garno (same find-next-free-key3 scan this
+      * program's own PC3 paragraph uses for new postings) instead of
+      * deleting or hand-rewriting the original row, marking it with
+      * PC-DENIAL = "RV" so it reads as a reversal on the ledger, and
+      * logging the link back to the original transaction to
+      * REVERSALLOG so a mis-posted payment can be traced.
+       REVERSE-PAYMENTS.
+           OPEN INPUT REVPARM.
+           OPEN EXTEND REVERSALLOG.
+           OPEN I-O PAYCUR.
+       REV-P1.
+           READ REVPARM AT END GO TO REV-P9.
+
+           MOVE RV-KEY8 TO PC-KEY8
+           MOVE RV-KEY3 TO PC-KEY3
+           READ PAYCUR
+             INVALID KEY
+               DISPLAY "NOT ON PAYCUR - SKIPPING " RV-KEY8 " " RV-KEY3
+               GO TO REV-P1
+           END-READ
+
+           IF PC-DENIAL = "RV"
+               DISPLAY "ALREADY A REVERSAL - SKIPPING " PC-KEY8 " "
+                 PC-KEY3
+               GO TO REV-P1
+           END-IF
+
+           PERFORM CHECK-ALREADY-REVERSED
+             THRU CHECK-ALREADY-REVERSED-EXIT
+           IF ALREADY-REVERSED-FLAG = "Y"
+               DISPLAY "ORIGINAL ALREADY REVERSED - SKIPPING " RV-KEY8
+                 " " RV-KEY3
+               GO TO REV-P1
+           END-IF
+
+           MOVE PC-KEY3 TO REV-ORIG-KEY3
+           MOVE PC-AMOUNT TO REV-ORIG-AMOUNT
+           MOVE PC-PAYCODE TO REV-PAYCODE-HOLD
+           MOVE PC-CLAIM TO REV-CLAIM-HOLD
+           COMPUTE REV-AMOUNT-HOLD = PC-AMOUNT * -1
+
+           MOVE 0 TO REV-PC-XYZ.
+       REV-PC3.
+           ADD 1 TO REV-PC-XYZ
+           MOVE REV-PC-XYZ TO PC-KEY3
+           READ PAYCUR INVALID KEY GO TO REV-PC4.
+           GO TO REV-PC3.
+       REV-PC4.
+           MOVE REV-PC-XYZ TO PC-KEY3
+           MOVE REV-PAYCODE-HOLD TO PC-PAYCODE
+           MOVE "RV" TO PC-DENIAL
+           MOVE REV-CLAIM-HOLD TO PC-CLAIM
+           ACCEPT PC-DATE-T FROM DATE YYYYMMDD
+           MOVE PC-DATE-T TO PC-DATE-E
+           MOVE SPACE TO PC-BATCH
+           MOVE REV-AMOUNT-HOLD TO PC-AMOUNT
+           WRITE PAYCUR01
+
+           MOVE "ERR178" TO REV-PROGRAM
+           MOVE RV-KEY8 TO REV-ORIG-KEY8
+           MOVE REV-PC-XYZ TO REV-NEW-KEY3
+           MOVE RV-REASON TO REV-REASON
+           ACCEPT REV-DATE FROM DATE YYYYMMDD
+           ACCEPT REV-TIME FROM TIME
+           WRITE REVERSALLOG01
+
+           GO TO REV-P1.
+       REV-P9.
+           CLOSE REVPARM REVERSALLOG PAYCUR.
+       REVERSE-PAYMENTS-EXIT.
+           EXIT.
+
+      *    scans REVERSALLOG end-to-end for an existing reversal of
+      *    RV-KEY8/RV-KEY3 - guards against the same REVPARM line (or
+      *    a reversed-then-reversed-back-then-reversed-again request
+      *    run across separate runs) posting a second offsetting
+      *    entry against an original that was already backed out.
+      *    REVERSALLOG is CLOSEd/reopened around the scan since it is
+      *    held open EXTEND for the rest of this paragraph.
+       CHECK-ALREADY-REVERSED.
+           MOVE "N" TO ALREADY-REVERSED-FLAG
+           CLOSE REVERSALLOG.
+           OPEN INPUT REVERSALLOG.
+       CAR-1.
+           READ REVERSALLOG
+             AT END
+               GO TO CAR-EXIT
+           END-READ
+           IF REV-ORIG-KEY8 = RV-KEY8 AND REV-ORIG-KEY3 = RV-KEY3
+               MOVE "Y" TO ALREADY-REVERSED-FLAG
+               GO TO CAR-EXIT
+           END-IF
+           GO TO CAR-1.
+       CAR-EXIT.
+           CLOSE REVERSALLOG.
+           OPEN EXTEND REVERSALLOG.
+       CHECK-ALREADY-REVERSED-EXIT.
+           EXIT.
