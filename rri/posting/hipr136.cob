@@ -54,6 +54,20 @@
            ALTERNATE RECORD KEY IS INS-NEIC-ASSIGN WITH DUPLICATES
            LOCK MODE MANUAL.
 
+      * shared posting-audit log - hipr146.cob/hiproa.cob/errr146.cob
+      * write to this same file.
+           SELECT POSTAUDIT ASSIGN TO "S80" ORGANIZATION
+           LINE SEQUENTIAL.
+
+      * operator-driven reversal mode - given a PAYCUR-KEY (RV-KEY8/
+      * RV-KEY3) and a reason, REVERSE-PAYMENTS writes an offsetting
+      * negative PAYCUR entry instead of deleting or hand-rewriting
+      * the original row, with REVERSALLOG linking the two.
+           SELECT REVPARM ASSIGN TO "S85" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT REVERSALLOG ASSIGN TO "S91" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -149,6 +163,15 @@
            02 PD-ORDER PIC X(6).
            02 PD-BATCH PIC X(6).
 
+       FD  REVPARM.
+       01  REVPARM01.
+           02 RV-KEY8 PIC X(8).
+           02 RV-KEY3 PIC XXX.
+           02 RV-REASON PIC X(40).
+
+       FD  REVERSALLOG.
+           COPY "reversal.cpy".
+
        FD  CHARCUR.
        01  CHARCUR01.
            02 CHARCUR-KEY.
@@ -248,6 +271,9 @@
            02 G-PRGRPNAME PIC X(15).
            02 G-SEGRPNAME PIC X(15).
 
+       FD  POSTAUDIT.
+           COPY "postaudit.cpy".
+
        WORKING-STORAGE SECTION.
 
        01 AMT01.
@@ -604,12 +630,30 @@
        01  PROV-2 PIC X(10).
        01  PRFLAG PIC 9.
        01  DELIM PIC X.
+
+       01  REV-MODE-FLAG PIC X VALUE "N".
+       01  REV-XYZ PIC 999.
+       01  REV-PAYCODE-HOLD PIC XXX.
+       01  REV-NAME-HOLD PIC X(24).
+       01  REV-CLAIM-HOLD PIC X(6).
+       01  REV-AMOUNT-HOLD PIC S9(4)V99.
+       01  ALREADY-REVERSED-FLAG PIC X VALUE "N".
        PROCEDURE DIVISION.
        0005-START.
+           DISPLAY "REVERSE A POSTED PAYMENT? Y FOR YES, ANYTHING "
+             "ELSE FOR A NORMAL POSTING RUN."
+           ACCEPT REV-MODE-FLAG
+
+           IF REV-MODE-FLAG = "Y"
+               PERFORM REVERSE-PAYMENTS THRU REVERSE-PAYMENTS-EXIT
+               STOP RUN
+           END-IF
+
            OPEN INPUT FILEIN CHARCUR GARFILE CAIDFILE
            MPLRFILE PARMFILE PAYCUR INSFILE.
-           OPEN I-O PAYFILE 
+           OPEN I-O PAYFILE
            OPEN OUTPUT ERROR-FILE.
+           OPEN EXTEND POSTAUDIT.
            MOVE SPACE TO NAR-KEY01 
            MOVE ALL ZEROES TO NAR-CNTR01
            PERFORM STATUS-0
@@ -933,6 +977,7 @@
            MOVE PAYBACK TO PAYFILE01
            MOVE XYZ TO PD-KEY3
            WRITE PAYFILE01.
+           PERFORM WRITE-POSTING-AUDIT.
             PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > CAS-CNTR
              IF CAS-SVC(Z) = X
               MOVE SPACE TO CAS01 ALF8
@@ -1082,10 +1127,11 @@
            MOVE XYZ TO PD-KEY3.
            READ PAYFILE INVALID GO TO P4-1.
            GO TO P4-0.
-       P4-1. 
+       P4-1.
            MOVE PAYBACK TO PAYFILE01
            MOVE XYZ TO PD-KEY3
            WRITE PAYFILE01.
+           PERFORM WRITE-POSTING-AUDIT.
        WRITE-ADJ-EXIT.
            EXIT.
        P5-SVC-LOOP-EXIT.
@@ -1547,8 +1593,129 @@
              WRITE ERROR-FILE01
             END-IF
            END-PERFORM.
-           CLOSE PAYFILE GARFILE CHARCUR
+           CLOSE PAYFILE GARFILE CHARCUR POSTAUDIT
            STOP RUN.
+
+      * shared posting-audit record - same AUDITFILE01 layout
+      * hipr146.cob/hiproa.cob/errr146.cob write, so a bad posting
+      * can be traced back to which of the four programs touched it.
+       WRITE-POSTING-AUDIT.
+           MOVE "HIPR136 " TO AUD-PROGRAM
+           MOVE PD-KEY8 TO AUD-KEY8
+           MOVE PD-KEY3 TO AUD-KEY3
+           MOVE PD-AMOUNT TO AUD-AMOUNT
+           MOVE PD-PAYCODE TO AUD-PAYCODE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDITFILE01.
+
+      * given a PAYFILE-KEY and reason read from REVPARM, writes an
+      * offsetting negative PAYFILE entry under the next free key3
+      * slot for that garno (same find-next-free-key3 scan this
+      * program's own P3 paragraph uses for new postings) instead of
+      * deleting or hand-rewriting the original row, marking it with
+      * PD-DENIAL = "RV" so it reads as a reversal on the ledger, and
+      * logging the link back to the original transaction to
+      * REVERSALLOG so a mis-posted payment can be traced. This
+      * program never writes PAYCUR (it opens PAYCUR INPUT only, for
+      * totals) - PAYFILE is the ledger it actually posts to, so the
+      * reversal key is a PAYFILE-KEY here rather than a PAYCUR-KEY.
+       REVERSE-PAYMENTS.
+           OPEN INPUT REVPARM.
+           OPEN EXTEND REVERSALLOG.
+           OPEN I-O PAYFILE.
+       REV-P1.
+           READ REVPARM AT END GO TO REV-P9.
+
+           MOVE RV-KEY8 TO PD-KEY8
+           MOVE RV-KEY3 TO PD-KEY3
+           READ PAYFILE
+             INVALID KEY
+               DISPLAY "NOT ON PAYFILE - SKIPPING " RV-KEY8 " "
+                 RV-KEY3
+               GO TO REV-P1
+           END-READ
+
+           IF PD-DENIAL = "RV"
+               DISPLAY "ALREADY A REVERSAL - SKIPPING " PD-KEY8 " "
+                 PD-KEY3
+               GO TO REV-P1
+           END-IF
+
+           PERFORM CHECK-ALREADY-REVERSED
+             THRU CHECK-ALREADY-REVERSED-EXIT
+           IF ALREADY-REVERSED-FLAG = "Y"
+               DISPLAY "ORIGINAL ALREADY REVERSED - SKIPPING " RV-KEY8
+                 " " RV-KEY3
+               GO TO REV-P1
+           END-IF
+
+           MOVE PD-AMOUNT TO REV-ORIG-AMOUNT
+           MOVE PD-KEY3 TO REV-ORIG-KEY3
+           MOVE PD-PAYCODE TO REV-PAYCODE-HOLD
+           MOVE PD-NAME TO REV-NAME-HOLD
+           MOVE PD-CLAIM TO REV-CLAIM-HOLD
+           COMPUTE REV-AMOUNT-HOLD = PD-AMOUNT * -1
+
+           MOVE 0 TO REV-XYZ.
+       REV-P3.
+           ADD 1 TO REV-XYZ
+           MOVE REV-XYZ TO PD-KEY3
+           READ PAYFILE INVALID KEY GO TO REV-P4.
+           GO TO REV-P3.
+       REV-P4.
+           MOVE REV-XYZ TO PD-KEY3
+           MOVE REV-NAME-HOLD TO PD-NAME
+           MOVE REV-PAYCODE-HOLD TO PD-PAYCODE
+           MOVE "RV" TO PD-DENIAL
+           MOVE REV-CLAIM-HOLD TO PD-CLAIM
+           ACCEPT PD-DATE-T FROM DATE YYYYMMDD
+           MOVE PD-DATE-T TO PD-DATE-E
+           MOVE SPACE TO PD-ORDER PD-BATCH
+           MOVE REV-AMOUNT-HOLD TO PD-AMOUNT
+           WRITE PAYFILE01
+
+           MOVE "HIPR136 " TO REV-PROGRAM
+           MOVE RV-KEY8 TO REV-ORIG-KEY8
+           MOVE REV-XYZ TO REV-NEW-KEY3
+           MOVE RV-REASON TO REV-REASON
+           ACCEPT REV-DATE FROM DATE YYYYMMDD
+           ACCEPT REV-TIME FROM TIME
+           WRITE REVERSALLOG01
+
+           GO TO REV-P1.
+       REV-P9.
+           CLOSE REVPARM REVERSALLOG PAYFILE.
+       REVERSE-PAYMENTS-EXIT.
+           EXIT.
+
+      *    scans REVERSALLOG end-to-end for an existing reversal of
+      *    RV-KEY8/RV-KEY3 - guards against the same REVPARM line (or
+      *    a reversed-then-reversed-back-then-reversed-again request
+      *    run across separate runs) posting a second offsetting
+      *    entry against an original that was already backed out.
+      *    REVERSALLOG is CLOSEd/reopened around the scan since it is
+      *    held open EXTEND for the rest of this paragraph.
+       CHECK-ALREADY-REVERSED.
+           MOVE "N" TO ALREADY-REVERSED-FLAG
+           CLOSE REVERSALLOG.
+           OPEN INPUT REVERSALLOG.
+       CAR-1.
+           READ REVERSALLOG
+             AT END
+               GO TO CAR-EXIT
+           END-READ
+           IF REV-ORIG-KEY8 = RV-KEY8 AND REV-ORIG-KEY3 = RV-KEY3
+               MOVE "Y" TO ALREADY-REVERSED-FLAG
+               GO TO CAR-EXIT
+           END-IF
+           GO TO CAR-1.
+       CAR-EXIT.
+           CLOSE REVERSALLOG.
+           OPEN EXTEND REVERSALLOG.
+       CHECK-ALREADY-REVERSED-EXIT.
+           EXIT.
+
        P999.
                IF (CAS-2 = "42 " OR "45 " OR "B6 " OR "131")
                MOVE CAS-3 TO ALF8
