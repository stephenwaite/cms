@@ -65,6 +65,11 @@
            SELECT REMITFILE ASSIGN TO "S90" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS REMIT-KEY.
 
+      * shared posting-audit log - hipr136.cob/hipr146.cob/errr146.cob
+      * write to this same file.
+           SELECT POSTAUDIT ASSIGN TO "S95" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -137,7 +142,10 @@
            COPY CHARCUR.CPY IN "C:\Users\sid\cms\copylib\rri".
 
        FD  GARFILE.
-           COPY garfile.CPY IN "C:\Users\sid\cms\copylib\rri".       
+           COPY garfile.CPY IN "C:\Users\sid\cms\copylib\rri".
+
+       FD  POSTAUDIT.
+           COPY "postaudit.cpy".
 
        WORKING-STORAGE SECTION.
 
@@ -378,6 +386,7 @@
              PAYCUR CAIDFILE rarcfile.
            OPEN I-O PAYFILE REMITFILE.
            OPEN OUTPUT TRNPAYFILE ERROR-FILE.
+           OPEN EXTEND POSTAUDIT.
            MOVE SPACE TO NAR-KEY01 
            MOVE ALL ZEROES TO NAR-CNTR01 STATUSCODES01 
            MOVE SPACE TO ERROR-FILE01
@@ -962,6 +971,8 @@
            MOVE XYZ TO PD-KEY3
            WRITE PAYFILE01
 
+           PERFORM WRITE-POSTING-AUDIT
+
            MOVE PAYFILE01 TO TRNPAYFILE01
            MOVE TRN-2 TO TRN-CHKNO
            WRITE TRNPAYFILE01
@@ -1127,11 +1138,13 @@
 
            GO TO P4-0.
 
-       P4-1. 
+       P4-1.
            MOVE PAYBACK TO PAYFILE01
            MOVE XYZ TO PD-KEY3
            WRITE PAYFILE01.
 
+           PERFORM WRITE-POSTING-AUDIT.
+
            MOVE PAYFILE01 TO TRNPAYFILE01
            MOVE TRN-2 TO TRN-CHKNO
            WRITE TRNPAYFILE01.
@@ -1889,9 +1902,22 @@
            
            CLOSE INSFILE FILEIN CHARCUR GARFILE MPLRFILE PARMFILE
                PAYCUR CAIDFILE rarcfile PAYFILE REMITFILE
-               TRNPAYFILE ERROR-FILE.
+               TRNPAYFILE ERROR-FILE POSTAUDIT.
            STOP RUN.
 
+      * shared posting-audit record - same AUDITFILE01 layout
+      * hipr136.cob/hipr146.cob/errr146.cob write, so a bad posting
+      * can be traced back to which of the four programs touched it.
+       WRITE-POSTING-AUDIT.
+           MOVE "HIPROA  " TO AUD-PROGRAM
+           MOVE PD-KEY8 TO AUD-KEY8
+           MOVE PD-KEY3 TO AUD-KEY3
+           MOVE PD-AMOUNT TO AUD-AMOUNT
+           MOVE PD-PAYCODE TO AUD-PAYCODE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDITFILE01.
+
        P169.
             PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > CAS-CNTR
              IF CAS-SVC(Z) = X
