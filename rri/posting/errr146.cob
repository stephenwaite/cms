@@ -26,6 +26,11 @@
            ACCESS IS DYNAMIC        RECORD KEY IS PAYFILE-KEY
            LOCK MODE MANUAL.
 
+      * shared posting-audit log - hipr136.cob/hipr146.cob/hiproa.cob
+      * write to this same file.
+           SELECT POSTAUDIT ASSIGN TO "S60" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ERROR-FILE.
@@ -172,6 +177,10 @@
            02 PD-DATE-E PIC X(8).
            02 PD-ORDER PIC X(6).
            02 PD-BATCH PIC X(6).
+
+       FD  POSTAUDIT.
+           COPY "postaudit.cpy".
+
        WORKING-STORAGE SECTION.
        01  TEST-DATE.
            05  T-CC            PIC XX.
@@ -198,6 +207,7 @@
            OPEN INPUT FILEIN CHARCUR GARFILE
            OUTPUT ERROR-FILE FILEOUT
            I-O PAYFILE.
+           OPEN EXTEND POSTAUDIT.
            MOVE SPACE TO ERROR-FILE01
            READ FILEIN AT END CONTINUE.
            MOVE FILEIN01(1:8) TO PAYDATE.
@@ -279,8 +289,22 @@
            WRITE PAYFILE01
            DISPLAY PAYFILE-KEY " " PD-NAME.
            DISPLAY "RECORD IS ADDED".
+           PERFORM WRITE-POSTING-AUDIT.
        E1. WRITE ERROR-FILE01 FROM FILEIN01
-           GO TO P1.  
+           GO TO P1.
        P9.
-           CLOSE CHARCUR GARFILE FILEOUT ERROR-FILE PAYFILE
+           CLOSE CHARCUR GARFILE FILEOUT ERROR-FILE PAYFILE POSTAUDIT
            STOP RUN.
+
+      * shared posting-audit record - same AUDITFILE01 layout
+      * hipr136.cob/hipr146.cob/hiproa.cob write, so a bad posting
+      * can be traced back to which of the four programs touched it.
+       WRITE-POSTING-AUDIT.
+           MOVE "ERRR146 " TO AUD-PROGRAM
+           MOVE PD-KEY8 TO AUD-KEY8
+           MOVE PD-KEY3 TO AUD-KEY3
+           MOVE PD-AMOUNT TO AUD-AMOUNT
+           MOVE PD-PAYCODE TO AUD-PAYCODE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           WRITE AUDITFILE01.
