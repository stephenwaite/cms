@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dupchk.
+       AUTHOR. SID WAITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * same patid/proc/diag/date-of-service duplicate test
+      * dupr803.cob runs after the fact, exposed here as a callable
+      * check (same inline CHARCUR layout dupr803.cob/x270.cob read)
+      * so a load program can reject an exact repeat at entry time
+      * instead of waiting for the next audit pass to catch it.
+           SELECT CHARCUR ASSIGN TO "S99" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHARCUR
+           BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC1 PIC X(4).
+           02 CC-PROC2 PIC X(7).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC 999.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX7 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+      * DC-DUP-FOUND comes back "Y" if an open CHARCUR row already
+      * exists for this garno with the same patid/date-of-service/
+      * proc1/proc2/diag - the caller rejects the new charge when it
+      * does.
+       01  DUPCHK-PARMS.
+           02 DC-GARNO PIC X(8).
+           02 DC-PATID PIC X(8).
+           02 DC-PROC1 PIC X(4).
+           02 DC-PROC2 PIC X(7).
+           02 DC-DIAG PIC X(7).
+           02 DC-DATE-T PIC X(8).
+           02 DC-DUP-FOUND PIC X.
+
+       PROCEDURE DIVISION USING DUPCHK-PARMS.
+       P0.
+           MOVE "N" TO DC-DUP-FOUND
+           OPEN INPUT CHARCUR
+           MOVE DC-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+       P1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           IF CC-KEY8 NOT = DC-GARNO
+               GO TO P9
+           END-IF
+
+           IF (CC-PATID = DC-PATID) AND (CC-DATE-T = DC-DATE-T)
+               AND (CC-PROC1 = DC-PROC1) AND (CC-PROC2 = DC-PROC2)
+               AND (CC-DIAG = DC-DIAG)
+               MOVE "Y" TO DC-DUP-FOUND
+               GO TO P9
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           CLOSE CHARCUR.
+           EXIT PROGRAM.
