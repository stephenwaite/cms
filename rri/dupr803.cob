@@ -15,7 +15,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  FILEOUT.
-       01  FILEOUT01 PIC X(80).
+       01  FILEOUT01 PIC X(132).
        FD  CHARFILE
       *    BLOCK CONTAINS 2 RECORDS
            DATA RECORD IS CHARFILE01.
@@ -132,10 +132,17 @@
                GO TO P1
            END-IF
 
-           IF (CC-DATE-T = CD-DATE-T) AND (CC-PROC2 = CD-PROC2)
-               STRING "CHARGE FOR " CD-KEY8 " HAS SAME DOS " CD-DATE-T
+      *    same patient, same service date, same procedure/diag -
+      *    an archived CHARFILE charge that is about to be billed a
+      *    second time because it is still sitting open in CHARCUR.
+           IF (CC-PATID = CD-PATID) AND (CC-DATE-T = CD-DATE-T)
+               AND (CC-PROC1 = CD-PROC1) AND (CC-PROC2 = CD-PROC2)
+               AND (CC-DIAG = CD-DIAG)
+               STRING "CHARGE FOR " CD-KEY8 " PAT " CD-PATID
+                      " HAS SAME DOS " CD-DATE-T
                       " AND SAME PROC " CD-PROC2
-               DELIMITED BY SIZE INTO FILEOUT01       
+                      " OPEN AND UNBILLED IN CHARCUR"
+               DELIMITED BY SIZE INTO FILEOUT01
                WRITE FILEOUT01
                GO TO P1
            END-IF
