@@ -77,10 +77,15 @@
 
        DATA DIVISION.
        FILE SECTION.
+      * WEB-AMT is the running total claim dollar volume submitted
+      * under this date's batch - shares physical file S110 with
+      * wc5r079.cob/oa837.cob so the record layout must stay in sync
+      * across all three.
        FD  WEBFILE.
        01  WEBFILE01.
            02 WEB-KEY PIC X(8).
            02 WEB-NUM PIC 9999.
+           02 WEB-AMT PIC S9(7)V99.
 
        FD  DOCFILENEW.
        01  DOCFILE01.
@@ -1104,6 +1109,7 @@
            READ WEBFILE WITH LOCK
            INVALID
             MOVE 1 TO WEB-NUM
+            MOVE 0 TO WEB-AMT
             WRITE WEBFILE01
             END-WRITE
            NOT INVALID
@@ -1501,6 +1507,7 @@
            MOVE HOLD-KEY8 TO SUBMIT-1
            MOVE SUBMIT01 TO CLM-1
            COMPUTE NUM7 = TOT-AMOUNT
+           ADD TOT-AMOUNT TO WEB-AMT
            PERFORM AMT-LEFT
            MOVE ALF8NUM TO CLM-2
            MOVE SPACE TO CLM-11
