@@ -3,6 +3,10 @@
       * @author  s waite <cmswest@sover.net>
       * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
       * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      * superseded by rri/reports/latmodrpt.cob, which does this
+      * across all payers off a CPTPARM parameter file instead of a
+      * hardcoded CD-PROC1 list for one payer - left in place for any
+      * job still wired to it.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. missing-lat-mods.
        AUTHOR. S WAITE.
