@@ -0,0 +1,372 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      * unified CHCRR pre-load check, folding mods-02-check-chcrr.cob
+      * (rri/load), chcrr-72100.cob, and insLoadCheck.cob into one
+      * pass over CHARFILE/CHARCUR driven by PARMFILE/INSPARM/
+      * CPTPARM instead of three hardcoded one-off programs whose
+      * output had to be cross-referenced by hand before every CHCRR
+      * load. Flags missing auth, missing LAT modifier, and
+      * duplicate (archived-but-still-open) claims in one report.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chcrr-preload-chk.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY.
+
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+      * two records - service-date-from, service-date-to - limiting
+      * the sweep to one load's date range instead of all of history.
+           SELECT PARMFILE ASSIGN TO "S45" ORGANIZATION
+               LINE SEQUENTIAL.
+
+      * one insurance code per line - which payers are part of the
+      * CHCRR book for this run. Defaults to the original 002/074/
+      * 268 list when the parm file is empty.
+           SELECT INSPARM ASSIGN TO "S50" ORGANIZATION
+               LINE SEQUENTIAL.
+
+      * one CPT/HCPCS code per line - which procedures require a
+      * laterality modifier. Defaults to mods-02-check-chcrr.cob's
+      * original radiology code list when the parm file is empty.
+           SELECT CPTPARM ASSIGN TO "S55" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      * same inline layout chcrr-72100.cob/mod2098.cob use, with
+      * CD-PROC split so the 5-digit CPT is its own field.
+       FD  CHARFILE.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC.
+              03 CD-PROC0 PIC X(4).
+              03 CD-PROC5 PIC X(5).
+              03 CD-PROC2 PIC XX.
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * same key/patid/proc/diag fields as dupr803.cob's CHARCUR -
+      * only what's needed to decide "same claim, still open".
+       FD  CHARCUR.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC.
+              03 CC-PROC0 PIC X(4).
+              03 CC-PROC5 PIC X(5).
+              03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC 999.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX7 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(132).
+
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(8).
+
+       FD  INSPARM.
+       01  INSPARM01 PIC XXX.
+
+       FD  CPTPARM.
+       01  CPTPARM01 PIC X(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  DATE-FROM PIC X(8) VALUE "00000000".
+       01  DATE-TO PIC X(8) VALUE "99991231".
+
+       01  INS-TAB-CNT PIC 9(3) VALUE 0.
+       01  INS-TAB-IDX PIC 9(3) VALUE 0.
+       01  INS-TABLE.
+           02 INS-ENTRY PIC XXX OCCURS 50 TIMES.
+       01  INS-MATCH PIC X VALUE "N".
+
+       01  LAT-TAB-CNT PIC 9(3) VALUE 0.
+       01  LAT-TAB-IDX PIC 9(3) VALUE 0.
+       01  LAT-TABLE.
+           02 LAT-ENTRY PIC X(5) OCCURS 50 TIMES.
+       01  LAT-MATCH PIC X VALUE "N".
+
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  AUTH-CNTR PIC 9(7) VALUE 0.
+       01  LAT-CNTR PIC 9(7) VALUE 0.
+       01  DUP-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT CHARFILE.
+           OPEN INPUT CHARCUR.
+           OPEN INPUT PARMFILE INSPARM CPTPARM.
+           OPEN OUTPUT FILEOUT.
+           PERFORM LOAD-DATE-PARMS THRU LOAD-DATE-PARMS-EXIT.
+           PERFORM LOAD-INS-PARMS THRU LOAD-INS-PARMS-EXIT.
+           PERFORM LOAD-LAT-PARMS THRU LOAD-LAT-PARMS-EXIT.
+           CLOSE PARMFILE INSPARM CPTPARM.
+
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               DISPLAY "EMPTY FILE"
+               GO TO P9
+           END-START.
+
+       P1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           IF CD-DATE-T < DATE-FROM OR CD-DATE-T > DATE-TO
+               GO TO P1
+           END-IF
+
+           PERFORM CHECK-INS-MATCH
+           IF INS-MATCH = "N"
+               GO TO P1
+           END-IF
+
+           ADD 1 TO TOT-CNTR
+
+           PERFORM CHECK-MISSING-AUTH
+           PERFORM CHECK-LAT-MOD
+           PERFORM CHECK-DUP-CLAIM THRU CHECK-DUP-CLAIM-EXIT
+
+           GO TO P1.
+
+      * one entry per CHCRR insurance code to check, loaded from
+      * INSPARM - same table-load idiom as mod2098.cob's CPTPARM.
+       LOAD-INS-PARMS.
+           READ INSPARM
+             AT END
+               GO TO LOAD-INS-PARMS-EXIT.
+           ADD 1 TO INS-TAB-CNT
+           MOVE INSPARM01 TO INS-ENTRY(INS-TAB-CNT)
+           IF INS-TAB-CNT < 50
+               GO TO LOAD-INS-PARMS
+           END-IF.
+       LOAD-INS-PARMS-EXIT.
+           IF INS-TAB-CNT = 0
+               MOVE 3 TO INS-TAB-CNT
+               MOVE "002" TO INS-ENTRY(1)
+               MOVE "074" TO INS-ENTRY(2)
+               MOVE "268" TO INS-ENTRY(3)
+           END-IF.
+
+      * CPT codes requiring a LAT modifier - mods-02-check-chcrr.cob's
+      * original radiology list, used here as the default.
+       LOAD-LAT-PARMS.
+           READ CPTPARM
+             AT END
+               GO TO LOAD-LAT-PARMS-EXIT.
+           ADD 1 TO LAT-TAB-CNT
+           MOVE CPTPARM01 TO LAT-ENTRY(LAT-TAB-CNT)
+           IF LAT-TAB-CNT < 50
+               GO TO LOAD-LAT-PARMS
+           END-IF.
+       LOAD-LAT-PARMS-EXIT.
+           IF LAT-TAB-CNT = 0
+               MOVE 14 TO LAT-TAB-CNT
+               MOVE "50200" TO LAT-ENTRY(1)
+               MOVE "73000" TO LAT-ENTRY(2)
+               MOVE "73030" TO LAT-ENTRY(3)
+               MOVE "73110" TO LAT-ENTRY(4)
+               MOVE "73120" TO LAT-ENTRY(5)
+               MOVE "73140" TO LAT-ENTRY(6)
+               MOVE "73201" TO LAT-ENTRY(7)
+               MOVE "73273" TO LAT-ENTRY(8)
+               MOVE "73564" TO LAT-ENTRY(9)
+               MOVE "73600" TO LAT-ENTRY(10)
+               MOVE "73630" TO LAT-ENTRY(11)
+               MOVE "73660" TO LAT-ENTRY(12)
+               MOVE "76641" TO LAT-ENTRY(13)
+               MOVE "76642" TO LAT-ENTRY(14)
+           END-IF.
+
+      * service-date-from/to, one field per record - same positional
+      * PARMFILE idiom as npi276.cob/oa837.cob's A0 paragraph. Keeps
+      * the original all-history range when the parm file is empty.
+       LOAD-DATE-PARMS.
+           READ PARMFILE
+             AT END
+               GO TO LOAD-DATE-PARMS-EXIT.
+           MOVE PARMFILE01 TO DATE-FROM.
+           READ PARMFILE
+             AT END
+               GO TO LOAD-DATE-PARMS-EXIT.
+           MOVE PARMFILE01 TO DATE-TO.
+       LOAD-DATE-PARMS-EXIT.
+           EXIT.
+
+       CHECK-INS-MATCH.
+           MOVE "N" TO INS-MATCH
+           PERFORM VARYING INS-TAB-IDX FROM 1 BY 1
+             UNTIL INS-TAB-IDX > INS-TAB-CNT
+               IF CD-PAYCODE = INS-ENTRY(INS-TAB-IDX)
+                   MOVE "Y" TO INS-MATCH
+               END-IF
+           END-PERFORM.
+
+       CHECK-LAT-MATCH.
+           MOVE "N" TO LAT-MATCH
+           PERFORM VARYING LAT-TAB-IDX FROM 1 BY 1
+             UNTIL LAT-TAB-IDX > LAT-TAB-CNT
+               IF CD-PROC5 = LAT-ENTRY(LAT-TAB-IDX)
+                   MOVE "Y" TO LAT-MATCH
+               END-IF
+           END-PERFORM.
+
+      * same "no auth on file" gap chcrr-72100.cob's CD-AUTH field
+      * exists to catch - flags it here instead of silently mutating
+      * the modifier the way chcrr-72100.cob does.
+       CHECK-MISSING-AUTH.
+           IF CD-AUTH = SPACE
+               ADD 1 TO AUTH-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "MISSING AUTH - " CHARFILE-KEY " PAT " CD-PATID
+                 " INS " CD-PAYCODE " PROC " CD-PROC " DOS " CD-DATE-T
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-IF.
+
+       CHECK-LAT-MOD.
+           PERFORM CHECK-LAT-MATCH
+           IF LAT-MATCH = "Y" AND CD-MOD2 = SPACE AND CD-MOD3 = SPACE
+             AND CD-MOD4 = SPACE
+               ADD 1 TO LAT-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "CHECK MODS FOR " CD-NAME " " CD-DATE-T " "
+                 CD-PROC DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           END-IF.
+
+      * same "still open and unbilled in CHARCUR" duplicate test as
+      * dupr803.cob - same patient/service date/procedure/diag.
+       CHECK-DUP-CLAIM.
+           MOVE CD-KEY8 TO CC-KEY8
+           MOVE "000" TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO CHECK-DUP-CLAIM-EXIT
+           END-START.
+       DUP-SCAN.
+           READ CHARCUR NEXT
+             AT END
+               GO TO CHECK-DUP-CLAIM-EXIT
+           END-READ
+
+           IF CC-KEY8 NOT = CD-KEY8
+               GO TO CHECK-DUP-CLAIM-EXIT
+           END-IF
+
+           IF (CC-PATID = CD-PATID) AND (CC-DATE-T = CD-DATE-T)
+             AND (CC-PROC = CD-PROC) AND (CC-DIAG = CD-DIAG)
+               ADD 1 TO DUP-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "DUPLICATE CLAIM - " CHARFILE-KEY " PAT "
+                 CD-PATID " HAS SAME DOS " CD-DATE-T " AND SAME PROC "
+                 CD-PROC " OPEN AND UNBILLED IN CHARCUR"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO CHECK-DUP-CLAIM-EXIT
+           END-IF
+
+           GO TO DUP-SCAN.
+       CHECK-DUP-CLAIM-EXIT.
+           EXIT.
+
+       P9.
+           DISPLAY "CHCRR PRE-LOAD CHECK - CHARGES CHECKED: " TOT-CNTR
+           DISPLAY "CHCRR PRE-LOAD CHECK - MISSING AUTH: " AUTH-CNTR
+           DISPLAY "CHCRR PRE-LOAD CHECK - MISSING LAT MOD: " LAT-CNTR
+           DISPLAY "CHCRR PRE-LOAD CHECK - DUPLICATE CLAIMS: "
+             DUP-CNTR.
+           CLOSE CHARFILE CHARCUR FILEOUT.
+           STOP RUN.
