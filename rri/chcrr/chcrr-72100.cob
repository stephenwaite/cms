@@ -3,6 +3,11 @@
       * @author  s waite <cmswest@sover.net>
       * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
       * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      * superseded by rri/chcrr/chcrr-preload-chk.cob, which folds
+      * this check, mods-02-check-chcrr.cob, and insLoadCheck.cob into
+      * one PARMFILE-driven pass instead of three programs whose
+      * output had to be cross-referenced by hand - left in place for
+      * any job still wired to it.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. chcrr-72100.
        AUTHOR. S WAITE.
