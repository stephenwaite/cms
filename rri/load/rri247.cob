@@ -19,6 +19,9 @@
            LOCK MODE MANUAL.
            SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION LINE
            SEQUENTIAL.
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S45" ORGANIZATION LINE
+           SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD FILEIN.
@@ -84,19 +87,26 @@
            02 NAME-KEY PIC XXX.
        FD  FILEOUT.
        01 FILEOUT01 PIC X(309).
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
        WORKING-STORAGE SECTION.
        01  FLAG PIC 9.
        01  ALF-1 PIC X.
        01  CNTR PIC 99 VALUE 0.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
        PROCEDURE DIVISION.
        0005-START.
            OPEN INPUT FILEIN.
            OPEN OUTPUT FILEOUT.
            OPEN I-O ACTFILE.
+           OPEN EXTEND LOADAUDIT.
        P1. READ FILEIN AT END GO TO P9.
+           ADD 1 TO LA-INPUT-CNTR-WS
            MOVE 0 TO FLAG
            MOVE FI-1 TO A-ACTNO
-           READ ACTFILE WITH LOCK INVALID DISPLAY "BAD" GO TO P1.
+           READ ACTFILE WITH LOCK INVALID ADD 1 TO LA-REJECT-CNTR-WS
+           DISPLAY "BAD" GO TO P1.
            IF A-PRINS = "001" GO TO P1.
            IF (A-PR-RELATE = "K") AND (A-SE-RELATE = "K" OR " ")
            GO TO P1.
@@ -144,6 +154,13 @@
            " " A-SE-MPLR "      " A-SE-RELATE " " A-SENAME.
        P9.
            ACCEPT ALF-1
-           CLOSE ACTFILE FILEIN FILEOUT.
+           MOVE "RRI247  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ACTFILE FILEIN FILEOUT LOADAUDIT.
            DISPLAY "FIX RELATE CODES OF INSURANCES".
            STOP RUN.
