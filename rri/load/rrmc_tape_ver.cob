@@ -0,0 +1,144 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rrmc_tape_ver.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * the tape/output extract produced by rrmc_tape.cob.
+           SELECT FILEIN ASSIGN TO "S30"
+           ORGANIZATION LINE SEQUENTIAL.
+
+      * the manifest produced alongside it by rrmc_tape.cob.
+           SELECT MANIFEST ASSIGN TO "S35"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S40"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FILEIN.
+       01  FILEIN01.
+           02 FI-1 PIC XX.
+           02 FI-2 PIC X(1068).
+
+      * same fixed MANIFEST01 layout rrmc_tape.cob writes.
+       FD  MANIFEST.
+       01  MANIFEST01.
+           02 MAN-DATE PIC X(8).
+           02 MAN-TIME PIC X(8).
+           02 MAN-TOT-CNTR PIC 9(7).
+           02 MAN-REC1-CNTR PIC 9(7).
+           02 MAN-REC2-CNTR PIC 9(7).
+           02 MAN-REC3-CNTR PIC 9(7).
+           02 MAN-AMT PIC X(3).
+           02 MAN-CHECKSUM PIC 9(9).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  REC1-CNTR PIC 9(7) VALUE 0.
+       01  REC2-CNTR PIC 9(7) VALUE 0.
+       01  REC3-CNTR PIC 9(7) VALUE 0.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  CHECKSUM PIC 9(9) VALUE 0.
+       01  CK-IDX PIC 9(4) VALUE 0.
+       01  MISMATCH-FLAG PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+      * re-reads the tape file FILEIN the same way rrmc_tape.cob
+      * wrote it, recomputing the same record counts and checksum,
+      * then compares the recomputed totals against what the
+      * manifest recorded - any mismatch means the transmission was
+      * truncated or corrupted and the batch should not go out.
+       P0.
+           OPEN INPUT FILEIN MANIFEST
+           OPEN OUTPUT FILEOUT.
+
+           READ MANIFEST
+             AT END
+               MOVE SPACE TO FILEOUT01
+               STRING "*** NO MANIFEST ON FILE - CANNOT VERIFY ***"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               DISPLAY FILEOUT01
+               GO TO P9
+           END-READ.
+
+       P1.
+           READ FILEIN
+             AT END
+               GO TO P8.
+
+           ADD 1 TO TOT-CNTR
+
+           IF FI-1 = "##"
+               ADD 1 TO REC1-CNTR
+           END-IF
+
+           IF FI-1 = "++"
+               ADD 1 TO REC2-CNTR
+           END-IF
+
+           IF FI-1 = "$$"
+               ADD 1 TO REC3-CNTR
+           END-IF
+
+           PERFORM VARYING CK-IDX FROM 1 BY 1 UNTIL CK-IDX > 1070
+               ADD FUNCTION ORD(FILEIN01(CK-IDX:1)) TO CHECKSUM
+           END-PERFORM
+
+           GO TO P1.
+
+       P8.
+           PERFORM COMPARE-TOTALS.
+
+       P9.
+           CLOSE FILEIN MANIFEST FILEOUT.
+           STOP RUN.
+
+       COMPARE-TOTALS.
+           MOVE SPACE TO FILEOUT01
+           STRING "RECOMPUTED: TOTAL=" TOT-CNTR
+             " ##=" REC1-CNTR " ++=" REC2-CNTR " $$=" REC3-CNTR
+             " CHECKSUM=" CHECKSUM
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "MANIFEST:   TOTAL=" MAN-TOT-CNTR
+             " ##=" MAN-REC1-CNTR " ++=" MAN-REC2-CNTR
+             " $$=" MAN-REC3-CNTR " CHECKSUM=" MAN-CHECKSUM
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           IF TOT-CNTR NOT = MAN-TOT-CNTR
+               OR REC1-CNTR NOT = MAN-REC1-CNTR
+               OR REC2-CNTR NOT = MAN-REC2-CNTR
+               OR REC3-CNTR NOT = MAN-REC3-CNTR
+               OR CHECKSUM NOT = MAN-CHECKSUM
+               MOVE "Y" TO MISMATCH-FLAG
+           END-IF
+
+           MOVE SPACE TO FILEOUT01
+           IF MISMATCH-FLAG = "Y"
+               STRING "*** TAPE FILE DOES NOT MATCH MANIFEST - "
+                 "TRANSMISSION MAY BE TRUNCATED OR CORRUPTED ***"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               DISPLAY FILEOUT01
+           ELSE
+               STRING "TAPE FILE VERIFIED OK AGAINST MANIFEST"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               DISPLAY FILEOUT01
+           END-IF
+           WRITE FILEOUT01.
