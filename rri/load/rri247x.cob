@@ -19,6 +19,9 @@
            LOCK MODE MANUAL.
            SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION LINE
            SEQUENTIAL.
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S45" ORGANIZATION LINE
+           SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD FILEIN.
@@ -84,19 +87,26 @@
            02 NAME-KEY PIC XXX.
        FD  FILEOUT.
        01 FILEOUT01 PIC X(309).
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
        WORKING-STORAGE SECTION.
        01  FLAG PIC 9.
        01  ALF-1 PIC X.
        01  CNTR PIC 99 VALUE 0.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
        PROCEDURE DIVISION.
        0005-START.
            OPEN INPUT FILEIN.
            OPEN OUTPUT FILEOUT.
            OPEN INPUT ACTFILE.
+           OPEN EXTEND LOADAUDIT.
            MOVE 0 TO CNTR.
        P1. READ FILEIN AT END GO TO P9.
+           ADD 1 TO LA-INPUT-CNTR-WS
            MOVE FI-1 TO A-ACTNO
-           READ ACTFILE INVALID DISPLAY "BAD" GO TO P1.
+           READ ACTFILE INVALID ADD 1 TO LA-REJECT-CNTR-WS
+           DISPLAY "BAD" GO TO P1.
            IF A-PRINS = "001" GO TO P1.
            IF NOT
             ((A-PRNAME = A-GARNAME) AND (A-RELATE = A-PR-RELATE))
@@ -118,6 +128,13 @@
            perform 20 times
            ACCEPT ALF-1
            end-perform
-           CLOSE ACTFILE FILEIN FILEOUT.
+           MOVE "RRI247X " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ACTFILE FILEIN FILEOUT LOADAUDIT.
            DISPLAY "FIX RELATE CODES OF INSURANCES".
            STOP RUN.
