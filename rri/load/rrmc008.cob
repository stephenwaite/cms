@@ -24,6 +24,17 @@
            SELECT ERRFILE ASSIGN TO "S45"
            ORGANIZATION LINE SEQUENTIAL.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S50"
+           ORGANIZATION LINE SEQUENTIAL.
+
+      * shared reject-detail log - common format rrmc006.cob also
+      * writes to, so a summary report can total rejects by reason
+      * across a whole load cycle instead of grepping free-text
+      * ERRFILE lines.
+           SELECT REJFILE ASSIGN TO "S55"
+           ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -49,8 +60,20 @@
            02 PROC-TITLE PIC X(28).
            02 PROC-AMOUNT PIC 9(4)V99.
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
+       FD  REJFILE.
+           COPY "rejectlog.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  RJ-DATE-WS PIC X(8).
+       01  RJ-TIME-WS PIC X(8).
+       01  LA-AMOUNT-WS PIC S9(7)V99 VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
+
        01  REC101.
            02 R1-1 PIC XX.
            02 R1-PATNUM PIC X(8).
@@ -267,6 +290,10 @@
        0005-START.
            OPEN INPUT FILEIN PROCFILE.
            OPEN OUTPUT FILEOUT ERRFILE.
+           OPEN EXTEND LOADAUDIT.
+           OPEN EXTEND REJFILE.
+           ACCEPT RJ-DATE-WS FROM DATE YYYYMMDD.
+           ACCEPT RJ-TIME-WS FROM TIME.
            MOVE "0" TO BILAT-FLAG.
 
        P1.
@@ -275,6 +302,8 @@
                GO TO P99
            END-READ
 
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF FI-1 = "##"
                MOVE FILEIN01(10:15) TO HOLDNAME
            END-IF
@@ -433,10 +462,12 @@
              END-IF  
            end-if                                    
 
+           ADD PROC-AMOUNT TO LA-AMOUNT-WS
            WRITE FILEOUT01 FROM REC301
            GO TO P1.
 
        BAD-1.
+           ADD 1 TO LA-REJECT-CNTR-WS
            MOVE SPACE TO ERRFILE01.
            STRING "UNDEFINED PROCEDURE FOR MRN " MEDREC
              " CDM " R3-PROC " CPT " R3-CPT " HCPCS " R3-HCPCS
@@ -462,11 +493,21 @@
                "thank you. " r3-loco " **"
                delimited BY size INTO ERRFILE01
                WRITE ERRFILE01
-           end-if    
+           end-if
+
+           MOVE "RRMC008 " TO RJ-PROGRAM
+           MOVE MEDREC TO RJ-KEY
+           MOVE "UP" TO RJ-REASON-CODE
+           MOVE "UNDEFINED PROCEDURE FOR CDM/CPT/HCPCS"
+               TO RJ-REASON-TEXT
+           MOVE RJ-DATE-WS TO RJ-DATE
+           MOVE RJ-TIME-WS TO RJ-TIME
+           WRITE REJECTLOG01
 
            GO TO P1.
 
        BAD-2.
+           ADD 1 TO LA-REJECT-CNTR-WS
            MOVE SPACE TO ERRFILE01.
 
            STRING "zero dollar procedure for mrn " MEDREC
@@ -476,8 +517,23 @@
 
            WRITE ERRFILE01.
 
+           MOVE "RRMC008 " TO RJ-PROGRAM
+           MOVE MEDREC TO RJ-KEY
+           MOVE "ZD" TO RJ-REASON-CODE
+           MOVE "ZERO DOLLAR PROCEDURE" TO RJ-REASON-TEXT
+           MOVE RJ-DATE-WS TO RJ-DATE
+           MOVE RJ-TIME-WS TO RJ-TIME
+           WRITE REJECTLOG01.
+
            GO TO P1.
 
        P99.
-           CLOSE PROCFILE FILEIN FILEOUT ERRFILE.
+           MOVE "RRMC008 " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE LA-AMOUNT-WS TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE PROCFILE FILEIN FILEOUT ERRFILE LOADAUDIT REJFILE.
            STOP RUN.
