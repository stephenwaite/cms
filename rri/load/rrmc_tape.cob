@@ -16,7 +16,13 @@
            
            SELECT FILEOUT ASSIGN TO "S35"
            ORGANIZATION LINE SEQUENTIAL.
-           
+
+      * transmission manifest written alongside FILEOUT so a
+      * truncated/corrupted tape can be caught by rrmc_tape_ver.cob
+      * before the clearinghouse rejects the batch.
+           SELECT MANIFEST ASSIGN TO "S40"
+           ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.              
 
@@ -27,9 +33,31 @@
        01  FILEIN01.
            02 FI-1 PIC XX.
            02 FI-2 PIC X(1068).
-             
-       
+
+      * fixed-field manifest record - read back directly by
+      * rrmc_tape_ver.cob rather than parsed out of display text.
+       FD  MANIFEST.
+       01  MANIFEST01.
+           02 MAN-DATE PIC X(8).
+           02 MAN-TIME PIC X(8).
+           02 MAN-TOT-CNTR PIC 9(7).
+           02 MAN-REC1-CNTR PIC 9(7).
+           02 MAN-REC2-CNTR PIC 9(7).
+           02 MAN-REC3-CNTR PIC 9(7).
+      * always "N/A" - this extract is demographic/clinical (REC1/
+      * REC2/REC3) and carries no charge amounts to total.
+           02 MAN-AMT PIC X(3).
+           02 MAN-CHECKSUM PIC 9(9).
+
        WORKING-STORAGE SECTION.
+       01  REC1-CNTR PIC 9(7) VALUE 0.
+       01  REC2-CNTR PIC 9(7) VALUE 0.
+       01  REC3-CNTR PIC 9(7) VALUE 0.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  CHECKSUM PIC 9(9) VALUE 0.
+       01  CK-IDX PIC 9(4) VALUE 0.
+       01  RUN-DATE PIC X(8).
+       01  RUN-TIME PIC X(8).
 
        01  REC101.
            02 R1-1 PIC XX.
@@ -236,7 +264,9 @@
 
        0005-START.
            OPEN INPUT FILEIN.
-           OPEN OUTPUT FILEOUT.
+           OPEN OUTPUT FILEOUT MANIFEST.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-TIME FROM TIME.
 
        P1.
            READ FILEIN
@@ -246,24 +276,53 @@
 
            IF FI-1 = "##"
                MOVE FILEIN01(10:15) TO HOLDNAME
-           END-IF    
+           END-IF
 
            IF FI-1 = "##"
                MOVE FILEIN01 TO REC101
+               ADD 1 TO REC1-CNTR
            END-IF
 
            IF FI-1 = "++"
-               MOVE FILEIN01 TO REC201              
+               MOVE FILEIN01 TO REC201
+               ADD 1 TO REC2-CNTR
            END-IF
 
+           IF FI-1 = "$$"
+               ADD 1 TO REC3-CNTR
+           END-IF
+
+           PERFORM CHECKSUM-RECORD
+
            IF FI-1 NOT = "$$"
                WRITE FILEOUT01 FROM FILEIN01
                GO TO P1
            END-IF
 
            WRITE FILEOUT01 FROM FILEIN01
-           GO TO P1.               
-           
+           GO TO P1.
+
+      * simple running checksum - sums the collating-sequence value
+      * of every byte of the output record into CHECKSUM, truncating
+      * on its PIC 9(9) size. Good enough to catch a truncated or
+      * corrupted transmission on the verification side without
+      * needing a real CRC/hash library.
+       CHECKSUM-RECORD.
+           ADD 1 TO TOT-CNTR
+           PERFORM VARYING CK-IDX FROM 1 BY 1 UNTIL CK-IDX > 1070
+               ADD FUNCTION ORD(FILEIN01(CK-IDX:1)) TO CHECKSUM
+           END-PERFORM.
+
        P99.
-           CLOSE FILEIN FILEOUT.
+           MOVE RUN-DATE TO MAN-DATE
+           MOVE RUN-TIME TO MAN-TIME
+           MOVE TOT-CNTR TO MAN-TOT-CNTR
+           MOVE REC1-CNTR TO MAN-REC1-CNTR
+           MOVE REC2-CNTR TO MAN-REC2-CNTR
+           MOVE REC3-CNTR TO MAN-REC3-CNTR
+           MOVE "N/A" TO MAN-AMT
+           MOVE CHECKSUM TO MAN-CHECKSUM
+           WRITE MANIFEST01
+
+           CLOSE FILEIN FILEOUT MANIFEST.
            STOP RUN.
