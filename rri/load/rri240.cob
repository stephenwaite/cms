@@ -33,6 +33,10 @@
              ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
              LOCK MODE MANUAL.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S55" ORGANIZATION
+             LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -191,7 +195,12 @@
            02 CC-DX6 PIC X(7).
            02 CC-FUTURE PIC X(6).
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
        WORKING-STORAGE SECTION.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
        01  GARTAB01.
            02 GARTAB PIC X(8) OCCURS 15 TIMES.
        01  X PIC 99.
@@ -237,6 +246,7 @@
 
            OPEN INPUT ACTFILE GARFILE ORDFILE CHARCUR
            OPEN OUTPUT ERRORFILE
+           OPEN EXTEND LOADAUDIT
 
            MOVE SPACE TO HOLD8
            
@@ -257,14 +267,16 @@
            END-IF    
            
            MOVE ORD8 TO HOLD8
-           
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            MOVE ORD8 TO A-ACTNO
            READ ACTFILE
-             INVALID 
+             INVALID
+               ADD 1 TO LA-REJECT-CNTR-WS
                MOVE SPACE TO ERRORFILE01
                STRING "THIS SHOULD NEVER HAPPEN, CALL STEVE"
                  DELIMITED BY SIZE INTO ERRORFILE01
-               WRITE ERRORFILE01  
+               WRITE ERRORFILE01
                GO TO P1
            END-READ
 
@@ -488,6 +500,13 @@
            OPEN INPUT ACTFILE.
 
 
-       P6. 
-           CLOSE GARFILE ACTFILE ORDFILE ERRORFILE CHARCUR.
+       P6.
+           MOVE "RRI240  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE GARFILE ACTFILE ORDFILE ERRORFILE CHARCUR LOADAUDIT.
            STOP RUN.
