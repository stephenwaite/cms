@@ -17,7 +17,11 @@
        
            SELECT FILE-IN ASSIGN TO "S35" ORGANIZATION LINE
            SEQUENTIAL.
-       
+
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -27,33 +31,52 @@
 
        FD  ORDFILE.
            copy "ordfile.cpy" in "c:\Users\sid\cms\copylib\rri".
-       
+
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
-       
+
        P0.
            OPEN I-O ORDFILE
            OPEN INPUT FILE-IN.
-       
-       P1. 
+           OPEN EXTEND LOADAUDIT.
+
+       P1.
            READ FILE-IN
              AT END
                GO TO P2
            END-READ
-               
+
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            MOVE FI-1 TO ORDNO
-           
+
            READ ORDFILE WITH LOCK
              INVALID
+               ADD 1 TO LA-REJECT-CNTR-WS
                GO TO P1
            END-READ
 
            DELETE ORDFILE RECORD
              INVALID
+               ADD 1 TO LA-REJECT-CNTR-WS
                GO TO P1
            END-DELETE
 
            GO TO P1.
-       
-       P2. 
-           CLOSE ORDFILE FILE-IN.
+
+       P2.
+           MOVE "RRI221  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ORDFILE FILE-IN LOADAUDIT.
            STOP RUN.
