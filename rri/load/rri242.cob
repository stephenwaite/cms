@@ -22,6 +22,10 @@
            SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION LINE
            SEQUENTIAL.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -91,10 +95,15 @@
            02 A-SEGRPNAME PIC X(15).
            02 NAME-KEY PIC XXX.
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
        WORKING-STORAGE SECTION.
        01  X PIC 99.
        01  ALF7 PIC X(7).
        01 ALF3 PIC XXX.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -102,6 +111,7 @@
            OPEN I-O ACTFILE
            OPEN INPUT FILEIN
            OUTPUT FILEOUT.
+           OPEN EXTEND LOADAUDIT.
 
        P1.
            READ FILEIN
@@ -109,8 +119,11 @@
                GO TO P2
            END-READ
 
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            MOVE FILEIN01 TO A-ACTNO
-           READ ACTFILE INVALID DISPLAY FILEIN01 " BAD ACTNO"
+           READ ACTFILE INVALID ADD 1 TO LA-REJECT-CNTR-WS
+           DISPLAY FILEIN01 " BAD ACTNO"
            GO TO P1.
            IF A-PRINS NOT = "003" GO TO P1.
            IF A-SEINS = "001" OR "004" OR "064" OR "005" GO TO P1.
@@ -268,5 +281,12 @@
            REWRITE ACTFILE01.
 
        P2.
-           CLOSE ACTFILE FILEIN FILEOUT.
+           MOVE "RRI242  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ACTFILE FILEIN FILEOUT LOADAUDIT.
            STOP RUN.
