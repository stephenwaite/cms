@@ -17,6 +17,10 @@
            SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
            LINE SEQUENTIAL.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -69,13 +73,20 @@
            02 CD-ADMIT-DIAG PIC X(30).
 
        FD  FILEOUT.
-       01  FILEOUT01 PIC X(80).   
+       01  FILEOUT01 PIC X(80).
+
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
-       P0. 
+       P0.
            OPEN I-O CHARFILE
            OPEN OUTPUT FILEOUT
+           OPEN EXTEND LOADAUDIT
            MOVE SPACE TO CHARFILE-KEY
            START CHARFILE KEY NOT < CHARFILE-KEY
              INVALID
@@ -83,12 +94,14 @@
                GO TO P2
            END-START.    
 
-       P1. 
+       P1.
            READ CHARFILE NEXT
              AT END
                GO TO P2
-           END-READ    
-           
+           END-READ
+
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF (CD-PROC1 = "4094" OR "4095" OR "4073")
                MOVE "024" TO CD-PAYCODE
                MOVE "P" TO CD-PAPER
@@ -111,6 +124,13 @@
            END-IF
 
            GO TO P1.
-       P2. 
-           CLOSE CHARFILE FILEOUT.
+       P2.
+           MOVE "RRI252  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE 0 TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE CHARFILE FILEOUT LOADAUDIT.
            STOP RUN.
