@@ -29,19 +29,107 @@
        DATA DIVISION.
 
        FILE SECTION.
-       
-       FD  CHARNEW.
-           copy charnew.cpy in "c:\users\sid\cms\copylib\rri".
 
-       FD  INSFILE.
-           copy insfile.cpy in "c:\users\sid\cms\copylib".    
+      * same inline CHARFILE-style layout dupr803.cob reads, named
+      * for CHARNEW here - no copylib dependency (charnew.CPY is not
+      * on this filesystem).
+       FD  CHARNEW
+           DATA RECORD IS CHARNEW01.
+       01  CHARNEW01.
+           02 CHARNEW-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC1 PIC X(4).
+           02 CD-PROC2 PIC X(7).
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * same inline INSFILE layout err178.cob/insdirrpt.cob use, plus
+      * INS-ACC-TYPE (referenced by the original copylib version of
+      * this program but not carried by any copybook on this
+      * filesystem) carved out of the reserved INS-FUTURE bytes.
+       FD  INSFILE
+           DATA RECORD IS INSFILE01.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-FUTURE.
+             03 INS-ACC-TYPE PIC X.
+             03 INS-FUTURE2 PIC X(7).
 
        FD  FILEOUT.
-       01  FILEOUT01 PIC X(80).   
+       01  FILEOUT01 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * params for the dupchk.cob callable duplicate-charge check -
+      * same patid/proc/diag/date-of-service test dupr803.cob's
+      * after-the-fact audit uses, run here before a charge is
+      * finalized instead of waiting for the next audit pass.
+       01  DC-PARMS.
+           02 DC-GARNO PIC X(8).
+           02 DC-PATID PIC X(8).
+           02 DC-PROC1 PIC X(4).
+           02 DC-PROC2 PIC X(7).
+           02 DC-DIAG PIC X(7).
+           02 DC-DATE-T PIC X(8).
+           02 DC-DUP-FOUND PIC X.
 
        PROCEDURE DIVISION.
 
-       P0. 
+       P0.
            OPEN INPUT INSFILE
            OPEN I-O    CHARNEW
            OPEN OUTPUT FILEOUT
@@ -50,19 +138,34 @@
              INVALID
                DISPLAY "EMPTY FILE"
                GO TO P2
-           END-START.    
+           END-START.
 
-       P1. 
+       P1.
            READ CHARNEW NEXT
              AT END
                GO TO P2
-           END-READ    
-           
+           END-READ
+
            MOVE CD-PAYCODE TO INS-KEY.
            READ INSFILE
-             INVALID 
+             INVALID
                DISPLAY "BAD INS " CHARNEW01.
 
+           MOVE CD-KEY8 TO DC-GARNO
+           MOVE CD-PATID TO DC-PATID
+           MOVE CD-PROC1 TO DC-PROC1
+           MOVE CD-PROC2 TO DC-PROC2
+           MOVE CD-DIAG TO DC-DIAG
+           MOVE CD-DATE-T TO DC-DATE-T
+           CALL "dupchk" USING DC-PARMS
+           IF DC-DUP-FOUND = "Y"
+               STRING "REJECTED - DUP OF OPEN CHARGE " CD-NAME " "
+                 CD-DATE-T " " CD-PROC1 CD-PROC2
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO P1
+           END-IF
+
            IF  CD-PAYCODE = "160" OR INS-ACC-TYPE = "2"
                MOVE "2" TO CD-ACC-TYPE
                REWRITE CHARNEW01
