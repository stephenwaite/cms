@@ -0,0 +1,114 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. garno-preload-chk.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * same incoming load file layout garno-no-g-fix.cob reads - one
+      * 8-char garno per record.
+           SELECT FILEIN ASSIGN TO "S30"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S40"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FILEIN.
+       01  FILEIN01.
+           02 FI1 PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  REJ-CNTR PIC 9(7) VALUE 0.
+       01  PASS-CNTR PIC 9(7) VALUE 0.
+       01  REJ-REASON PIC X(30).
+       01  SUFFIX-7 PIC X(7).
+       01  BAD-FLAG PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+      * pre-load validator meant to run ahead of fix-bad-garno.cob
+      * (rri/util, really PROGRAM-ID ari_inventory - an unfinished
+      * repair stub despite its filename) and garno-no-g-fix.cob
+      * (rri/load, PROGRAM-ID rrr250) - both of those only clean up
+      * GARFILE records after a bad garno already got loaded. This
+      * checks an incoming load file's garnos against the same format
+      * rule enforced elsewhere in the repo (inar002.cob/inar004.cob/
+      * ina002.cob/ina004.cob/rsc014.cob: first character must be "G")
+      * plus the confirmed G-GARNO PIC X(8) shape - exactly 8
+      * characters with the 7 characters following the "G" numeric -
+      * and writes a reject report so bad data is caught at the door
+      * instead of needing a cleanup pass after every load.
+       P0.
+           OPEN INPUT FILEIN
+           OPEN OUTPUT FILEOUT.
+
+       P1.
+           READ FILEIN
+             AT END
+               GO TO P9.
+
+           ADD 1 TO TOT-CNTR
+           PERFORM CHECK-GARNO
+
+           IF BAD-FLAG = "Y"
+               ADD 1 TO REJ-CNTR
+               MOVE SPACE TO FILEOUT01
+               STRING "*** REJECT garno=" FI1
+                 " reason=" REJ-REASON
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+           ELSE
+               ADD 1 TO PASS-CNTR
+           END-IF
+
+           GO TO P1.
+
+      * first char must be "G"; remaining 7 must be present and
+      * numeric - mirrors the G-GARNO PIC X(8) shape declared in
+      * GARFILE.CPY/rrr334.cob.
+       CHECK-GARNO.
+           MOVE "N" TO BAD-FLAG
+           MOVE SPACE TO REJ-REASON
+           MOVE FI1(2:7) TO SUFFIX-7
+
+           IF FI1 = SPACE
+               MOVE "N" TO BAD-FLAG
+               MOVE "BLANK RECORD" TO REJ-REASON
+               MOVE "Y" TO BAD-FLAG
+           ELSE
+               IF FI1(1:1) NOT = "G"
+                   MOVE "Y" TO BAD-FLAG
+                   MOVE "MISSING LEADING G" TO REJ-REASON
+               ELSE
+                   IF SUFFIX-7 NOT NUMERIC
+                       MOVE "Y" TO BAD-FLAG
+                       MOVE "NON-NUMERIC SUFFIX" TO REJ-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       P9.
+           MOVE SPACE TO FILEOUT01
+           STRING "GARNO-PRELOAD-CHK - RECORDS CHECKED=" TOT-CNTR
+             " PASSED=" PASS-CNTR " REJECTED=" REJ-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           DISPLAY "GARNO-PRELOAD-CHK - RECORDS CHECKED: " TOT-CNTR
+           DISPLAY "GARNO-PRELOAD-CHK - PASSED: " PASS-CNTR
+           DISPLAY "GARNO-PRELOAD-CHK - REJECTED: " REJ-CNTR
+           CLOSE FILEIN FILEOUT.
+           STOP RUN.
