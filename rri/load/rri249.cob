@@ -21,6 +21,10 @@
            SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION LINE
            SEQUENTIAL.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S45" ORGANIZATION LINE
+           SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -65,6 +69,9 @@
            02 C-ADMIT-DIAGBK PIC X(30).
            02 C-CPTBK PIC X(5).
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
        WORKING-STORAGE SECTION.
        01  CONSTANTS.
            02 AMT PIC S9999999V99 VALUE 0.
@@ -83,21 +90,25 @@
        01 DATE-X PIC X(8).
        01 DATE-Y PIC X(8).
        01 HOLD-ORD PIC X(8).
+       01 LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
        0005-START.
            OPEN INPUT ORDFILE
            OPEN OUTPUT ORDFILEBK FILEOUT.
+           OPEN EXTEND LOADAUDIT.
            MOVE "00000000" TO DATE-X
            MOVE "99991231" TO DATE-Y.
 
-       P1. 
+       P1.
            READ ORDFILE
              AT END
                GO TO P3
            END-READ.
 
+           ADD 1 TO LA-INPUT-CNTR-WS.
+
        P1-1.
            IF C-PROC2 = "-"
                GO TO P1
@@ -110,12 +121,14 @@
            MOVE ORDFILE01 TO ORDFILEBK01
            WRITE ORDFILEBK01.
 
-       P2. 
+       P2.
            READ ORDFILE
              AT END
                GO TO P3
            END-READ
 
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF ORD8 = ORD8BK
                GO TO P2
            END-IF
@@ -124,6 +137,13 @@
 
        P3.
            WRITE FILEOUT01 FROM DATE-Y.
-           CLOSE ORDFILE ORDFILEBK FILEOUT.
+           MOVE "RRI249  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE 0 TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ORDFILE ORDFILEBK FILEOUT LOADAUDIT.
            DISPLAY "SEQUENTIAL BACKUP OF ORDFILE ENDED".
            STOP RUN.
