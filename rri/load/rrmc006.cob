@@ -71,7 +71,18 @@
            SELECT GARFILE ASSIGN TO "S100" ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
              ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
-            
+
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S105" ORGANIZATION
+             LINE SEQUENTIAL.
+
+      * shared reject-detail log - common format rrmc008.cob also
+      * writes to, so a summary report can total rejects by reason
+      * across a whole load cycle instead of grepping free-text
+      * ERRFILE lines.
+           SELECT REJFILE ASSIGN TO "S110" ORGANIZATION
+             LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ERRFILE.
@@ -197,10 +208,21 @@
            02 NAME-KEY PIC XXX.
 
        FD  GARFILE.
-           COPY garfile.CPY IN "C:\Users\sid\cms\copylib\rri".    
+           COPY garfile.CPY IN "C:\Users\sid\cms\copylib\rri".
+
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
+       FD  REJFILE.
+           COPY "rejectlog.cpy".
 
        WORKING-STORAGE SECTION.
 
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
+       01  RJ-DATE-WS PIC X(8).
+       01  RJ-TIME-WS PIC X(8).
+
        01  REC101.
            02 R1-1 PIC XX.
            02 R1-PATNUM PIC X(7).
@@ -639,6 +661,10 @@
            OPEN I-O ACTFILE EMAILAUTHFILE ORDFILE COMPFILE.
            OPEN INPUT HOSPFILE REFPHY INSFILE FILEIN MOBLFILE GARFILE.
            OPEN OUTPUT FILEOUT ERRFILE.
+           OPEN EXTEND LOADAUDIT.
+           OPEN EXTEND REJFILE.
+           ACCEPT RJ-DATE-WS FROM DATE YYYYMMDD.
+           ACCEPT RJ-TIME-WS FROM TIME.
 
        10-ACTION.
            DISPLAY "REPORT DATE, MMDDYYYY".
@@ -670,7 +696,9 @@
        P1.
            READ FILEIN AT END
                GO TO 9100CMF
-           END-READ.  
+           END-READ.
+
+           ADD 1 TO LA-INPUT-CNTR-WS.
 
        P1-1.
            IF FI-1 NOT = "##"
@@ -688,6 +716,8 @@
                GO TO 9100CMF
            END-READ
 
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF FI-1 = "##" OR "$$"
                DISPLAY "BAD GUAR REC." 
                DISPLAY FILEIN01
@@ -1668,12 +1698,14 @@
            REWRITE ACTFILE01.
            GO TO B1.
            
-       B1. 
+       B1.
            READ FILEIN
              AT END
                GO TO 9100CMF
            END-READ
 
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF FI-1 NOT = "$$"
                IF AUTH-FLAG = 1
                  WRITE EMAILAUTHFILE01
@@ -1786,8 +1818,17 @@
                         ". Call somebody."
                    DELIMITED BY SIZE INTO ERRFILE01
                    WRITE ERRFILE01
+                   ADD 1 TO LA-REJECT-CNTR-WS
+                   MOVE "RRMC006 " TO RJ-PROGRAM
+                   MOVE A-ACTNO TO RJ-KEY
+                   MOVE "NC" TO RJ-REASON-CODE
+                   MOVE "NO CPT AND NO HCPCS TO BILL WITH"
+                       TO RJ-REASON-TEXT
+                   MOVE RJ-DATE-WS TO RJ-DATE
+                   MOVE RJ-TIME-WS TO RJ-TIME
+                   WRITE REJECTLOG01
                    GO TO B1
-               END-IF    
+               END-IF
            END-IF
 
            MOVE "001" TO ORD3
@@ -1939,8 +1980,15 @@
            END-IF.          
 
        9100CMF.
+           MOVE "RRMC006 " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
            CLOSE ACTFILE EMAILAUTHFILE ORDFILE COMPFILE
                  REFPHY HOSPFILE INSFILE FILEOUT ERRFILE
-                 FILEIN MOBLFILE GARFILE.
+                 FILEIN MOBLFILE GARFILE LOADAUDIT REJFILE.
            DISPLAY "RRMC DATA FILE LOAD HAS ENDED".
            STOP RUN.
