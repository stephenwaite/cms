@@ -18,7 +18,11 @@
        
            SELECT ORDFILEBK ASSIGN TO "S35" ORGANIZATION LINE
                SEQUENTIAL.
-       
+
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -61,13 +65,19 @@
            02 C-DATEBK-E PIC X(8).
            02 C-CPTBK PIC X(5).
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
 
        0005-START.
            OPEN INPUT ORDFILE
            OPEN OUTPUT ORDFILEBK.
+           OPEN EXTEND LOADAUDIT.
            MOVE SPACE TO ORDNO
            
            START ORDFILE KEY > ORDNO
@@ -75,12 +85,14 @@
                GO TO P2
            END-START.
 
-       P1. 
+       P1.
            READ ORDFILE NEXT
              AT END
                GO TO P2
            END-READ
-    
+
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF CHARGE1 = "1131" OR "1321" OR "1838"
            OR "1911" OR "1950" OR "1951" OR "1956" OR "1958" OR "1959"
            OR "1985"  OR "4052" OR "0700" OR "0502" OR "0518" 
@@ -116,5 +128,12 @@
            GO TO P1.
 
        P2.
-           CLOSE ORDFILEBK ORDFILE.
+           MOVE "RRI224  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE 0 TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE ORDFILEBK ORDFILE LOADAUDIT.
            STOP RUN.
