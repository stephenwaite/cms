@@ -24,6 +24,10 @@
            RECORD KEY IS ORDNO
            ALTERNATE RECORD KEY IS C-DATE-E WITH DUPLICATES.
 
+      * standard control-total check for the RRMC load family.
+           SELECT LOADAUDIT ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -92,8 +96,14 @@
            DATA RECORD IS FILE-OUT01.
        01  FILE-OUT01 PIC X(133).
 
+       FD  LOADAUDIT.
+           COPY "loadaudit.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01  LA-INPUT-CNTR-WS PIC 9(7) VALUE 0.
+       01  LA-REJECT-CNTR-WS PIC 9(7) VALUE 0.
+
        01 ORD-TAB01.
            02 ORD-TAB02 OCCURS 300 TIMES.
              03 ORD PIC 9(4).
@@ -130,22 +140,26 @@
        P0.
            OPEN INPUT ORDFILE ACTFILE
            OPEN OUTPUT FILE-OUT
+           OPEN EXTEND LOADAUDIT
            MOVE SPACE TO ORDNO
            START ORDFILE KEY > ORDNO
              INVALID
                GO TO P4
            END-START.
 
-       P1. 
+       P1.
            READ ORDFILE NEXT
              AT END
                GO TO P4
            END-READ.
 
+           ADD 1 TO LA-INPUT-CNTR-WS.
+
        P1-1.
            MOVE ORD8 TO A-ACTNO
            READ ACTFILE
              INVALID
+               ADD 1 TO LA-REJECT-CNTR-WS
                DISPLAY A-ACTNO " NOT ON FILE???"
                GO TO P1
            END-READ.
@@ -155,10 +169,12 @@
 
        P2.
            READ ORDFILE NEXT
-             AT END 
+             AT END
                GO TO P4
-           END-READ    
-           
+           END-READ
+
+           ADD 1 TO LA-INPUT-CNTR-WS
+
            IF ORD8 NOT = A-ACTNO
                GO TO P3
            END-IF.    
@@ -242,5 +258,12 @@
 
        P4.
            PERFORM P3
-           CLOSE FILE-OUT ORDFILE ACTFILE.
+           MOVE "RRI222  " TO LA-PROGRAM
+           MOVE LA-INPUT-CNTR-WS TO LA-INPUT-CNTR
+           MOVE 0 TO LA-AMOUNT
+           MOVE LA-REJECT-CNTR-WS TO LA-REJECT-CNTR
+           ACCEPT LA-DATE FROM DATE YYYYMMDD
+           ACCEPT LA-TIME FROM TIME
+           WRITE LOADAUDIT01.
+           CLOSE FILE-OUT ORDFILE ACTFILE LOADAUDIT.
            STOP RUN.
