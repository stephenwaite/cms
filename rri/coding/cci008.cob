@@ -0,0 +1,220 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cci008.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * fee-schedule cross-reference maintenance, for the variance
+      * report in cci009.cob run against cci005/006/007's NCCI
+      * bundling checks. PROCFILE is the existing fee-schedule master
+      * (loaded by rrmc008.cob/rrr250.cob) - this is just add/find/
+      * delete/update maintenance for it, the same shape as
+      * cci006.cob's CCIFILE maintenance loop.
+           SELECT PROCFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS PROC-KEY
+               LOCK MODE MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PROCFILE
+           DATA RECORD PROCFILE01.
+       01  PROCFILE01.
+           02 PROC-KEY.
+             03 PROC-KEY1 PIC X(4).
+             03 PROC-KEY2 PIC X(5).
+             03 PROC-KEY3 PIC XX.
+           02 PROC-TYPE PIC X.
+           02 PROC-TITLE PIC X(28).
+           02 PROC-AMOUNT PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01  ANS PIC XXX.
+       01  X PIC 99.
+
+       01  PROC-TB01.
+           02 PROC-TAB PIC X(11) OCCURS 20 TIMES.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT PROCFILE.
+
+       P1.
+           DISPLAY "OPTION ?".
+           ACCEPT ANS
+
+           IF ANS = "?"
+             DISPLAY "E = END"
+             DISPLAY "F = SEARCH"
+             DISPLAY "A = ADD"
+             DISPLAY "U = UPDATE FEE AMOUNT"
+             DISPLAY "D = DELETE"
+             GO TO P1
+           END-IF
+
+           IF NOT (ANS = "E" OR "F" OR "A" OR "U" OR "D")
+             DISPLAY "BAD CHOICE"
+             GO TO P1
+           END-IF
+
+           IF ANS = "E" GO TO P2.
+
+           IF ANS = "F" GO TO FIND-1.
+
+           IF ANS = "A" GO TO ADD-1.
+
+           IF ANS = "U" GO TO UPD-1.
+
+           IF ANS = "D" GO TO DEL-1.
+
+           GO TO P1.
+
+       FIND-1.
+           DISPLAY "ENTER ANY PART OF CPT CODE (5 CHARS)"
+           ACCEPT PROC-KEY2
+
+           IF PROC-KEY2 = "?"
+               DISPLAY "X = BACK TO OPTION"
+               GO TO FIND-1
+           END-IF
+
+           MOVE SPACE TO PROC-KEY1 PROC-KEY3
+           START PROCFILE KEY NOT < PROC-KEY
+             INVALID
+               DISPLAY "NO RECORDS"
+               GO TO FIND-1
+           END-START
+
+           MOVE 0 TO X.
+
+       FIND-2.
+           READ PROCFILE NEXT
+             AT END
+               DISPLAY "END OF FILE"
+               GO TO P1
+           END-READ
+
+           ADD 1 TO X
+           DISPLAY X " " PROC-KEY " " PROC-TITLE " " PROC-AMOUNT
+           MOVE PROC-KEY TO PROC-TAB(X)
+
+           IF X < 20
+               GO TO FIND-2
+           END-IF
+
+           ACCEPT ANS
+
+           IF ANS NOT = SPACE
+               GO TO P1
+           END-IF
+
+           MOVE 0 TO X
+
+           GO TO FIND-2.
+
+       ADD-1.
+           DISPLAY "ENTER CPT CODE (11 CHARS)"
+           ACCEPT PROC-KEY
+           DISPLAY "ENTER PROC TYPE (1 CHAR)"
+           ACCEPT PROC-TYPE
+           DISPLAY "ENTER TITLE (28 CHARS)"
+           ACCEPT PROC-TITLE
+           DISPLAY "ENTER FEE AMOUNT"
+           ACCEPT PROC-AMOUNT
+
+           IF PROC-AMOUNT NOT NUMERIC
+               DISPLAY "BAD AMOUNT, TRY AGAIN"
+               GO TO ADD-1
+           END-IF
+
+           CLOSE PROCFILE
+           OPEN I-O PROCFILE
+
+           WRITE PROCFILE01
+             INVALID
+               DISPLAY "ALREADY EXISTS - USE U TO UPDATE THE FEE"
+             NOT INVALID
+               DISPLAY "RECORD ADDED " PROCFILE01
+           END-WRITE
+
+           CLOSE PROCFILE
+           OPEN INPUT PROCFILE
+
+           GO TO P1.
+
+       UPD-1.
+           DISPLAY "ENTER CPT CODE (11 CHARS)"
+           ACCEPT PROC-KEY
+
+           CLOSE PROCFILE
+           OPEN I-O PROCFILE
+
+           READ PROCFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               CLOSE PROCFILE
+               OPEN INPUT PROCFILE
+               GO TO P1
+           END-READ
+
+           DISPLAY "CURRENT FEE IS " PROC-AMOUNT
+           DISPLAY "ENTER NEW FEE AMOUNT"
+           ACCEPT PROC-AMOUNT
+
+           IF PROC-AMOUNT NOT NUMERIC
+               DISPLAY "BAD AMOUNT, NOT UPDATED"
+               CLOSE PROCFILE
+               OPEN INPUT PROCFILE
+               GO TO P1
+           END-IF
+
+           REWRITE PROCFILE01
+           DISPLAY "FEE UPDATED " PROCFILE01
+
+           CLOSE PROCFILE
+           OPEN INPUT PROCFILE
+
+           GO TO P1.
+
+       DEL-1.
+           DISPLAY "ENTER CPT CODE (11 CHARS), OR X TO CANCEL"
+           ACCEPT PROC-KEY
+
+           IF PROC-KEY = "X"
+               GO TO P1
+           END-IF
+
+           READ PROCFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               GO TO DEL-1
+           END-READ
+
+           DISPLAY PROCFILE01
+           DISPLAY "OKAY TO DELETE Y,N?"
+           ACCEPT ANS
+
+           IF ANS NOT = "Y"
+             GO TO DEL-1
+           END-IF
+
+           CLOSE PROCFILE
+           OPEN I-O PROCFILE
+           DELETE PROCFILE RECORD
+           CLOSE PROCFILE
+           DISPLAY " RECORD DELETED"
+           OPEN INPUT PROCFILE
+
+           GO TO P1.
+
+       P2.
+           CLOSE PROCFILE
+           STOP RUN.
