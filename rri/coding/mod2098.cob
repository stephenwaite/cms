@@ -20,7 +20,13 @@
                ALTERNATE RECORD KEY IS DIAG-TITLE WITH DUPLICATES.
 
            SELECT FILEOUT ASSIGN TO  "S40" ORGANIZATION
-               LINE SEQUENTIAL.   
+               LINE SEQUENTIAL.
+
+           SELECT CPTPARM ASSIGN TO "S45" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT AUDITOUT ASSIGN TO "S50" ORGANIZATION
+               LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -85,6 +91,17 @@
        FD  FILEOUT.
        01  FILEOUT01 PIC X(80).
 
+      * one target CPT code per line - which procedure codes this
+      * utility auto-appends RT/LT modifiers for. Defaults to 2098
+      * alone (the original behavior) when the parm file is empty.
+       FD  CPTPARM.
+       01  CPTPARM01 PIC X(4).
+
+      * permanent record of every modifier this program appended,
+      * for audit purposes.
+       FD  AUDITOUT.
+       01  AUDITOUT01 PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  TALLYX PIC 9.
        01  TALLYRT PIC 9.
@@ -97,12 +114,27 @@
        01  CNTR PIC 9(7) VALUE 0.
        01  ANS PIC X.
 
+      * target-CPT parameter table, loaded from CPTPARM at startup.
+       01  CPT-TAB-CNT PIC 9(3) VALUE 0.
+       01  CPT-TAB-IDX PIC 9(3) VALUE 0.
+       01  CPT-TABLE.
+           02 CPT-ENTRY PIC X(4) OCCURS 50 TIMES.
+       01  CPT-MATCH PIC X VALUE "N".
+
+      * audit trail fields.
+       01  AUDIT-DATE PIC X(8).
+       01  AUDIT-TIME PIC X(8).
+       01  AUDIT-FIELD PIC X(7).
+       01  HOLD-OLD-MOD PIC XX.
+
        PROCEDURE DIVISION.
 
        0005-START.
            OPEN I-O CHARFILE.
-           OPEN INPUT DIAGFILE.
-           OPEN OUTPUT FILEOUT.
+           OPEN INPUT DIAGFILE CPTPARM.
+           OPEN OUTPUT FILEOUT AUDITOUT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-CPT-PARMS THRU LOAD-CPT-PARMS-EXIT.
 
        P1.
            READ CHARFILE NEXT WITH LOCK
@@ -110,14 +142,16 @@
                GO TO P99
            END-READ
 
-           IF CD-PROC0 NOT = "2098" 
+           PERFORM CHECK-CPT-MATCH
+           IF CPT-MATCH = "N"
                GO TO P1
-           END-IF  
+           END-IF
 
-           IF CD-MOD2 NOT = SPACE 
+           IF CD-MOD2 NOT = SPACE
                GO TO P2
-           END-IF  
-           
+           END-IF
+
+           MOVE CD-MOD2 TO HOLD-OLD-MOD
            MOVE "RT" TO CD-MOD2
            MOVE 0 TO TALLYRIT TALLYLIT TALLYRT TALLYLT TALLYR TALLYL
            MOVE CD-DIAG TO DIAG-KEY
@@ -145,18 +179,22 @@
            END-READ
            
            REWRITE CHARFILE01
-           
-           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " " 
+
+           MOVE "CD-MOD2" TO AUDIT-FIELD
+           PERFORM WRITE-AUDIT
+
+           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " "
                   CD-NAME " " DIAG-TITLE
                   DELIMITED BY SIZE INTO FILEOUT01.
-           WRITE FILEOUT01. 
+           WRITE FILEOUT01.
            GO TO P1.
 
        P2.
-           IF CD-MOD3 NOT = SPACE 
+           IF CD-MOD3 NOT = SPACE
                GO TO P3
-           END-IF       
+           END-IF
 
+           MOVE CD-MOD3 TO HOLD-OLD-MOD
            MOVE "RT" TO CD-MOD3
            MOVE 0 TO TALLYRIT TALLYLIT TALLYRT TALLYLT TALLYR TALLYL
            MOVE CD-DIAG TO DIAG-KEY
@@ -184,20 +222,24 @@
            END-READ
            
            REWRITE CHARFILE01
-           
-           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " " 
+
+           MOVE "CD-MOD3" TO AUDIT-FIELD
+           PERFORM WRITE-AUDIT
+
+           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " "
                   CD-NAME " " DIAG-TITLE
                   DELIMITED BY SIZE INTO FILEOUT01.
-           WRITE FILEOUT01.       
+           WRITE FILEOUT01.
            GO TO P1.
 
-       P3.           
-           IF CD-MOD4 NOT = SPACE 
-               DISPLAY "NO MORE MODS FOR CPT 76882"
-               ACCEPT ANS 
-               GO TO P1   
-           END-IF       
+       P3.
+           IF CD-MOD4 NOT = SPACE
+               DISPLAY "NO MORE MODS TO AUTO-APPEND FOR THIS CHARGE"
+               ACCEPT ANS
+               GO TO P1
+           END-IF
 
+           MOVE CD-MOD4 TO HOLD-OLD-MOD
            MOVE "RT" TO CD-MOD4
            MOVE 0 TO TALLYRIT TALLYLIT TALLYRT TALLYLT TALLYR TALLYL
            MOVE CD-DIAG TO DIAG-KEY
@@ -225,15 +267,60 @@
            END-READ
            
            REWRITE CHARFILE01
-           
-           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " " 
+
+           MOVE "CD-MOD4" TO AUDIT-FIELD
+           PERFORM WRITE-AUDIT
+
+           STRING CD-PROC5 " " CD-MOD2 " " CD-MOD3 " " CD-MOD4 " "
                   CD-NAME " " DIAG-TITLE
                   DELIMITED BY SIZE INTO FILEOUT01.
-           WRITE FILEOUT01.       
-           GO TO P1.       
+           WRITE FILEOUT01.
+           GO TO P1.
+
 
-       
        P99.
-           CLOSE CHARFILE DIAGFILE FILEOUT.
+           CLOSE CHARFILE DIAGFILE FILEOUT CPTPARM AUDITOUT.
            STOP RUN.
 
+      * loads the list of target CPT codes from CPTPARM into
+      * CPT-TABLE. If the parm file is empty, falls back to the
+      * original single-CPT behavior (2098 only).
+       LOAD-CPT-PARMS.
+           READ CPTPARM
+             AT END
+               GO TO LOAD-CPT-PARMS-EXIT.
+           ADD 1 TO CPT-TAB-CNT
+           MOVE CPTPARM01 TO CPT-ENTRY(CPT-TAB-CNT)
+           IF CPT-TAB-CNT < 50
+               GO TO LOAD-CPT-PARMS
+           END-IF.
+       LOAD-CPT-PARMS-EXIT.
+           IF CPT-TAB-CNT = 0
+               MOVE 1 TO CPT-TAB-CNT
+               MOVE "2098" TO CPT-ENTRY(1)
+           END-IF.
+
+      * sets CPT-MATCH to "Y" when CD-PROC0 is one of the target
+      * CPT codes loaded from CPTPARM.
+       CHECK-CPT-MATCH.
+           MOVE "N" TO CPT-MATCH
+           PERFORM VARYING CPT-TAB-IDX FROM 1 BY 1
+             UNTIL CPT-TAB-IDX > CPT-TAB-CNT
+               IF CD-PROC0 = CPT-ENTRY(CPT-TAB-IDX)
+                   MOVE "Y" TO CPT-MATCH
+               END-IF
+           END-PERFORM.
+
+      * appends one line to AUDITOUT for every modifier this program
+      * auto-assigns, recording who/what/when so the change can be
+      * traced back later.
+       WRITE-AUDIT.
+           ADD 1 TO CNTR
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE SPACE TO AUDITOUT01
+           STRING AUDIT-DATE " " AUDIT-TIME " " CHARFILE-KEY " "
+             CD-PROC0 " " AUDIT-FIELD " OLD=" HOLD-OLD-MOD
+             " NEW=" CD-MOD2 CD-MOD3 CD-MOD4
+             DELIMITED BY SIZE INTO AUDITOUT01
+           WRITE AUDITOUT01.
+
