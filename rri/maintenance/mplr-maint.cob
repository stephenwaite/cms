@@ -0,0 +1,248 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mplr-maint.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * MPLRFILE - the employer master opened in oa837.cob/cob004.cob
+      * for R2-EMPNAME/R2-EMPLOYER-ADDR1/ADDR2/CITY/STATE/ZIP
+      * workers-comp fields on claim load - had no maintenance program
+      * of its own, so employer records only ever got touched as a
+      * load side effect. Add/find/inactivate maintenance for it, the
+      * same shape as cci008.cob's PROCFILE maintenance loop.
+           SELECT MPLRFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY
+               LOCK MODE IS MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline MPLRFILE layout cob004.cob uses - no copylib
+      * dependency. MPLR-FUTURE is split so the trailing byte can
+      * carry an active/inactive flag without changing the record's
+      * length or any other field's position.
+       FD  MPLRFILE
+           DATA RECORD IS MPLRFILE01.
+       01  MPLRFILE01.
+           02 MPLR-KEY PIC X(8).
+           02 MPLR-NAME PIC X(22).
+           02 MPLR-STREET PIC X(24).
+           02 MPLR-CITY PIC X(15).
+           02 MPLR-STATE PIC XX.
+           02 MPLR-ZIP PIC X(9).
+           02 MPLR-CLAIMNO PIC X(15).
+           02 MPLR-TRINS PIC XXX.
+           02 MPLR-TR-ASSIGN PIC X.
+           02 MPLR-TR-GROUP PIC X(10).
+           02 MPLR-TRIPOL PIC X(16).
+           02 MPLR-TR-NAME PIC X(24).
+           02 MPLR-TR-RELATE PIC X.
+           02 MPLR-FUTURE.
+              03 MPLR-STAT PIC X.
+              03 MPLR-FUTURE-5 PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  ANS PIC XXX.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT MPLRFILE.
+
+       P1.
+           DISPLAY "OPTION ?".
+           ACCEPT ANS
+
+           IF ANS = "?"
+             DISPLAY "E = END"
+             DISPLAY "F = FIND"
+             DISPLAY "A = ADD"
+             DISPLAY "U = UPDATE"
+             DISPLAY "I = INACTIVATE"
+             DISPLAY "R = REACTIVATE"
+             GO TO P1
+           END-IF
+
+           IF NOT (ANS = "E" OR "F" OR "A" OR "U" OR "I" OR "R")
+             DISPLAY "BAD CHOICE"
+             GO TO P1
+           END-IF
+
+           IF ANS = "E" GO TO P2.
+
+           IF ANS = "F" GO TO FIND-1.
+
+           IF ANS = "A" GO TO ADD-1.
+
+           IF ANS = "U" GO TO UPD-1.
+
+           IF ANS = "I" GO TO INACT-1.
+
+           IF ANS = "R" GO TO REACT-1.
+
+           GO TO P1.
+
+       FIND-1.
+           DISPLAY "ENTER EMPLOYER CODE (8 CHARS), OR X TO CANCEL"
+           ACCEPT MPLR-KEY
+
+           IF MPLR-KEY = "X"
+               GO TO P1
+           END-IF
+
+           READ MPLRFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               GO TO FIND-1
+           END-READ
+
+           DISPLAY MPLR-KEY " " MPLR-NAME " " MPLR-STREET
+           DISPLAY MPLR-CITY " " MPLR-STATE " " MPLR-ZIP
+           IF MPLR-STAT = "I"
+               DISPLAY "STATUS: INACTIVE"
+           ELSE
+               DISPLAY "STATUS: ACTIVE"
+           END-IF
+
+           GO TO P1.
+
+       ADD-1.
+           DISPLAY "ENTER EMPLOYER CODE (8 CHARS)"
+           ACCEPT MPLR-KEY
+           DISPLAY "ENTER EMPLOYER NAME (22 CHARS)"
+           ACCEPT MPLR-NAME
+           DISPLAY "ENTER STREET (24 CHARS)"
+           ACCEPT MPLR-STREET
+           DISPLAY "ENTER CITY (15 CHARS)"
+           ACCEPT MPLR-CITY
+           DISPLAY "ENTER STATE (2 CHARS)"
+           ACCEPT MPLR-STATE
+           DISPLAY "ENTER ZIP (9 CHARS)"
+           ACCEPT MPLR-ZIP
+
+           MOVE SPACE TO MPLR-CLAIMNO MPLR-TRINS MPLR-TR-ASSIGN
+             MPLR-TR-GROUP MPLR-TRIPOL MPLR-TR-NAME MPLR-TR-RELATE
+           MOVE SPACE TO MPLR-STAT
+           MOVE SPACE TO MPLR-FUTURE-5
+
+           CLOSE MPLRFILE
+           OPEN I-O MPLRFILE
+
+           WRITE MPLRFILE01
+             INVALID
+               DISPLAY "ALREADY EXISTS - USE U TO UPDATE"
+             NOT INVALID
+               DISPLAY "RECORD ADDED " MPLR-KEY " " MPLR-NAME
+           END-WRITE
+
+           CLOSE MPLRFILE
+           OPEN INPUT MPLRFILE
+
+           GO TO P1.
+
+       UPD-1.
+           DISPLAY "ENTER EMPLOYER CODE (8 CHARS)"
+           ACCEPT MPLR-KEY
+
+           CLOSE MPLRFILE
+           OPEN I-O MPLRFILE
+
+           READ MPLRFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               CLOSE MPLRFILE
+               OPEN INPUT MPLRFILE
+               GO TO P1
+           END-READ
+
+           DISPLAY "CURRENT NAME IS " MPLR-NAME
+           DISPLAY "ENTER NEW NAME (22 CHARS), OR SPACE TO KEEP"
+           ACCEPT MPLR-NAME
+
+           DISPLAY "CURRENT STREET IS " MPLR-STREET
+           DISPLAY "ENTER NEW STREET (24 CHARS), OR SPACE TO KEEP"
+           ACCEPT MPLR-STREET
+
+           DISPLAY "CURRENT CITY/STATE/ZIP IS " MPLR-CITY " "
+             MPLR-STATE " " MPLR-ZIP
+           DISPLAY "ENTER NEW CITY (15 CHARS), OR SPACE TO KEEP"
+           ACCEPT MPLR-CITY
+           DISPLAY "ENTER NEW STATE (2 CHARS), OR SPACE TO KEEP"
+           ACCEPT MPLR-STATE
+           DISPLAY "ENTER NEW ZIP (9 CHARS), OR SPACE TO KEEP"
+           ACCEPT MPLR-ZIP
+
+           REWRITE MPLRFILE01
+           DISPLAY "RECORD UPDATED " MPLR-KEY " " MPLR-NAME
+
+           CLOSE MPLRFILE
+           OPEN INPUT MPLRFILE
+
+           GO TO P1.
+
+       INACT-1.
+           DISPLAY "ENTER EMPLOYER CODE (8 CHARS), OR X TO CANCEL"
+           ACCEPT MPLR-KEY
+
+           IF MPLR-KEY = "X"
+               GO TO P1
+           END-IF
+
+           CLOSE MPLRFILE
+           OPEN I-O MPLRFILE
+
+           READ MPLRFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               CLOSE MPLRFILE
+               OPEN INPUT MPLRFILE
+               GO TO P1
+           END-READ
+
+           MOVE "I" TO MPLR-STAT
+           REWRITE MPLRFILE01
+           DISPLAY "RECORD INACTIVATED " MPLR-KEY " " MPLR-NAME
+
+           CLOSE MPLRFILE
+           OPEN INPUT MPLRFILE
+
+           GO TO P1.
+
+       REACT-1.
+           DISPLAY "ENTER EMPLOYER CODE (8 CHARS), OR X TO CANCEL"
+           ACCEPT MPLR-KEY
+
+           IF MPLR-KEY = "X"
+               GO TO P1
+           END-IF
+
+           CLOSE MPLRFILE
+           OPEN I-O MPLRFILE
+
+           READ MPLRFILE
+             INVALID
+               DISPLAY "NO SUCH RECORD"
+               CLOSE MPLRFILE
+               OPEN INPUT MPLRFILE
+               GO TO P1
+           END-READ
+
+           MOVE SPACE TO MPLR-STAT
+           REWRITE MPLRFILE01
+           DISPLAY "RECORD REACTIVATED " MPLR-KEY " " MPLR-NAME
+
+           CLOSE MPLRFILE
+           OPEN INPUT MPLRFILE
+
+           GO TO P1.
+
+       P2.
+           CLOSE MPLRFILE.
+           STOP RUN.
