@@ -0,0 +1,283 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. patunmerge.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * reverses a patmerge.cob run from the UNDOFILE it wrote -
+      * replays each CF/CC/HS/PF row back to the patid or name it
+      * carried before the merge.
+           SELECT UNDOFILE ASSIGN TO "S60" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT PATFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS P-PATNO
+               ALTERNATE RECORD KEY IS P-GARNO WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT CHARFILE ASSIGN TO "S45" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT HISFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY
+               LOCK MODE MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same UNDOFILE01 layout patmerge.cob writes.
+       FD  UNDOFILE.
+       01  UNDOFILE01.
+           02 UF-TYPE PIC XX.
+           02 UF-KEY PIC X(19).
+           02 UF-PATID PIC X(8).
+           02 UF-NAME PIC X(24).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+      * same inline PATFILE layout patmerge.cob uses.
+       FD  PATFILE
+           DATA RECORD IS PATFILE01.
+       01  PATFILE01.
+           02 P-PATNO PIC X(8).
+           02 P-GARNO PIC X(8).
+           02 P-PATNAME PIC X(24).
+           02 P-SEX PIC X.
+           02 P-RELATE PIC X.
+           02 P-MSTAT PIC X.
+           02 P-DOB PIC X(8).
+
+      * same inline CHARFILE layout patmerge.cob uses.
+       FD  CHARFILE
+           DATA RECORD IS CHARFILE01.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC PIC X(11).
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * same inline CHARCUR layout patmerge.cob uses.
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+      * same inline HISFILE layout patmerge.cob uses.
+       FD  HISFILE
+           DATA RECORD IS HISFILE01.
+       01  HISFILE01.
+           02 HISFILE-KEY.
+             03 HS-KEY8 PIC X(8).
+             03 HS-CLAIM PIC X(6).
+             03 HS-REC-TYPE PIC X.
+             03 HS-KEY4 PIC XXXX.
+           02 HS-PATID.
+              03 HS-PATID7 PIC X(7).
+              03 HS-PATID1 PIC X.
+           02 HS-SERVICE PIC X.
+           02 HS-DIAG PIC X(5).
+           02 HS-PROC PIC X(11).
+           02 HS-MOD2 PIC XX.
+           02 HS-MOD3 PIC XX.
+           02 HS-MOD4 PIC XX.
+           02 HS-AMOUNT PIC X(6).
+           02 HS-DOCR PIC X(3).
+           02 HS-DOCP PIC X(2).
+           02 HS-PAYCODE PIC XXX.
+           02 HS-STUD PIC X.
+           02 HS-WORK PIC XX.
+           02 HS-DAT1 PIC X(8).
+           02 HS-RESULT PIC X.
+           02 HS-ACT PIC X.
+           02 HS-SORCREF PIC X.
+           02 HS-COLLT PIC X.
+           02 HS-AGE PIC X.
+           02 HS-PAPER PIC X.
+           02 HS-PLACE PIC X.
+           02 HS-EPSDT PIC X.
+           02 HS-DATE-T PIC X(8).
+           02 HS-DATE-A PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  UNDO-CNTR PIC 9(5) VALUE 0.
+       01  BAD-CNTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT UNDOFILE
+           OPEN OUTPUT FILEOUT
+           OPEN I-O PATFILE CHARFILE CHARCUR HISFILE.
+
+       P1.
+           READ UNDOFILE
+             AT END
+               GO TO P8
+           END-READ
+
+           IF UF-TYPE = "CF"
+               MOVE UF-KEY(1:11) TO CHARFILE-KEY
+               READ CHARFILE
+                 INVALID
+                   ADD 1 TO BAD-CNTR
+                   GO TO P1
+               END-READ
+               MOVE UF-PATID TO CD-PATID
+               REWRITE CHARFILE01
+               ADD 1 TO UNDO-CNTR
+               GO TO P1
+           END-IF
+
+           IF UF-TYPE = "CC"
+               MOVE UF-KEY(1:11) TO CHARCUR-KEY
+               READ CHARCUR
+                 INVALID
+                   ADD 1 TO BAD-CNTR
+                   GO TO P1
+               END-READ
+               MOVE UF-PATID TO CC-PATID
+               REWRITE CHARCUR01
+               ADD 1 TO UNDO-CNTR
+               GO TO P1
+           END-IF
+
+           IF UF-TYPE = "HS"
+               MOVE UF-KEY TO HISFILE-KEY
+               READ HISFILE
+                 INVALID
+                   ADD 1 TO BAD-CNTR
+                   GO TO P1
+               END-READ
+      *        HS-REC-TYPE = "1" is the only HISFILE shape with a
+      *        patient ID at this offset - guard here too in case an
+      *        older UNDOFILE log (written before patmerge.cob carried
+      *        this same guard) ever logged a non-"1" row, so undoing
+      *        it can't overwrite a payment/adjustment row's amount/
+      *        paycode bytes with a patient ID.
+               IF HS-REC-TYPE NOT = "1"
+                   ADD 1 TO BAD-CNTR
+                   GO TO P1
+               END-IF
+               MOVE UF-PATID TO HS-PATID
+               REWRITE HISFILE01
+               ADD 1 TO UNDO-CNTR
+               GO TO P1
+           END-IF
+
+           IF UF-TYPE = "PF"
+               MOVE UF-PATID TO P-PATNO
+               READ PATFILE
+                 INVALID
+                   ADD 1 TO BAD-CNTR
+                   GO TO P1
+               END-READ
+               MOVE UF-NAME TO P-PATNAME
+               REWRITE PATFILE01
+               ADD 1 TO UNDO-CNTR
+               GO TO P1
+           END-IF
+
+           GO TO P1.
+
+       P8.
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL UNDONE: " UNDO-CNTR "  NOT FOUND: "
+             BAD-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
+
+       P9.
+           CLOSE UNDOFILE FILEOUT PATFILE CHARFILE CHARCUR HISFILE.
+           STOP RUN.
