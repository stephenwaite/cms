@@ -0,0 +1,426 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. patmerge.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * merges one or more duplicate PATFILE patients into a surviving
+      * P-PATNO, relinking every CD-PATID/CC-PATID/HS-PATID that
+      * pointed at a duplicate over to the survivor, then tags the
+      * duplicate PATFILE record inactive - PATFILE.CD-PATID is not a
+      * key on CHARFILE/CHARCUR/HISFILE (those are keyed by garno, not
+      * patid) so each is relinked with a full START/READ NEXT scan,
+      * the same idiom chcrr-preload-chk.cob/dupr803.cob already use
+      * when a file has to be searched by a non-key field.
+           SELECT PARMFILE ASSIGN TO "S30" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S35" ORGANIZATION
+               LINE SEQUENTIAL.
+
+      * undo log for patunmerge.cob - one record per row actually
+      * changed, so a merge can be reversed without having to guess
+      * which rows used to belong to which duplicate patno.
+           SELECT UNDOFILE ASSIGN TO "S60" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT PATFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS P-PATNO
+               ALTERNATE RECORD KEY IS P-GARNO WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT CHARFILE ASSIGN TO "S45" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT HISFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY
+               LOCK MODE MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * one 8-char patno per record - the first record is the
+      * surviving patno, every record after it is a duplicate to be
+      * merged into the survivor.
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+      * UF-TYPE: CF=CHARFILE, CC=CHARCUR, HS=HISFILE, PF=PATFILE name.
+      * UF-KEY holds whichever key applies (HISFILE-KEY is the
+      * longest, at 19 chars); UF-PATID/UF-NAME hold what the row
+      * looked like before the merge touched it.
+       FD  UNDOFILE.
+       01  UNDOFILE01.
+           02 UF-TYPE PIC XX.
+           02 UF-KEY PIC X(19).
+           02 UF-PATID PIC X(8).
+           02 UF-NAME PIC X(24).
+
+      * same inline PATFILE layout rrr334.cob/cob000.cob use - no
+      * copylib dependency.
+       FD  PATFILE
+           DATA RECORD IS PATFILE01.
+       01  PATFILE01.
+           02 P-PATNO PIC X(8).
+           02 P-GARNO PIC X(8).
+           02 P-PATNAME PIC X(24).
+           02 P-SEX PIC X.
+           02 P-RELATE PIC X.
+           02 P-MSTAT PIC X.
+           02 P-DOB PIC X(8).
+
+      * same inline CHARFILE layout rrr334.cob/mod2098.cob use.
+       FD  CHARFILE
+           DATA RECORD IS CHARFILE01.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC PIC X(11).
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * same inline CHARCUR layout rrr334.cob/dupr803.cob use.
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+      * same inline HISFILE layout rrr334.cob uses.
+       FD  HISFILE
+           DATA RECORD IS HISFILE01.
+       01  HISFILE01.
+           02 HISFILE-KEY.
+             03 HS-KEY8 PIC X(8).
+             03 HS-CLAIM PIC X(6).
+             03 HS-REC-TYPE PIC X.
+             03 HS-KEY4 PIC XXXX.
+           02 HS-PATID.
+              03 HS-PATID7 PIC X(7).
+              03 HS-PATID1 PIC X.
+           02 HS-SERVICE PIC X.
+           02 HS-DIAG PIC X(5).
+           02 HS-PROC PIC X(11).
+           02 HS-MOD2 PIC XX.
+           02 HS-MOD3 PIC XX.
+           02 HS-MOD4 PIC XX.
+           02 HS-AMOUNT PIC X(6).
+           02 HS-DOCR PIC X(3).
+           02 HS-DOCP PIC X(2).
+           02 HS-PAYCODE PIC XXX.
+           02 HS-STUD PIC X.
+           02 HS-WORK PIC XX.
+           02 HS-DAT1 PIC X(8).
+           02 HS-RESULT PIC X.
+           02 HS-ACT PIC X.
+           02 HS-SORCREF PIC X.
+           02 HS-COLLT PIC X.
+           02 HS-AGE PIC X.
+           02 HS-PAPER PIC X.
+           02 HS-PLACE PIC X.
+           02 HS-EPSDT PIC X.
+           02 HS-DATE-T PIC X(8).
+           02 HS-DATE-A PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  SURV-PATNO PIC X(8).
+       01  DUP-PATNO PIC X(8).
+       01  CHAR-CNTR PIC 9(5).
+       01  CUR-CNTR PIC 9(5).
+       01  HIS-CNTR PIC 9(5).
+       01  DUP-CNTR PIC 9(5) VALUE 0.
+       01  BAD-CNTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT PARMFILE
+           OPEN OUTPUT FILEOUT UNDOFILE
+           OPEN I-O PATFILE CHARFILE CHARCUR HISFILE
+
+           READ PARMFILE
+             AT END
+               MOVE SPACE TO FILEOUT01
+               STRING "PARMFILE EMPTY - NOTHING TO MERGE"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO P9
+           END-READ
+
+           MOVE PARMFILE01 TO SURV-PATNO
+           MOVE SURV-PATNO TO P-PATNO
+
+           READ PATFILE
+             INVALID
+               MOVE SPACE TO FILEOUT01
+               STRING "SURVIVOR " SURV-PATNO " NOT ON PATFILE - "
+                 "ABORTING" DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO P9
+           END-READ.
+
+       P1.
+           READ PARMFILE
+             AT END
+               GO TO P8
+           END-READ
+
+           MOVE PARMFILE01 TO DUP-PATNO
+
+           IF DUP-PATNO = SURV-PATNO
+               MOVE SPACE TO FILEOUT01
+               STRING DUP-PATNO " SAME AS SURVIVOR - SKIPPED"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO P1
+           END-IF
+
+           MOVE DUP-PATNO TO P-PATNO
+
+           READ PATFILE
+             INVALID
+               MOVE SPACE TO FILEOUT01
+               STRING DUP-PATNO " NOT ON PATFILE - SKIPPED"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO BAD-CNTR
+               GO TO P1
+           END-READ
+
+           PERFORM RELINK-CHARFILE THRU RELINK-CHARFILE-EXIT
+           PERFORM RELINK-CHARCUR THRU RELINK-CHARCUR-EXIT
+           PERFORM RELINK-HISFILE THRU RELINK-HISFILE-EXIT
+           PERFORM MARK-DUP-INACTIVE THRU MARK-DUP-INACTIVE-EXIT
+
+           ADD 1 TO DUP-CNTR
+
+           MOVE SPACE TO FILEOUT01
+           STRING "MERGED " DUP-PATNO " INTO " SURV-PATNO
+             " - CHARFILE " CHAR-CNTR " CHARCUR " CUR-CNTR
+             " HISFILE " HIS-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           GO TO P1.
+
+       RELINK-CHARFILE.
+           MOVE 0 TO CHAR-CNTR
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO RELINK-CHARFILE-EXIT
+           END-START.
+
+       RELINK-CHARFILE-1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO RELINK-CHARFILE-EXIT
+           END-READ
+
+           IF CD-PATID = DUP-PATNO
+               MOVE SPACE TO UNDOFILE01
+               MOVE "CF" TO UF-TYPE
+               MOVE CHARFILE-KEY TO UF-KEY
+               MOVE DUP-PATNO TO UF-PATID
+               WRITE UNDOFILE01
+               MOVE SURV-PATNO TO CD-PATID
+               REWRITE CHARFILE01
+               ADD 1 TO CHAR-CNTR
+           END-IF
+
+           GO TO RELINK-CHARFILE-1.
+
+       RELINK-CHARFILE-EXIT.
+           EXIT.
+
+       RELINK-CHARCUR.
+           MOVE 0 TO CUR-CNTR
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO RELINK-CHARCUR-EXIT
+           END-START.
+
+       RELINK-CHARCUR-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO RELINK-CHARCUR-EXIT
+           END-READ
+
+           IF CC-PATID = DUP-PATNO
+               MOVE SPACE TO UNDOFILE01
+               MOVE "CC" TO UF-TYPE
+               MOVE CHARCUR-KEY TO UF-KEY
+               MOVE DUP-PATNO TO UF-PATID
+               WRITE UNDOFILE01
+               MOVE SURV-PATNO TO CC-PATID
+               REWRITE CHARCUR01
+               ADD 1 TO CUR-CNTR
+           END-IF
+
+           GO TO RELINK-CHARCUR-1.
+
+       RELINK-CHARCUR-EXIT.
+           EXIT.
+
+       RELINK-HISFILE.
+           MOVE 0 TO HIS-CNTR
+           MOVE SPACE TO HISFILE-KEY
+           START HISFILE KEY NOT < HISFILE-KEY
+             INVALID
+               GO TO RELINK-HISFILE-EXIT
+           END-START.
+
+       RELINK-HISFILE-1.
+           READ HISFILE NEXT
+             AT END
+               GO TO RELINK-HISFILE-EXIT
+           END-READ
+
+      *    HS-REC-TYPE = "1" is the only HISFILE shape with a patient
+      *    ID at this offset - payment/adjustment rows (PAYHIS01 in
+      *    tri011.cob) carry PC-IND/PC-AMOUNT/PC-PAYCODE there
+      *    instead, so they must never be compared or rewritten as if
+      *    HS-PATID were valid.
+           IF HS-REC-TYPE = "1" AND HS-PATID = DUP-PATNO
+               MOVE SPACE TO UNDOFILE01
+               MOVE "HS" TO UF-TYPE
+               MOVE HISFILE-KEY TO UF-KEY
+               MOVE DUP-PATNO TO UF-PATID
+               WRITE UNDOFILE01
+               MOVE SURV-PATNO TO HS-PATID
+               REWRITE HISFILE01
+               ADD 1 TO HIS-CNTR
+           END-IF
+
+           GO TO RELINK-HISFILE-1.
+
+       RELINK-HISFILE-EXIT.
+           EXIT.
+
+      * PATFILE has no spare status field, so the duplicate is tagged
+      * the same way rrr022.cob/inar004.cob flag exception records -
+      * by overwriting the name field - since that is also the most
+      * visible place for anyone still looking the patno up by hand.
+       MARK-DUP-INACTIVE.
+           MOVE DUP-PATNO TO P-PATNO
+           READ PATFILE
+             INVALID
+               GO TO MARK-DUP-INACTIVE-EXIT
+           END-READ
+
+           MOVE SPACE TO UNDOFILE01
+           MOVE "PF" TO UF-TYPE
+           MOVE DUP-PATNO TO UF-KEY
+           MOVE DUP-PATNO TO UF-PATID
+           MOVE P-PATNAME TO UF-NAME
+           WRITE UNDOFILE01
+
+           MOVE SPACE TO P-PATNAME
+           STRING "***MERGED TO " SURV-PATNO "***"
+             DELIMITED BY SIZE INTO P-PATNAME
+
+           REWRITE PATFILE01.
+
+       MARK-DUP-INACTIVE-EXIT.
+           EXIT.
+
+       P8.
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL MERGED: " DUP-CNTR "  SKIPPED/BAD: "
+             BAD-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
+
+       P9.
+           CLOSE PARMFILE FILEOUT UNDOFILE PATFILE CHARFILE CHARCUR
+             HISFILE.
+           STOP RUN.
