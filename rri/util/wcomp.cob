@@ -35,8 +35,15 @@
            SELECT GARFILE ASSIGN TO "S50" ORGANIZATION INDEXED
                ACCESS MODE IS DYNAMIC  RECORD KEY IS G-GARNO
                ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES
-               LOCK MODE MANUAL STATUS IS GARFILE-STAT.    
-           
+               LOCK MODE MANUAL STATUS IS GARFILE-STAT.
+
+           SELECT MPLRFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY
+               LOCK MODE MANUAL.
+
+           SELECT REPOUT ASSIGN TO "S60"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -69,10 +76,44 @@
        FD  GARFILE.
            COPY GARFILE.CPY IN "C:\Users\sid\cms\copylib\rri".
 
+       FD  MPLRFILE.
+       01  MPLRFILE01.
+           02 MPLR-KEY PIC X(8).
+           02 MPLR-NAME PIC X(22).
+           02 MPLR-STREET PIC X(24).
+           02 MPLR-CITY PIC X(15).
+           02 MPLR-STATE PIC XX.
+           02 MPLR-ZIP PIC X(9).
+           02 MPLR-CLAIMNO PIC X(15).
+           02 MPLR-TRINS PIC XXX.
+           02 MPLR-TR-ASSIGN PIC X.
+           02 MPLR-TR-GROUP PIC X(10).
+           02 MPLR-TRIPOL PIC X(16).
+           02 MPLR-TR-NAME PIC X(24).
+           02 MPLR-TR-RELATE PIC X.
+           02 MPLR-FUTURE PIC X(6).
+
+      * Workers' Comp Charge Detail report, grouped by employer
+      * (MPLRFILE, keyed off the guarantor) and INS-KEY, with a
+      * subtotal printed on each break. Assumes FILEIN is presented
+      * already grouped/sorted the same way (the convention already
+      * used by the other group-break reports in this repo).
+       FD  REPOUT.
+       01  REPOUT01 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  HOLD-MPLR-NAME PIC X(22) VALUE SPACE.
+       01  HOLD-INS-KEY   PIC XXX VALUE SPACE.
+       01  FIRST-REC      PIC X VALUE "Y".
+       01  GROUP-TOT      PIC S9(7)V99 VALUE 0.
+       01  GROUP-CNT      PIC 9(5) VALUE 0.
+       01  EDIT-GROUP-TOT PIC $$,$$$,$$9.99.
+       01  EDIT-AMT       PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        P0.
-           OPEN INPUT CHARCUR FILEIN INSFILE GARFILE
-           OPEN OUTPUT FILEOUT.
+           OPEN INPUT CHARCUR FILEIN INSFILE GARFILE MPLRFILE
+           OPEN OUTPUT FILEOUT REPOUT.
        P1. 
            MOVE SPACE TO FILEIN01
            READ FILEIN
@@ -116,12 +157,64 @@
            MOVE G-GARNO TO FO-G-GARNO
            MOVE CC-DATE-T TO FO-CC-DATE-T
            MOVE CC-DATE-A TO FO-CC-DATE-A
-           
-
 
            WRITE FILEOUT01
 
+           MOVE G-GARNO TO MPLR-KEY
+           READ MPLRFILE
+             INVALID
+               MOVE SPACE TO MPLR-NAME
+           END-READ
+
+           PERFORM CHECK-GROUP-BREAK THRU CHECK-GROUP-BREAK-EXIT
+
+           MOVE SPACE TO REPOUT01
+           MOVE CC-AMOUNT TO EDIT-AMT
+           STRING CHARCUR-KEY " " G-GARNAME " " INS-NAME " "
+             CC-DATE-T " " EDIT-AMT DELIMITED BY SIZE INTO REPOUT01
+           WRITE REPOUT01
+
+           ADD CC-AMOUNT TO GROUP-TOT
+           ADD 1 TO GROUP-CNT
+
            GO TO P1.
        P2.
-           CLOSE CHARCUR FILEOUT FILEIN INSFILE GARFILE
+           IF FIRST-REC = "N"
+               PERFORM WRITE-GROUP-SUBTOTAL
+           END-IF
+           CLOSE CHARCUR FILEOUT FILEIN INSFILE GARFILE MPLRFILE REPOUT
            STOP RUN.
+
+      * prints a new employer/INS-KEY group header (and the prior
+      * group's subtotal, if any) whenever either key changes.
+       CHECK-GROUP-BREAK.
+           IF FIRST-REC = "Y"
+               MOVE "N" TO FIRST-REC
+               PERFORM WRITE-GROUP-HEADER
+               GO TO CHECK-GROUP-BREAK-EXIT
+           END-IF
+
+           IF MPLR-NAME NOT = HOLD-MPLR-NAME
+              OR INS-KEY NOT = HOLD-INS-KEY
+               PERFORM WRITE-GROUP-SUBTOTAL
+               PERFORM WRITE-GROUP-HEADER
+           END-IF.
+       CHECK-GROUP-BREAK-EXIT.
+           EXIT.
+
+       WRITE-GROUP-HEADER.
+           MOVE SPACE TO REPOUT01
+           STRING "EMPLOYER: " MPLR-NAME "   INS-KEY: " INS-KEY
+             DELIMITED BY SIZE INTO REPOUT01
+           WRITE REPOUT01
+           MOVE MPLR-NAME TO HOLD-MPLR-NAME
+           MOVE INS-KEY TO HOLD-INS-KEY
+           MOVE 0 TO GROUP-TOT
+           MOVE 0 TO GROUP-CNT.
+
+       WRITE-GROUP-SUBTOTAL.
+           MOVE SPACE TO REPOUT01
+           MOVE GROUP-TOT TO EDIT-GROUP-TOT
+           STRING "  SUBTOTAL (" GROUP-CNT " CHARGES): " EDIT-GROUP-TOT
+             DELIMITED BY SIZE INTO REPOUT01
+           WRITE REPOUT01.
