@@ -15,30 +15,40 @@
              ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
              ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
 
-           SELECT FILEOUT ASSIGN TO "S60" ORGANIZATION LINE SEQUENTIAL.  
-  
+           SELECT FILEOUT ASSIGN TO "S60" ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT AUDITOUT ASSIGN TO "S65" ORGANIZATION
+               LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        FD  CHARCUR.
            COPY CHARCUR.CPY IN "C:\Users\sid\cms\copylib\rri".
 
        FD  FILEOUT.
-       01  FILEOUT01 PIC X(160).                  
-           
+       01  FILEOUT01 PIC X(160).
+
+      * permanent record of every CHARCUR key this utility rewrites,
+      * same convention as mod2098.cob's AUDITOUT.
+       FD  AUDITOUT.
+       01  AUDITOUT01 PIC X(100).
+
        WORKING-STORAGE SECTION.
-       
+
        01  OLD-CHARCUR-KEY PIC X(11).
        01  NEW-KEY PIC X(11).
+       01  AUDIT-DATE PIC X(8).
+       01  AUDIT-TIME PIC X(8).
+
 
-       
        PROCEDURE DIVISION.
-       
+
        P0.
-           OPEN INPUT CHARCUR.
-           OPEN OUTPUT FILEOUT.
+           OPEN I-O CHARCUR.
+           OPEN OUTPUT FILEOUT AUDITOUT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
 
            MOVE "LU;3041G001" TO CHARCUR-KEY.
 
@@ -47,16 +57,31 @@
                DISPLAY "COULDN'T START CHARCUR"
                GO TO P99.
 
-       P1.    
-           READ CHARCUR WITH LOCK
-      *       MOVE FILEIN01 TO CHARCUR01  
-      *       DISPLAY "CAN REWRITE " CHARCUR01
-      *       REWRITE CHARCUR01.
-              MOVE "LU 3041G001" TO CHARCUR-KEY
-              MOVE "LU 3041G" TO CC-PATID
-              WRITE FILEOUT01 FROM CHARCUR01.
-
-           
-       P99. 
-           CLOSE CHARCUR FILEOUT.
+       P1.
+           READ CHARCUR WITH LOCK.
+
+           MOVE CHARCUR-KEY TO OLD-CHARCUR-KEY
+           WRITE FILEOUT01 FROM CHARCUR01
+
+           MOVE "LU 3041G001" TO CHARCUR-KEY
+           MOVE "LU 3041G" TO CC-PATID
+           MOVE CHARCUR-KEY TO NEW-KEY
+
+           REWRITE CHARCUR01
+           PERFORM WRITE-AUDIT
+
+           GO TO P99.
+
+      * same STRING/WRITE audit-record shape mod2098.cob uses -
+      * date/time stamp plus the old and new key for the rewrite.
+       WRITE-AUDIT.
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE SPACE TO AUDITOUT01
+           STRING AUDIT-DATE " " AUDIT-TIME
+             " CHARCUR-KEY OLD=" OLD-CHARCUR-KEY " NEW=" NEW-KEY
+             DELIMITED BY SIZE INTO AUDITOUT01
+           WRITE AUDITOUT01.
+
+       P99.
+           CLOSE CHARCUR FILEOUT AUDITOUT.
            STOP RUN.
