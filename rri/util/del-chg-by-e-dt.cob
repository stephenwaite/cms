@@ -22,29 +22,49 @@
        FD  CHARCUR.
            COPY CHARCUR.CPY IN "C:\Users\sid\cms\copylib\rri".                         
 
-       WORKING-STORAGE SECTION.      
-       
+       WORKING-STORAGE SECTION.
+
+       01  DRY-RUN-FLAG PIC X VALUE "Y".
+       01  MATCH-CNTR PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
-       
+
        P0.
+           DISPLAY "DRY RUN - PREVIEW ONLY, NO DELETES? "
+             "Y FOR YES, ANYTHING ELSE TO ACTUALLY DELETE."
+           ACCEPT DRY-RUN-FLAG
+
            OPEN I-O CHARCUR.
-   
-       P1. 
+
+       P1.
            READ CHARCUR WITH LOCK
              AT END
                GO TO P99.
 
            IF CC-DATE-P NOT = "20210612"
-             GO TO P1.                                                                   
+             GO TO P1.
+
+           ADD 1 TO MATCH-CNTR
 
-           DISPLAY "HERE IS THE CHARCUR RECORD TO BE DELETED " CHARCUR01
-           ACCEPT omitted                      
-           
-           DELETE CHARCUR RECORD.
+           IF DRY-RUN-FLAG = "Y"
+               DISPLAY "WOULD DELETE " CHARCUR01
+           ELSE
+               DISPLAY "HERE IS THE CHARCUR RECORD TO BE DELETED "
+                 CHARCUR01
+               ACCEPT omitted
+
+               DELETE CHARCUR RECORD
+           END-IF
 
            go to P1.
-      
 
-       P99. 
+
+       P99.
+           IF DRY-RUN-FLAG = "Y"
+               DISPLAY "DRY RUN - RECORDS THAT WOULD BE DELETED: "
+                 MATCH-CNTR
+           ELSE
+               DISPLAY "RECORDS DELETED: " MATCH-CNTR
+           END-IF
            CLOSE CHARCUR
            STOP RUN.
