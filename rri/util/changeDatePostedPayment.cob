@@ -14,38 +14,65 @@
            SELECT PAYCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY.
 
+           SELECT AUDITOUT ASSIGN TO "S50" ORGANIZATION
+               LINE SEQUENTIAL.
+
        DATA DIVISION.
 
-       FILE SECTION.     
-       
+       FILE SECTION.
+
        FD  paycur.
-           COPY paycur.CPY IN "C:\Users\sid\cms\copylib".                         
+           COPY paycur.CPY IN "C:\Users\sid\cms\copylib".
+
+      * permanent record of every direct rewrite this utility makes,
+      * same convention as mod2098.cob's AUDITOUT.
+       FD  AUDITOUT.
+       01  AUDITOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUDIT-DATE PIC X(8).
+       01  AUDIT-TIME PIC X(8).
+       01  HOLD-OLD-DATE-T PIC X(8).
 
-       WORKING-STORAGE SECTION.      
-       
        PROCEDURE DIVISION.
-       
+
        P0.
            OPEN I-O paycur.
-   
-       P1. 
+           OPEN OUTPUT AUDITOUT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+
+       P1.
            READ paycur next WITH LOCK
              AT END
                GO TO P99.
 
            IF PC-DATE-T NOT = "20210828"
-             GO TO P1.                                                                   
+             GO TO P1.
 
            DISPLAY "HERE IS THE paycur RECORD TO BE CHANGED " paycur01
-           ACCEPT omitted       
+           ACCEPT omitted
+
+           MOVE PC-DATE-T TO HOLD-OLD-DATE-T
+           MOVE "20210528" TO PC-DATE-T
 
-           MOVE "20210528" TO PC-DATE-T           
-           
            REWRITE paycur01.
 
+           PERFORM WRITE-AUDIT
+
            go to P1.
-      
 
-       P99. 
-           CLOSE paycur
+      * same STRING/WRITE audit-record shape mod2098.cob uses -
+      * date/time stamp, the key being rewritten, and the old/new
+      * value of the field changed.
+       WRITE-AUDIT.
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE SPACE TO AUDITOUT01
+           STRING AUDIT-DATE " " AUDIT-TIME " " PAYCUR-KEY " "
+             "PC-DATE-T OLD=" HOLD-OLD-DATE-T " NEW=" PC-DATE-T
+             DELIMITED BY SIZE INTO AUDITOUT01
+           WRITE AUDITOUT01.
+
+       P99.
+           CLOSE paycur AUDITOUT
            STOP RUN.
