@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob058.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISFILE ASSIGN TO "S185" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY
+           LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HISFILE
+           BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS HISFILE01.
+       01  HISFILE01.
+           02 HISFILE-KEY.
+             03 HI-KEY8 PIC X(8).
+             03 HI-CLAIM PIC X(6).
+             03 HI-REC-TYPE PIC X.
+             03 HI-KEY4 PIC XXXX.
+           02 HI-REST PIC X(112).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      * baseline two-slot shape (tri011.cob before req 038) - this is
+      * what every record on disk was written as.
+       01  OLD-PAYHIS01.
+           02 OLD-PAYHIS-KEY.
+             03 OLD-PH-KEY8 PIC X(8).
+             03 OLD-PH-CLAIM PIC X(6).
+             03 OLD-PH-REC-TYPE PIC X.
+             03 OLD-PH-KEY4 PIC XXXX.
+           02 OLD-PC1-IND PIC 9.
+           02 OLD-PC1-AMOUNT PIC S9(4)V99.
+           02 OLD-PC1-PAYCODE PIC XXX.
+           02 OLD-PC1-DENIAL PIC XX.
+           02 OLD-PC1-DATE-T PIC X(8).
+           02 OLD-PC1-DATE-E PIC X(8).
+           02 OLD-PC1-BATCH  PIC X(6).
+           02 OLD-PC1-FUTURE PIC X(10).
+           02 OLD-PC2-IND PIC 9.
+           02 OLD-PC2-AMOUNT PIC S9(4)V99.
+           02 OLD-PC2-PAYCODE PIC XXX.
+           02 OLD-PC2-DENIAL PIC XX.
+           02 OLD-PC2-DATE-T PIC X(8).
+           02 OLD-PC2-DATE-E PIC X(8).
+           02 OLD-PC2-BATCH  PIC X(6).
+           02 OLD-PC2-FUTURE PIC X(10).
+           02 OLD-PH-FUTURE PIC X(24).
+
+      * req 038 one-slot shape - same 131-byte length as OLD-PAYHIS01.
+       01  NEW-PAYHIS01.
+           02 NEW-PAYHIS-KEY.
+             03 NEW-PH-KEY8 PIC X(8).
+             03 NEW-PH-CLAIM PIC X(6).
+             03 NEW-PH-REC-TYPE PIC X.
+             03 NEW-PH-KEY4 PIC XXXX.
+           02 NEW-PC-IND PIC 9.
+           02 NEW-PC-AMOUNT PIC S9(4)V99.
+           02 NEW-PC-PAYCODE PIC XXX.
+           02 NEW-PC-DENIAL PIC XX.
+           02 NEW-PC-DATE-T PIC X(8).
+           02 NEW-PC-DATE-E PIC X(8).
+           02 NEW-PC-BATCH  PIC X(6).
+           02 NEW-PC-FUTURE PIC X(78).
+
+       01  NEXT-KEY4 PIC 9(4).
+       01  CNVT-CNTR PIC 9(7) VALUE 0.
+       01  EXPLODE-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * one-time conversion run ahead of shipping req 038's one-slot
+      * tri011.cob/HISFILE01 shape - every existing payment/adjustment
+      * record (HI-REC-TYPE NOT = "1") on disk is still sitting in the
+      * old PC1-*/PC2-* packed form this program grew up with, and
+      * req 038's A2 only ever looks at the new single PC-* slot, so a
+      * PC2 payment left un-exploded would silently stop showing up on
+      * HIS011. This rewrites every such record into the new shape in
+      * place (PC1 data), then WRITEs a second record carrying PC2's
+      * data (when PC2-IND = 2) at the next unused HI-KEY4 under the
+      * same HI-KEY8/HI-CLAIM/HI-REC-TYPE so neither payment is lost.
+       P0.
+           OPEN I-O HISFILE
+           OPEN OUTPUT FILEOUT
+           MOVE SPACE TO HISFILE-KEY
+           START HISFILE KEY NOT < HISFILE-KEY
+             INVALID
+               DISPLAY "EMPTY FILE"
+               GO TO P9
+           END-START.
+
+       P1.
+           READ HISFILE NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           IF HI-REC-TYPE = "1"
+               GO TO P1
+           END-IF
+
+           MOVE HISFILE01 TO OLD-PAYHIS01
+           ADD 1 TO CNVT-CNTR
+
+           MOVE SPACE TO NEW-PAYHIS01
+           MOVE OLD-PH-KEY8 TO NEW-PH-KEY8
+           MOVE OLD-PH-CLAIM TO NEW-PH-CLAIM
+           MOVE OLD-PH-REC-TYPE TO NEW-PH-REC-TYPE
+           MOVE OLD-PH-KEY4 TO NEW-PH-KEY4
+           MOVE OLD-PC1-IND TO NEW-PC-IND
+           MOVE OLD-PC1-AMOUNT TO NEW-PC-AMOUNT
+           MOVE OLD-PC1-PAYCODE TO NEW-PC-PAYCODE
+           MOVE OLD-PC1-DENIAL TO NEW-PC-DENIAL
+           MOVE OLD-PC1-DATE-T TO NEW-PC-DATE-T
+           MOVE OLD-PC1-DATE-E TO NEW-PC-DATE-E
+           MOVE OLD-PC1-BATCH TO NEW-PC-BATCH
+
+           MOVE NEW-PAYHIS01 TO HISFILE01
+           REWRITE HISFILE01.
+
+           IF OLD-PC2-IND = 2
+               MOVE OLD-PH-KEY4 TO NEXT-KEY4
+               ADD 1 TO NEXT-KEY4
+
+               MOVE SPACE TO NEW-PAYHIS01
+               MOVE OLD-PH-KEY8 TO NEW-PH-KEY8
+               MOVE OLD-PH-CLAIM TO NEW-PH-CLAIM
+               MOVE OLD-PH-REC-TYPE TO NEW-PH-REC-TYPE
+               MOVE NEXT-KEY4 TO NEW-PH-KEY4
+               MOVE OLD-PC2-IND TO NEW-PC-IND
+               MOVE OLD-PC2-AMOUNT TO NEW-PC-AMOUNT
+               MOVE OLD-PC2-PAYCODE TO NEW-PC-PAYCODE
+               MOVE OLD-PC2-DENIAL TO NEW-PC-DENIAL
+               MOVE OLD-PC2-DATE-T TO NEW-PC-DATE-T
+               MOVE OLD-PC2-DATE-E TO NEW-PC-DATE-E
+               MOVE OLD-PC2-BATCH TO NEW-PC-BATCH
+
+               MOVE NEW-PAYHIS01 TO HISFILE01
+               WRITE HISFILE01
+                 INVALID
+                   ADD 1 TO EXPLODE-CNTR
+                   MOVE SPACE TO FILEOUT01
+                   STRING "KEY4 COLLISION - PC2 NOT EXPLODED FOR "
+                     OLD-PH-KEY8 " " OLD-PH-CLAIM
+                     DELIMITED BY SIZE INTO FILEOUT01
+                   WRITE FILEOUT01
+                   END-WRITE
+                 NOT INVALID
+                   ADD 1 TO EXPLODE-CNTR
+               END-WRITE
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           MOVE SPACE TO FILEOUT01
+           STRING "PAYMENT/ADJUSTMENT RECORDS CONVERTED: " CNVT-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "PC2 SLOTS EXPLODED INTO NEW RECORDS: " EXPLODE-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE HISFILE FILEOUT.
+           STOP RUN.
