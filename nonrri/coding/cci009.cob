@@ -0,0 +1,162 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cci009.
+       AUTHOR. s WAITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+      * fee-schedule cross-reference master, maintained by cci008.cob.
+           SELECT PROCFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS PROC-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      * same inline CHARFILE layout cci007.cob/mod2098.cob use - no
+      * copylib dependency.
+       FD  CHARFILE.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC.
+              03 CD-PROC0 PIC X(4).
+              03 CD-PROC5 PIC X(5).
+              03 CD-PROC2 PIC XX.
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * same inline PROCFILE layout rrmc008.cob uses - this is the
+      * de facto CPT fee-schedule master, maintained by cci008.cob.
+       FD  PROCFILE.
+       01  PROCFILE01.
+           02 PROC-KEY.
+             03 PROC-KEY1 PIC X(4).
+             03 PROC-KEY2 PIC X(5).
+             03 PROC-KEY3 PIC XX.
+           02 PROC-TYPE PIC X.
+           02 PROC-TITLE PIC X(28).
+           02 PROC-AMOUNT PIC 9(4)V99.
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  CHG-AMOUNT PIC S9(4)V99.
+       01  VARIANCE PIC S9(4)V99.
+       01  CNTR PIC 9(7) VALUE 0.
+       01  NO-FEE-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * sequentially scans CHARFILE (the same START/READ NEXT idiom
+      * used by cci005.cob/cci007.cob) and, for every billed charge,
+      * looks up the CPT code's fee-schedule amount in PROCFILE and
+      * flags any variance between what was billed and what the fee
+      * schedule says it should be. A CPT code with no PROCFILE entry
+      * at all is counted and flagged separately, since that is also
+      * a fee-schedule maintenance gap.
+       P0.
+           OPEN INPUT CHARFILE PROCFILE
+           OPEN OUTPUT FILEOUT.
+
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO P9.
+
+           IF CD-AMOUNT = 0
+               GO TO P1
+           END-IF
+
+           MOVE CD-PROC0 TO PROC-KEY1
+           MOVE CD-PROC5 TO PROC-KEY2
+           MOVE CD-PROC2 TO PROC-KEY3
+
+           READ PROCFILE
+             INVALID
+               MOVE SPACE TO FILEOUT01
+               STRING CHARFILE-KEY " CPT=" PROC-KEY
+                 " NOT ON FEE SCHEDULE, BILLED=" CD-AMOUNT
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO NO-FEE-CNTR
+               GO TO P1
+           END-READ
+
+           MOVE CD-AMOUNT TO CHG-AMOUNT
+           COMPUTE VARIANCE = CHG-AMOUNT - PROC-AMOUNT
+
+           IF VARIANCE NOT = 0
+               MOVE SPACE TO FILEOUT01
+               STRING CHARFILE-KEY " CPT=" PROC-KEY
+                 " BILLED=" CHG-AMOUNT
+                 " FEE=" PROC-AMOUNT
+                 " VARIANCE=" VARIANCE
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO CNTR
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           DISPLAY "CCI009 - FEE VARIANCES FOUND: " CNTR
+           DISPLAY "CCI009 - CHARGES WITH NO FEE SCHEDULE ENTRY: "
+               NO-FEE-CNTR
+           CLOSE CHARFILE PROCFILE FILEOUT.
+           STOP RUN.
