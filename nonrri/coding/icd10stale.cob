@@ -0,0 +1,133 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. icd10stale.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT ICDDATEFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS ICDDATE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S45" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline CHARFILE layout mod2098.cob uses - no copylib
+      * dependency.
+       FD  CHARFILE.
+       01  CHARFILE01.
+           02 CHARFILE-KEY.
+             03 CD-KEY8 PIC X(8).
+             03 CD-KEY3 PIC XXX.
+           02 CD-PATID PIC X(8).
+           02 CD-CLAIM PIC X(6).
+           02 CD-SERVICE PIC X.
+           02 CD-DIAG PIC X(7).
+           02 CD-PROC.
+              03 CD-PROC0 PIC X(4).
+              03 CD-PROC5 PIC X(5).
+              03 CD-PROC2 PIC XX.
+           02 CD-MOD2 PIC XX.
+           02 CD-MOD3 PIC XX.
+           02 CD-MOD4 PIC XX.
+           02 CD-AMOUNT PIC S9(4)V99.
+           02 CD-DOCR PIC X(3).
+           02 CD-DOCP PIC X(2).
+           02 CD-PAYCODE PIC XXX.
+           02 CD-STAT PIC X.
+           02 CD-WORK PIC XX.
+           02 CD-DAT1 PIC X(8).
+           02 CD-RESULT PIC X.
+           02 CD-ACT PIC X.
+           02 CD-SORCREF PIC X.
+           02 CD-COLLT PIC X.
+           02 CD-AUTH PIC X.
+           02 CD-PAPER PIC X.
+           02 CD-PLACE PIC X.
+           02 CD-NAME PIC X(24).
+           02 CD-ESPDT PIC X.
+           02 CD-DATE-T PIC X(8).
+           02 CD-DATE-E PIC X(8).
+           02 CD-ORDER PIC X(6).
+           02 CD-DX2 PIC X(7).
+           02 CD-DX3 PIC X(7).
+           02 CD-DATE-A PIC X(8).
+           02 CD-ACC-TYPE PIC X.
+           02 CD-DATE-M PIC X(8).
+           02 CD-ASSIGN PIC X.
+           02 CD-NEIC-ASSIGN PIC X.
+           02 CD-DX4 PIC X(7).
+           02 CD-DX5 PIC X(7).
+           02 CD-DX6 PIC X(7).
+           02 CD-FUTURE PIC X(6).
+
+      * effective/retirement dates for each ICD code - maintained by
+      * icd10009.cob/icd10010.cob.
+       FD  ICDDATEFILE.
+       01  ICDDATE01.
+           02 ICDDATE-KEY PIC X(7).
+           02 ICDDATE-EFFDATE PIC X(8).
+           02 ICDDATE-ENDDATE PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * sequentially scans CHARFILE (the same START/READ NEXT idiom
+      * used by wcomp.cob/ari_inventory.cob) and flags any charge
+      * whose diagnosis code was already retired (has an
+      * ICDDATE-ENDDATE) on or before the charge's date of service -
+      * a claim coded with a stale/retired ICD code.
+       P0.
+           OPEN INPUT CHARFILE ICDDATEFILE
+           OPEN OUTPUT FILEOUT.
+
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO P9.
+
+           MOVE CD-DIAG TO ICDDATE-KEY
+           READ ICDDATEFILE
+             INVALID
+               GO TO P1
+           END-READ
+
+           IF ICDDATE-ENDDATE NOT = SPACE
+              AND CD-DATE-A NOT < ICDDATE-ENDDATE
+               MOVE SPACE TO FILEOUT01
+               STRING CHARFILE-KEY " DIAG=" CD-DIAG
+                 " SVC-DATE=" CD-DATE-A
+                 " RETIRED=" ICDDATE-ENDDATE
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO CNTR
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           DISPLAY "ICD10STALE - STALE CODE USAGES FOUND: " CNTR
+           CLOSE CHARFILE ICDDATEFILE FILEOUT.
+           STOP RUN.
