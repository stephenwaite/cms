@@ -16,6 +16,9 @@
            LOCK MODE MANUAL.
            SELECT FILEIN ASSIGN TO "S35"
            ORGANIZATION LINE SEQUENTIAL.
+           SELECT ICDDATEFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS ICDDATE-KEY
+           LOCK MODE MANUAL.
        DATA DIVISION.
        FILE SECTION.
        FD  DIAGFILE.
@@ -25,14 +28,27 @@
            02 DIAG-MEDB PIC X(5).
        FD  FILEIN.
        01  FILEIN01 PIC X(90).
+
+      * effective/retirement dates for each ICD code - kept in a
+      * separate keyed file rather than widened into DIAG01, since
+      * DIAG01's layout is duplicated inline by many other programs
+      * sharing the same physical DIAGFILE dataset.
+       FD  ICDDATEFILE.
+       01  ICDDATE01.
+           02 ICDDATE-KEY PIC X(7).
+           02 ICDDATE-EFFDATE PIC X(8).
+           02 ICDDATE-ENDDATE PIC X(8).
+
        WORKING-STORAGE SECTION.
        01  TITL01.
            02 TITL-1 PIC X.
            02 TITL-2 PIC X(60).
+       01  TODAY-8 PIC X(8).
        PROCEDURE DIVISION.
-       P0. 
+       P0.
            OPEN INPUT FILEIN
-           OPEN I-O DIAGFILE. 
+           OPEN I-O DIAGFILE ICDDATEFILE.
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD.
 
        P1.
            MOVE SPACE TO FILEIN01.
@@ -48,9 +64,10 @@
                  DISPLAY FILEIN01
                  ACCEPT OMITTED
              END-WRITE
+             PERFORM RECORD-EFFECTIVE-DATE
              GO TO P1
-           END-IF  
-           
+           END-IF
+
            IF FILEIN01(1:7) = "DELETE:"
              MOVE FILEIN01(14:7) TO DIAG-KEY
              READ DIAGFILE WITH LOCK
@@ -60,7 +77,8 @@
                  ACCEPT OMITTED
                  GO TO P1
              END-READ
-             
+
+             PERFORM RECORD-RETIREMENT-DATE
              DELETE DIAGFILE RECORD
              GO TO P1
            END-IF
@@ -81,6 +99,38 @@
            END-IF
            GO TO P1.
 
-       P9. 
-           CLOSE DIAGFILE FILEIN. 
+       P9.
+           CLOSE DIAGFILE FILEIN ICDDATEFILE.
            STOP RUN.
+
+      * records today as the code's effective date the first time it
+      * is added; if it already has a row (e.g. it was previously
+      * retired and is being re-added), clear the retirement date
+      * instead of overwriting when it first became effective.
+       RECORD-EFFECTIVE-DATE.
+           MOVE DIAG-KEY TO ICDDATE-KEY
+           READ ICDDATEFILE
+             INVALID
+               MOVE TODAY-8 TO ICDDATE-EFFDATE
+               MOVE SPACE TO ICDDATE-ENDDATE
+               WRITE ICDDATE01
+             NOT INVALID
+               MOVE SPACE TO ICDDATE-ENDDATE
+               REWRITE ICDDATE01
+           END-READ.
+
+      * records today as the code's retirement date when it is
+      * deleted from DIAGFILE, so a code that has disappeared from
+      * the live file still has a traceable end date.
+       RECORD-RETIREMENT-DATE.
+           MOVE DIAG-KEY TO ICDDATE-KEY
+           READ ICDDATEFILE
+             INVALID
+               MOVE DIAG-KEY TO ICDDATE-KEY
+               MOVE TODAY-8 TO ICDDATE-EFFDATE
+               MOVE TODAY-8 TO ICDDATE-ENDDATE
+               WRITE ICDDATE01
+             NOT INVALID
+               MOVE TODAY-8 TO ICDDATE-ENDDATE
+               REWRITE ICDDATE01
+           END-READ.
