@@ -103,7 +103,10 @@
            02 DF5 PIC X(15).
            02 DF6 PIC XX.
            02 DF7 PIC X(9).
-       
+           02 DF8 PIC X(10).
+           02 DF9 PIC X(8).
+           02 DF10 PIC X(8).
+
        FD PARMFILE.
        01  PARMFILE01 PIC X(75).
        FD PARMFILE2.
@@ -995,7 +998,10 @@
              03 PL-CITY PIC X(15).
              03 PL-STATE PIC XX.
              03 PL-ZIP PIC X(9).
+             03 PL-EFFDATE PIC X(8).
+             03 PL-ENDDATE PIC X(8).
        01  PLINDX PIC 99 VALUE 0.
+       01  TODAY-8 PIC X(8).
        01  CC-PL PIC X.
        01 HL-NUMPRV-SAVE PIC X(5).
        01 HL-SBR-SAVE PIC X(5).
@@ -1089,6 +1095,7 @@
             AUTHFILE MPLRFILE DIAGFILE PLACEFILE GAPFILE PARMFILE
             PARMFILE2 PROVCAID.
            OPEN OUTPUT SEGFILE ERRFILE.
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD.
            OPEN I-O HIPCLAIMFILE
            MOVE "A" TO HIP-KEY
            READ HIPCLAIMFILE WITH LOCK INVALID 
@@ -1140,7 +1147,14 @@
            WRITE SEGFILE01 FROM RECNM101.
 
 
+      * a PLACEFILE entry with an end date on or before today has
+      * expired and is skipped, so P00's in-memory PLACE-TAB only
+      * ever holds currently-valid place-of-service rows (same check
+      * oa837.cob's P00 applies to this same physical file).
        P00. READ PLACEFILE AT END GO TO P000.
+           IF DF10 NOT = SPACE AND DF10 NOT > TODAY-8
+               GO TO P00
+           END-IF
            ADD 1 TO PLINDX.
            MOVE DF1 TO PL-TAB(PLINDX)
            MOVE DF2 TO PL-NUM(PLINDX)
@@ -1149,6 +1163,8 @@
            MOVE DF5 TO PL-CITY(PLINDX)
            MOVE DF6 TO PL-STATE(PLINDX)
            MOVE DF7 TO PL-ZIP(PLINDX)
+           MOVE DF9 TO PL-EFFDATE(PLINDX)
+           MOVE DF10 TO PL-ENDDATE(PLINDX)
            GO TO P00.
 
        P000.    
@@ -1332,6 +1348,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE INSGROUP-CODE TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE ORG-STREET TO N3-STREET
@@ -1407,6 +1424,7 @@
            MOVE G-PRIPOL TO NM1-CODE
            MOVE "MI" TO NM1-EINSS
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1437,6 +1455,7 @@
            MOVE "PI" TO NM1-EINSS
            MOVE "822287119" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE "PO BOX 888" TO N3-STREET
@@ -1510,6 +1529,7 @@
            MOVE "  " TO NM1-EINSS
            MOVE SPACE TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE PL-STREET(PLACE-POINTER) TO N3-STREET
@@ -1573,6 +1593,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE G-SECPOL TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1596,6 +1617,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE "00026" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        
        CAID-1.
@@ -1637,6 +1659,7 @@
            MOVE G-SECPOL TO ALF9
            MOVE ALF9 TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1660,6 +1683,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE "VTXIX" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        GAP-1. 
            MOVE G-PR-GROUP TO GAPKEY
@@ -1704,6 +1728,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE G-SECPOL TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1728,6 +1753,7 @@
            MOVE GAPKEY TO ALF7
            MOVE ALF72 TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        GAP-1-EXIT. EXIT.
        2400SRV.
@@ -1866,6 +1892,7 @@
            MOVE DOC-MI(FI-DOCP) TO NM1-NAMEM
            MOVE DOC-NPI(FI-DOCP) TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE "PE" TO PRV-1
            MOVE DOC-TAX(FI-DOCP) TO PRV-TAX
@@ -1885,6 +1912,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE REF-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE REF-CDNUM TO PROV-KEY
            READ PROVCAID INVALID MOVE "207Q00000X" TO PROV-TAX.
@@ -1907,6 +1935,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE DOC-NPI(HOLD-DOCP) TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE "PE" TO PRV-1
            MOVE "PXC" TO PRV-2
@@ -1925,6 +1954,7 @@
            MOVE "2" TO NM1-SOLO
            MOVE "XX" TO NM1-EINSS
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE "PE" TO PRV-1
            MOVE "PXC" TO PRV-2
@@ -2264,7 +2294,36 @@
            MOVE SPACE TO SEGFILE01.
       *     WRITE SEGFILE01 FROM IEA01.
 
-       P99. 
+       P99.
             REWRITE HIPCLAIMFILE01.
             CLOSE GARFILE HIPCLAIMFILE CHARCUR ERRFILE.
             STOP RUN.
+
+      * an NM1-SOLO of "2" (non-person) needs an organization name in
+      * NM1-NAMEL, an NM1-SOLO of "1" (person) needs both NM1-NAMEL
+      * and NM1-NAMEF - catching either one blank here, right before
+      * the NM101 segment that loop iteration is about to WRITE,
+      * flags a malformed name segment before the clearinghouse's 837
+      * edits reject the whole batch on a syntax error.
+       CHECK-NM1-NAME.
+           IF NM1-SOLO = "2"
+               IF NM1-NAMEL = SPACE
+                   MOVE NM1-1 TO EF-1
+                   MOVE "BAD NM1  " TO EF-2
+                   MOVE "ORG NAME BLANK  " TO EF-3
+                   MOVE G-GARNO TO EF-4
+                   MOVE SPACE TO EF-5
+                   WRITE ERRFILE01
+               END-IF
+           ELSE
+               IF NM1-NAMEL = SPACE OR NM1-NAMEF = SPACE
+                   MOVE NM1-1 TO EF-1
+                   MOVE "BAD NM1  " TO EF-2
+                   MOVE "PERSON NM BLANK " TO EF-3
+                   MOVE G-GARNO TO EF-4
+                   MOVE SPACE TO EF-5
+                   WRITE ERRFILE01
+               END-IF
+           END-IF.
+       CHECK-NM1-NAME-EXIT.
+           EXIT.
