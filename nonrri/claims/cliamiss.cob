@@ -0,0 +1,158 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cliamiss.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * same pending-claims extract oa837.cob/npi5047.cob read as
+      * FILEIN ahead of an 837 run.
+           SELECT FILEIN ASSIGN TO "S50" ORGANIZATION
+               LINE SEQUENTIAL.
+
+      * same positional submitter parm file oa837.cob's A0 paragraph
+      * reads - field 13 in read order is the CLIA-NUMBER.
+           SELECT PARMFILE ASSIGN TO "S60" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same FILEIN01 layout oa837.cob/npi5047.cob read.
+       FD  FILEIN.
+       01  FILEIN01.
+           02 FILEIN-KEY.
+             03 FI-KEY8 PIC X(8).
+             03 FI-KEY3 PIC XXX.
+           02 FI-PATID.
+             03 FI-PATID7 PIC X(7).
+             03 FI-PATID8 PIC X.
+           02 FI-CLAIM PIC X(6).
+           02 FI-SERVICE PIC X.
+           02 FI-DIAG PIC X(7).
+           02 FI-PROC.
+             03 FI-PROC1 PIC X(5).
+             03 FI-PROC2 PIC XX.
+           02 FI-MOD2 PIC XX.
+           02 FI-MOD3 PIC XX.
+           02 FI-MOD4 PIC XX.
+           02 FI-AMOUNT PIC S9(4)V99.
+           02 FI-DOCR PIC X(3).
+           02 FI-DOCP PIC 99.
+           02 FI-PAYCODE PIC XXX.
+           02 FI-STUD PIC X.
+           02 FI-WORK PIC 99.
+           02 FI-DAT1 PIC X(8).
+           02 FI-RESULT PIC X.
+           02 FI-ACTION PIC X.
+           02 FI-SORCREF PIC X.
+           02 FI-COLLT PIC X.
+           02 FI-AUTH PIC X.
+           02 FI-PAPER PIC X.
+           02 FI-PLACE PIC X.
+           02 FI-IOPAT PIC X.
+           02 FI-DATE-T PIC X(8).
+           02 FI-DATE-A PIC X(8).
+           02 FI-DATE-P PIC X(8).
+           02 FI-REC-STAT PIC X.
+           02 FI-DX2 PIC X(7).
+           02 FI-DX3 PIC X(7).
+           02 FI-ACC-TYPE PIC X.
+           02 FI-DATE-M PIC X(8).
+           02 FI-ASSIGN PIC X.
+           02 FI-NEIC-ASSIGN PIC X.
+           02 FI-DX4 PIC X(7).
+           02 FI-DX5 PIC X(7).
+           02 FI-DX6 PIC X(7).
+           02 FI-FUTURE PIC X(6).
+           02 FI-NEIC PIC X(5).
+
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(40).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  PARM-LINE-NUM PIC 9(2) VALUE 0.
+       01  CLIA-NUM PIC X(12).
+
+       01  LAB-CNTR PIC 9(7) VALUE 0.
+       01  MISS-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * 2300CLM in npi5047/oa837.cob only writes the CLIA REF segment
+      * when CLIA-FLAG = 1 AND CLIA-NUM NOT = SPACE - if CLIA-NUM is
+      * blank the lab claim goes out with no CLIA number at all and
+      * the denial comes back later. This reads the same positional
+      * PARMFILE the 837 run will read to get its CLIA-NUM, and if it
+      * is blank, lists every pending lab claim (FI-SERVICE = "4") in
+      * FILEIN so the provider record gets fixed before submission.
+       P0.
+           OPEN INPUT FILEIN PARMFILE
+           OPEN OUTPUT FILEOUT.
+
+           PERFORM READ-CLIA-NUM THRU READ-CLIA-NUM-EXIT.
+
+           IF CLIA-NUM NOT = SPACE
+               MOVE SPACE TO FILEOUT01
+               STRING "CLIA-NUM ON FILE (" CLIA-NUM
+                 ") - NO LAB CLAIMS AT RISK"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               GO TO P9
+           END-IF.
+
+       P1.
+           READ FILEIN
+             AT END
+               GO TO P9.
+
+           IF FI-SERVICE NOT = "4"
+               GO TO P1
+           END-IF
+
+           ADD 1 TO LAB-CNTR
+           ADD 1 TO MISS-CNTR
+           MOVE SPACE TO FILEOUT01
+           STRING "*** LAB CLAIM MISSING CLIA NUMBER - " FI-KEY8
+             " " FI-KEY3 " PAT " FI-PATID " DOS " FI-DATE-T
+             " PROC " FI-PROC
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           GO TO P1.
+
+      * PARMFILE field 13 in the same read order A0 uses in
+      * oa837.cob - EIN/EINSS-TYPE/CONTACT/PHONE/SITE-ID/INSGROUP/
+      * ORG-NAME/STREET/CITY/STATE/ZIP/GROUP-3 precede it.
+       READ-CLIA-NUM.
+           MOVE SPACE TO CLIA-NUM
+           PERFORM VARYING PARM-LINE-NUM FROM 1 BY 1
+             UNTIL PARM-LINE-NUM > 13
+             READ PARMFILE
+               AT END
+                 GO TO READ-CLIA-NUM-EXIT
+             END-READ
+           END-PERFORM
+           MOVE PARMFILE01(1:12) TO CLIA-NUM.
+
+       READ-CLIA-NUM-EXIT.
+           EXIT.
+
+       P9.
+           DISPLAY "CLIAMISS - LAB CLAIMS CHECKED: " LAB-CNTR
+           DISPLAY "CLIAMISS - MISSING CLIA NUMBER: " MISS-CNTR
+           CLOSE FILEIN PARMFILE FILEOUT.
+           STOP RUN.
