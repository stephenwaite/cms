@@ -0,0 +1,154 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refphymiss.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * CHARCUR is the live/pending claims file (CHARFILE is posted
+      * history) - same distinction used throughout rri/posting and
+      * rri/collt.
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+      * same inline REFPHY layout npi036.cob/npi046.cob use - no
+      * copylib dependency.
+           SELECT REFPHY ASSIGN TO "S35" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS REF-KEY
+               ALTERNATE RECORD KEY IS REF-BSNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-CRNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-UPIN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-CDNUM WITH DUPLICATES
+               ALTERNATE RECORD KEY IS REF-NAME WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CHARCUR
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID PIC X(8).
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(7).
+           02 CC-PROC PIC X(11).
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AUTH PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-EPSDT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+           02 CC-FUTURE PIC X(6).
+
+       FD  REFPHY.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  CNTR PIC 9(7) VALUE 0.
+       01  NOREF-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * sequentially scans CHARCUR (the same START/READ NEXT idiom
+      * used by wcomp.cob/ari_inventory.cob) and, for every pending
+      * charge with a referring physician code, looks that code up in
+      * REFPHY and flags it when either the code is not on file at
+      * all or is on file with a blank NPI.
+       P0.
+           OPEN INPUT CHARCUR REFPHY
+           OPEN OUTPUT FILEOUT.
+
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P9.
+
+       P1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P9.
+
+           IF CC-DOCR = SPACE
+               GO TO P1
+           END-IF
+
+           MOVE CC-DOCR TO REF-KEY
+           READ REFPHY
+             INVALID
+               MOVE SPACE TO FILEOUT01
+               STRING CHARCUR-KEY " REF PHYS=" CC-DOCR
+                 " NOT ON FILE IN REFPHY"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO NOREF-CNTR
+               ADD 1 TO CNTR
+               GO TO P1
+           END-READ
+
+           IF REF-NPI = SPACE
+               MOVE SPACE TO FILEOUT01
+               STRING CHARCUR-KEY " REF PHYS=" CC-DOCR " " REF-NAME
+                 " HAS NO NPI ON FILE"
+                 DELIMITED BY SIZE INTO FILEOUT01
+               WRITE FILEOUT01
+               ADD 1 TO CNTR
+           END-IF
+
+           GO TO P1.
+
+       P9.
+           DISPLAY "REFPHYMISS - PENDING CHARGES FLAGGED: " CNTR
+           DISPLAY "REFPHYMISS - REF PHYS CODES NOT ON FILE: "
+               NOREF-CNTR
+           CLOSE CHARCUR REFPHY FILEOUT.
+           STOP RUN.
