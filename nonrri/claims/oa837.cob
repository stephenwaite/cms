@@ -92,8 +92,21 @@
            SELECT DOCFILENEW  ASSIGN TO "S115" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS DOC-KEY.
 
+      * restart checkpoint for large batches - read once at startup
+      * for any checkpoint left by a prior aborted run, then reopened
+      * EXTEND to add to it as this run goes. SELECT OPTIONAL so a
+      * normal first run with no checkpoint file yet doesn't abort
+      * on OPEN INPUT.
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "S120" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * webfile.cpy is an external copybook not present on this
+      * filesystem - it needs a WEB-AMT PIC S9(7)V99 field added
+      * after WEB-NUM to stay byte-compatible with the WEBFILE01
+      * record wc5r079.cob/mvp5r079.cob now write to the same
+      * physical file S110.
        FD  WEBFILE.
            COPY "webfile.cpy" IN "C:\Users\sid\cms\copylib".
 
@@ -128,6 +141,8 @@
            02 DF6 PIC XX.
            02 DF7 PIC X(9).
            02 DF8 PIC X(10).
+           02 DF9 PIC X(8).
+           02 DF10 PIC X(8).
 
        FD  PARMFILE.
        01  PARMFILE01 PIC X(80).
@@ -135,6 +150,20 @@
        FD  PARMFILE2.
        01  PARMFILE201 PIC X(15).
 
+      * last HOLD-KEY8/claim processed plus the envelope counters in
+      * play at that point, written every CLM-CNTR-INTERVAL claims so
+      * a restart can skip already-segmented claims instead of
+      * regenerating the whole 837 file from scratch.
+       FD  CHECKPOINT.
+       01  CHECKPOINT01.
+           02 CP-DATE PIC X(8).
+           02 CP-TIME PIC X(8).
+           02 CP-KEY8 PIC X(8).
+           02 CP-ST-CNTR PIC 9(4).
+           02 CP-GE-CNTR PIC 9(4).
+           02 CP-HL-NUM PIC 9(5).
+           02 CP-CLM-CNTR PIC 9(7).
+
        FD  ERRFILE.
        01  ERRFILE01.
            02 EF-1 PIC X(11).
@@ -276,6 +305,18 @@
        01  ORDER-FLAG PIC 9.
        01  END-FLAG PIC 9 VALUE 0.
        01  GAP-FLAG PIC 9.
+
+      * restart checkpoint working fields.
+       01  CLM-CNTR PIC 9(7) VALUE 0.
+       01  CLM-CNTR-INTERVAL PIC 9(7) VALUE 500.
+       01  RESUME-FLAG PIC X VALUE "N".
+       01  SKIP-WRITE-FLAG PIC X VALUE "N".
+       01  RESUME-KEY8 PIC X(8).
+       01  RESUME-ST-CNTR PIC 9(4).
+       01  RESUME-GE-CNTR PIC 9(4).
+       01  RESUME-HL-NUM PIC 9(5).
+       01  RESUME-CLM-CNTR PIC 9(7).
+
        01  CNTR PIC 99.
        01  DIAG-CNTR PIC 99.
        01  DX-CNTR-PT PIC 9.
@@ -372,7 +413,10 @@
              03 PL-STATE PIC XX.
              03 PL-ZIP PIC X(9).
              03 PL-NPI PIC X(10).
+             03 PL-EFFDATE PIC X(8).
+             03 PL-ENDDATE PIC X(8).
        01  PLINDX PIC 99 VALUE 0.
+       01  TODAY-8 PIC X(8).
        01  CC-PL PIC X.
        01 HL-NUMPRV-SAVE PIC X(5).
        01 HL-SBR-SAVE PIC X(5).
@@ -460,15 +504,62 @@
            OPEN INPUT FILEIN GARFILE PATFILE INSFILE REFPHY
                AUTHFILE MPLRFILE DIAGFILE PLACEFILE GAPFILE PARMFILE
                PARMFILE2 DOCFILENEW.
-           OPEN OUTPUT SEGFILE ERRFILE.
            OPEN I-O CHARCUR WEBFILE.
-
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD.
+
+           PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-2.
+
+      * SEGFILE carries every claim segment written so far - on a
+      * resume, the pre-checkpoint claims' segments are still sitting
+      * in it from the aborted run and are not replayed (see the
+      * SKIP-WRITE-FLAG test in P2), so it has to be extended rather
+      * than truncated. A fresh run has no checkpoint and still
+      * truncates, same as always.
+           IF RESUME-FLAG = "Y"
+               OPEN EXTEND SEGFILE
+           ELSE
+               OPEN OUTPUT SEGFILE
+           END-IF
+           OPEN OUTPUT ERRFILE.
+
+      * picks up the last checkpoint record (if any) left by a prior
+      * aborted run so ST-CNTR/GE-CNTR/HL-NUM and the last claim
+      * written can be restored in P00-X. CHECKPOINT is re-opened
+      * EXTEND below so this run's own checkpoints accumulate onto
+      * the same file rather than overwriting it.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+
+       LOAD-CHECKPOINT-1.
+           READ CHECKPOINT
+             AT END
+               GO TO LOAD-CHECKPOINT-2.
+
+           MOVE "Y" TO RESUME-FLAG
+           MOVE CP-KEY8 TO RESUME-KEY8
+           MOVE CP-ST-CNTR TO RESUME-ST-CNTR
+           MOVE CP-GE-CNTR TO RESUME-GE-CNTR
+           MOVE CP-HL-NUM TO RESUME-HL-NUM
+           MOVE CP-CLM-CNTR TO RESUME-CLM-CNTR
+           GO TO LOAD-CHECKPOINT-1.
+
+       LOAD-CHECKPOINT-2.
+           CLOSE CHECKPOINT.
+           OPEN EXTEND CHECKPOINT.
+
+      * a PLACEFILE entry with an end date on or before today has
+      * expired and is skipped, so P00's in-memory PLACE-TAB only
+      * ever holds currently-effective places of service.
        P00.
            READ PLACEFILE
              AT END
                GO TO P00-X
            END-READ
 
+           IF DF10 NOT = SPACE AND DF10 NOT > TODAY-8
+               GO TO P00
+           END-IF
+
            ADD 1 TO PLINDX
            MOVE DF1 TO PL-TAB(PLINDX)
            MOVE DF2 TO PL-NUM(PLINDX)
@@ -478,6 +569,8 @@
            MOVE DF6 TO PL-STATE(PLINDX)
            MOVE DF7 TO PL-ZIP(PLINDX)
            MOVE DF8 TO PL-NPI(PLINDX)
+           MOVE DF9 TO PL-EFFDATE(PLINDX)
+           MOVE DF10 TO PL-ENDDATE(PLINDX)
            GO TO P00.
 
        P00-X.
@@ -486,6 +579,7 @@
            READ WEBFILE WITH LOCK
              INVALID
                MOVE 1 TO WEB-NUM
+               MOVE 0 TO WEB-AMT
                WRITE WEBFILE01
                END-WRITE
              NOT INVALID
@@ -497,7 +591,17 @@
            PERFORM NUM-LEFT9
            MOVE ALF9NUM TO GS-NUM
            MOVE ALF9NUM TO GE-NUM
-           MOVE 0 TO ST-CNTR GE-CNTR.
+
+           IF RESUME-FLAG = "Y"
+               MOVE RESUME-ST-CNTR TO ST-CNTR
+               MOVE RESUME-GE-CNTR TO GE-CNTR
+               MOVE RESUME-HL-NUM TO HL-NUM
+               MOVE RESUME-CLM-CNTR TO CLM-CNTR
+               MOVE "Y" TO SKIP-WRITE-FLAG
+           ELSE
+               MOVE 0 TO ST-CNTR GE-CNTR CLM-CNTR
+               MOVE "N" TO SKIP-WRITE-FLAG
+           END-IF.
 
        P000.
            PERFORM A0 THRU A0-EXIT.
@@ -535,6 +639,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE "330897513" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
 
        START-BEGIN.
@@ -621,38 +726,59 @@
 
        P2.
            MOVE FILEIN01 TO SAVE01
-           
-           PERFORM 2300CLM THRU 2300CLM-EXIT
-           
-           PERFORM HI-DIAG THRU HI-DIAG-EXIT
-           
-           PERFORM 2310A THRU 2310A-EXIT
-           
-           PERFORM 2310B
 
-           IF NOT ( CLM-5 = "11" AND HOLD-NEIC = "SX065")
-               PERFORM 2310D THRU 2310D-EXIT
-           END-IF
+      *    on a restart, HOLD-KEY8 at or before the checkpointed key
+      *    was already segmented into SEGFILE on the run that wrote
+      *    the checkpoint, so skip re-writing it - once a claim past
+      *    the checkpoint is reached, SKIP-WRITE-FLAG drops for good
+      *    and every claim from there on writes normally.
+           IF SKIP-WRITE-FLAG = "Y" AND HOLD-KEY8 NOT > RESUME-KEY8
+               CONTINUE
+           ELSE
+               MOVE "N" TO SKIP-WRITE-FLAG
 
-           PERFORM 2310E THRU 2310E-EXIT
+               PERFORM 2300CLM THRU 2300CLM-EXIT
 
-      *      PERFORM 2320A THRU 2320A-EXIT
+               PERFORM HI-DIAG THRU HI-DIAG-EXIT
+
+               PERFORM 2310A THRU 2310A-EXIT
+
+               PERFORM 2310B
+
+               IF NOT ( CLM-5 = "11" AND HOLD-NEIC = "SX065")
+                   PERFORM 2310D THRU 2310D-EXIT
+               END-IF
+
+               PERFORM 2310E THRU 2310E-EXIT
+
+               PERFORM 2320A THRU 2320A-EXIT
+
+               PERFORM 2400SRV THRU 2400SRV-EXIT
+                   VARYING X FROM 1 BY 1 UNTIL X > CNTR
+
+               ADD 1 TO CLM-CNTR
+               PERFORM WRITE-CHECKPOINT-CHECK
+           END-IF
 
-           PERFORM 2400SRV THRU 2400SRV-EXIT
-               VARYING X FROM 1 BY 1 UNTIL X > CNTR
-           
            IF END-FLAG = 1
                GO TO P98
-           END-IF    
+           END-IF
            
            MOVE SAVE01 TO FILEIN01
            
            IF FI-NEIC NOT = HOLD-NEIC
-               MOVE SPACE TO SEGFILE01
-               WRITE SEGFILE01 FROM SE01
-               ADD 1 TO GE-CNTR
+      *        a skipped pre-checkpoint claim still ends its group
+      *        here, but it never wrote anything into SEGFILE, so it
+      *        must not close out an envelope or start a new one -
+      *        same SKIP-WRITE-FLAG/HOLD-KEY8 test as above.
+               IF NOT (SKIP-WRITE-FLAG = "Y" AND
+                       HOLD-KEY8 NOT > RESUME-KEY8)
+                   MOVE SPACE TO SEGFILE01
+                   WRITE SEGFILE01 FROM SE01
+                   ADD 1 TO GE-CNTR
+                   PERFORM START-ST
+               END-IF
                MOVE 0 TO HL-NUM
-               PERFORM START-ST
                GO TO START-HIGHER
            END-IF
 
@@ -675,6 +801,23 @@
            PERFORM 2000B
            GO TO P0000.
 
+       WRITE-CHECKPOINT-CHECK.
+           IF FUNCTION MOD(CLM-CNTR, CLM-CNTR-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * HOLD-KEY8/ST-CNTR/GE-CNTR/HL-NUM as of the claim just written -
+      * the values a restart needs to skip forward to this point.
+       WRITE-CHECKPOINT.
+           ACCEPT CP-DATE FROM DATE YYYYMMDD
+           ACCEPT CP-TIME FROM TIME
+           MOVE HOLD-KEY8 TO CP-KEY8
+           MOVE ST-CNTR TO CP-ST-CNTR
+           MOVE GE-CNTR TO CP-GE-CNTR
+           MOVE HL-NUM TO CP-HL-NUM
+           MOVE CLM-CNTR TO CP-CLM-CNTR
+           WRITE CHECKPOINT01.
+
        DIAG-1.
            IF FI-DIAG = "0000000"  GO TO DIAG-EXIT.
 
@@ -751,6 +894,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE INSGROUP-CODE TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE ORG-STREET TO N3-STREET
@@ -819,6 +963,7 @@
            MOVE G-PRIPOL TO NM1-CODE
            MOVE "MI" TO NM1-EINSS
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -865,6 +1010,7 @@
            MOVE "PI" TO NM1-EINSS
            MOVE INS-NEIC TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE INS-STREET TO N3-STREET
@@ -922,6 +1068,7 @@
       *     MOVE "MI" TO NM1-EINSS
            MOVE SPACE TO NM1-EINSS
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
 
            MOVE SPACE TO SEGFILE01
@@ -939,6 +1086,7 @@
            MOVE HOLD-KEY8 TO SUBMIT-1
            MOVE SUBMIT01 TO CLM-1
            COMPUTE NUM7 = TOT-AMOUNT
+           ADD TOT-AMOUNT TO WEB-AMT
            PERFORM AMT-LEFT
            MOVE ALF8NUM TO CLM-2
            MOVE SPACE TO CLM-11
@@ -1046,6 +1194,7 @@
              MOVE PL-NPI(PLACE-POINTER) TO NM1-CODE
             END-IF
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE PL-STREET(PLACE-POINTER) TO N3-STREET
@@ -1074,6 +1223,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE REF-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            GO TO 2310E-EXIT.
        2310E-1.
@@ -1089,6 +1239,7 @@
            MOVE "XX " TO NM1-EINSS
            MOVE DOC-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        2310E-EXIT.
            EXIT.
@@ -1096,8 +1247,6 @@
 
 
        2320A.
-           GO TO 2320A-EXIT.
-
            IF G-SEINS = "001" OR "012" OR "075" OR "076"
            GO TO 2320A-EXIT.
            IF G-SEINS = "005" PERFORM CMP-1 GO TO 2320A-EXIT.
@@ -1147,6 +1296,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE G-SECPOL TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1170,6 +1320,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE "00026" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        CAID-1.
            MOVE "S" TO SBR-PST
@@ -1214,6 +1365,7 @@
            MOVE G-SECPOL TO ALF9
            MOVE ALF9 TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1237,6 +1389,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE "VTXIX" TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        GAP-1.
            MOVE G-PR-GROUP TO GAPKEY
@@ -1287,6 +1440,7 @@
            MOVE SPACE TO NM1-CODE
            MOVE G-SECPOL TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE SPACE TO N3-STREET N3-BILLADD
            MOVE G-BILLADD TO N3-STREET
@@ -1311,6 +1465,7 @@
            MOVE GAPKEY TO ALF7
            MOVE ALF72 TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        GAP-1-EXIT. EXIT.
        2400SRV.
@@ -1439,6 +1594,7 @@
                 INTO NM1-NAMEL NM1-NAMEF
            MOVE DOC-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            MOVE "PE" TO PRV-1
            MOVE "PXC" TO PRV-2
@@ -1469,6 +1625,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE REF-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
            GO TO 2310A-EXIT.
        REF-2.
@@ -1482,6 +1639,7 @@
            MOVE "XX" TO NM1-EINSS
            MOVE DOC-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101.
        2310A-EXIT.
            EXIT.
@@ -1494,6 +1652,7 @@
            MOVE "1" TO NM1-SOLO
            MOVE DOC-NPI TO NM1-CODE
            MOVE SPACE TO SEGFILE01
+           PERFORM CHECK-NM1-NAME THRU CHECK-NM1-NAME-EXIT
            WRITE SEGFILE01 FROM NM101
            
            MOVE "PE" TO PRV-1
@@ -1864,8 +2023,44 @@
 
        P99.
            REWRITE WEBFILE01.
+      *    a completed run has no resume point left to protect - reset
+      *    CHECKPOINT to empty so the next run's LOAD-CHECKPOINT finds
+      *    nothing and starts clean; only a run that dies before
+      *    reaching here leaves a stale record behind to resume from.
+           CLOSE CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
            CLOSE FILEIN GARFILE PATFILE INSFILE REFPHY
                AUTHFILE MPLRFILE DIAGFILE PLACEFILE GAPFILE
                PARMFILE PARMFILE2 DOCFILENEW SEGFILE
                ERRFILE CHARCUR WEBFILE.
            STOP RUN.
+
+      * an NM1-SOLO of "2" (non-person) needs an organization name in
+      * NM1-NAMEL, an NM1-SOLO of "1" (person) needs both NM1-NAMEL
+      * and NM1-NAMEF - catching either one blank here, right before
+      * the NM101 segment that loop iteration is about to WRITE,
+      * flags a malformed name segment before the clearinghouse's 837
+      * edits reject the whole batch on a syntax error.
+       CHECK-NM1-NAME.
+           IF NM1-SOLO = "2"
+               IF NM1-NAMEL = SPACE
+                   MOVE NM1-1 TO EF-1
+                   MOVE "BAD NM1  " TO EF-2
+                   MOVE "ORG NAME BLANK  " TO EF-3
+                   MOVE G-GARNO TO EF-4
+                   MOVE SPACE TO EF-5
+                   WRITE ERRFILE01
+               END-IF
+           ELSE
+               IF NM1-NAMEL = SPACE OR NM1-NAMEF = SPACE
+                   MOVE NM1-1 TO EF-1
+                   MOVE "BAD NM1  " TO EF-2
+                   MOVE "PERSON NM BLANK " TO EF-3
+                   MOVE G-GARNO TO EF-4
+                   MOVE SPACE TO EF-5
+                   WRITE ERRFILE01
+               END-IF
+           END-IF.
+       CHECK-NM1-NAME-EXIT.
+           EXIT.
