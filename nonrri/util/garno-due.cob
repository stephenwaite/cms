@@ -49,16 +49,57 @@
        01  FILEOUT01 PIC X(78).
 
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
 
        01  TOT-ASSIGNED PIC S9(6)V99.
        01  TOT-UNASSIGNED PIC S9(6)V99.
-       
+
+      * aging buckets for the unassigned balance - 0-30/31-60/61-90/90+
+       01  TOT-UNASN-0-30  PIC S9(6)V99 VALUE 0.
+       01  TOT-UNASN-31-60 PIC S9(6)V99 VALUE 0.
+       01  TOT-UNASN-61-90 PIC S9(6)V99 VALUE 0.
+       01  TOT-UNASN-90-UP PIC S9(6)V99 VALUE 0.
+
+      * day-math idiom - same julian day tables/fields used in rri010
+      * to age a CC-DATE-A against today's date.
+       01  MON-TAB01RE.
+           02 FILLER PIC X(18) VALUE "000031059090120151".
+           02 FILLER PIC X(18) VALUE "181212243273304334".
+       01  MON-TAB01 REDEFINES MON-TAB01RE.
+           02 MON-TAB PIC 999 OCCURS 12 TIMES.
+       01  LEAP-TAB01RE.
+           02 FILLER PIC X(18) VALUE "000031060091121152".
+           02 FILLER PIC X(18) VALUE "182213244274305335".
+       01  LEAP-TAB01 REDEFINES LEAP-TAB01RE.
+           02 LEAP-TAB PIC 999 OCCURS 12 TIMES.
+       01  DAY-TEST-1.
+           02 DY1 PIC 9999.
+           02 DM1 PIC 99.
+           02 DD1 PIC 99.
+       01  DAY-TEST-2.
+           02 DY2 PIC 9999.
+           02 DM2 PIC 99.
+           02 DD2 PIC 99.
+       01  DAY1 PIC S999.
+       01  DAY2 PIC S999.
+       01  QY1 PIC S9999.
+       01  QY2 PIC S9999.
+       01  QDAY1 PIC S999.
+       01  QDAY2 PIC S999.
+       01  DAYS PIC S9999.
+       01  AGE-B PIC 999.
+       01  AGE-C PIC 999.
+       01  TODAY-DATE.
+           02 TD-Y PIC 9999.
+           02 TD-M PIC 99.
+           02 TD-D PIC 99.
+
        PROCEDURE DIVISION.
 
        P0.
            OPEN INPUT GARFILE PAYCUR CHARCUR FILEIN.
            OPEN OUTPUT FILEOUT.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
 
        P0-1.
            READ FILEIN
@@ -123,12 +164,51 @@
 
        FT1.
            PERFORM FPZ VARYING XIND FROM 1 BY 1 UNTIL XIND > P-IND.
-           
-           IF ALF-1-1 = "A" 
+
+           IF ALF-1-1 = "A"
              ADD TOT-AMOUNT TO TOT-ASSIGNED
-           ELSE 
-             ADD TOT-AMOUNT TO TOT-UNASSIGNED.    
-       
+           ELSE
+             ADD TOT-AMOUNT TO TOT-UNASSIGNED
+             PERFORM AGE-UNASSIGNED.
+
+       AGE-UNASSIGNED.
+           MOVE CC-DATE-A TO DAY-TEST-1
+           MOVE TODAY-DATE TO DAY-TEST-2
+           PERFORM COMPUTE-DAYS-OLD
+           IF DAYS > 90
+               ADD TOT-AMOUNT TO TOT-UNASN-90-UP
+           ELSE IF DAYS > 60
+               ADD TOT-AMOUNT TO TOT-UNASN-61-90
+           ELSE IF DAYS > 30
+               ADD TOT-AMOUNT TO TOT-UNASN-31-60
+           ELSE
+               ADD TOT-AMOUNT TO TOT-UNASN-0-30.
+
+       COMPUTE-DAYS-OLD.
+           MOVE 0 TO AGE-C
+           DIVIDE DY1 BY 4 GIVING AGE-B REMAINDER AGE-C
+           IF AGE-C = 0 COMPUTE DAY1 = LEAP-TAB(DM1) + DD1
+                ON SIZE ERROR MOVE 900 TO DAY1
+           ELSE COMPUTE DAY1 = MON-TAB(DM1) + DD1.
+           MOVE 0 TO AGE-C
+           DIVIDE DY2 BY 4 GIVING AGE-B REMAINDER AGE-C
+           IF AGE-C = 0 COMPUTE DAY2 = LEAP-TAB(DM2) + DD2
+                ON SIZE ERROR MOVE 900 TO DAY2
+           ELSE COMPUTE DAY2 = MON-TAB(DM2) + DD2.
+           MOVE DY1 TO QY1
+           MOVE DY2 TO QY2
+           MOVE DAY1 TO QDAY1
+           MOVE DAY2 TO QDAY2
+           COMPUTE DAYS = 365 * (QY2 - QY1) + QDAY2 - QDAY1
+                ON SIZE ERROR MOVE 900 TO DAYS.
+
        P99.
+           MOVE SPACE TO FILEOUT01
+           STRING G-GARNO " ASSIGNED=" TOT-ASSIGNED
+             " UNASSIGNED=" TOT-UNASSIGNED
+             " 0-30=" TOT-UNASN-0-30 " 31-60=" TOT-UNASN-31-60
+             " 61-90=" TOT-UNASN-61-90 " 90+=" TOT-UNASN-90-UP
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
            CLOSE GARFILE PAYCUR CHARCUR FILEIN FILEOUT.
            STOP RUN.
\ No newline at end of file
