@@ -178,11 +178,15 @@
        01  payx PIC S9(4)V99.
        01  chgx PIC S9(4)V99.
 
+       01  HOLD-CHARCUR01 PIC X(200).
+       01  AMBIG-FLAG PIC 9 VALUE 0.
+       01  PC-XYZ PIC 999.
+
        PROCEDURE DIVISION.
        0005-START.
-           OPEN INPUT FILEIN CHARCUR GARFILE PAYCUR INSFILE.
+           OPEN INPUT FILEIN CHARCUR GARFILE INSFILE.
            OPEN OUTPUT ERROR-FILE FILEOUT.
-           OPEN I-O PAYFILE.
+           OPEN I-O PAYFILE PAYCUR.
        P1.
            MOVE SPACE TO FILEIN01
            READ FILEIN AT END GO TO P9.
@@ -208,6 +212,20 @@
            IF NOT (CC-DATE-T = TEST-DATE AND CC-PROC1 = FI-PROC1)
             GO TO P2.
 
+           MOVE CHARCUR01 TO HOLD-CHARCUR01
+           PERFORM AMBIG-CHECK THRU AMBIG-CHECK-EXIT
+           MOVE HOLD-CHARCUR01 TO CHARCUR01
+
+           IF AMBIG-FLAG = 1
+               MOVE SPACE TO ERROR-FILE01
+               STRING "AMBIGUOUS MATCH " G-GARNO " " FI-PROC1 " "
+                 FI-DATE DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               MOVE SPACE TO ERROR-FILE01
+               WRITE ERROR-FILE01 FROM FILEIN01
+               GO TO P1
+           END-IF
+
            WRITE FILEOUT01 FROM CHARCUR01
            
            INSPECT FI-DOLLAR-PAID REPLACING ALL " " BY "0"
@@ -347,7 +365,36 @@
            WRITE PAYFILE01
            DISPLAY PAYFILE-KEY " " PD-NAME.
            DISPLAY "RECORD IS ADDED".
-       S4. 
+           PERFORM POST-PAYCUR THRU PC4.
+       AMBIG-CHECK.
+           MOVE 0 TO AMBIG-FLAG
+           READ CHARCUR NEXT AT END GO TO AMBIG-CHECK-EXIT.
+           IF CC-KEY8 = G-GARNO AND CC-DATE-T = TEST-DATE
+               AND CC-PROC1 = FI-PROC1
+               MOVE 1 TO AMBIG-FLAG
+           END-IF.
+       AMBIG-CHECK-EXIT. EXIT.
+       POST-PAYCUR.
+      *    auto-post the matched remit line onto PAYCUR
+           MOVE CC-KEY8 TO PC-KEY8
+           MOVE 0 TO PC-XYZ.
+       PC3.
+           ADD 1 TO PC-XYZ
+           MOVE PC-XYZ TO PC-KEY3
+           READ PAYCUR INVALID KEY GO TO PC4.
+           GO TO PC3.
+       PC4.
+           MOVE CC-KEY8 TO PC-KEY8
+           MOVE PC-XYZ TO PC-KEY3
+           MOVE PD-AMOUNT TO PC-AMOUNT
+           MOVE PD-PAYCODE TO PC-PAYCODE
+           MOVE PD-DENIAL TO PC-DENIAL
+           MOVE PD-CLAIM TO PC-CLAIM
+           MOVE PD-DATE-T TO PC-DATE-T
+           MOVE PD-DATE-E TO PC-DATE-E
+           MOVE PD-BATCH TO PC-BATCH
+           WRITE PAYCUR01.
+       S4.
            MOVE CC-KEY8 TO PC-KEY8 
            MOVE "000" TO PC-KEY3.
            START PAYCUR KEY NOT <  PAYCUR-KEY INVALID GO TO S5.
