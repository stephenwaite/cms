@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. x271.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+      * companion to x270 - reads the payer's 271 eligibility response
+      * (one X12 segment per SEGIN record, same convention x270 uses
+      * when it writes SEGFILE) and posts the result back onto
+      * INSFILE/GARFILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEGIN ASSIGN TO "S25" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT GARFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           LOCK MODE MANUAL.
+           SELECT INSFILE ASSIGN TO "S65" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS INS-KEY
+           LOCK MODE MANUAL.
+           SELECT FILEOUT ASSIGN TO "S50" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT ERROR-FILE ASSIGN TO "S55" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEGIN.
+       01  SEGIN01 PIC X(120).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(132).
+
+       FD  ERROR-FILE.
+       01  ERROR-FILE01 PIC X(132).
+
+       FD  GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01 G-MASTER.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-COPAY PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+
+       FD  INSFILE.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-FUTURE PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ELEMS.
+           02 WS-ELEM PIC X(30) OCCURS 20 TIMES.
+       01  WS-NUMELEM PIC 99.
+       01  WS-X PIC 99.
+       01  WS-SEGID PIC X(3).
+       01  HOLD-GARNO PIC X(8) VALUE SPACE.
+       01  HOLD-PAYCODE PIC XXX VALUE SPACE.
+       01  EB-CODE PIC X(2).
+       01  TODAY-DATE PIC X(8).
+       01  REC-CNTR PIC 9(7) VALUE 0.
+       01  TERM-CNTR PIC 9(7) VALUE 0.
+       01  ERR-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0005-START.
+           OPEN INPUT SEGIN.
+           OPEN I-O GARFILE INSFILE.
+           OPEN OUTPUT FILEOUT ERROR-FILE.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+
+       P1.
+           READ SEGIN AT END GO TO P9.
+           ADD 1 TO REC-CNTR
+           PERFORM SPLIT-SEGMENT
+           MOVE WS-ELEM(1) TO WS-SEGID
+
+           IF WS-SEGID = "TRN"
+               MOVE WS-ELEM(3) TO HOLD-GARNO
+           END-IF
+
+           IF WS-SEGID = "NM1" AND WS-ELEM(2) = "PR"
+      *        payer identified via NM1*PR loop - capture payer code
+      *        carried as the NM109 submitter id when present
+               MOVE WS-ELEM(9)(1:3) TO HOLD-PAYCODE
+           END-IF
+
+           IF WS-SEGID = "EB"
+               PERFORM PROCESS-EB THRU PROCESS-EB-EXIT
+           END-IF
+
+           GO TO P1.
+
+       SPLIT-SEGMENT.
+           MOVE SPACE TO WS-ELEMS
+           MOVE 0 TO WS-NUMELEM
+           UNSTRING SEGIN01 DELIMITED BY "*"
+               INTO WS-ELEM(1) WS-ELEM(2) WS-ELEM(3) WS-ELEM(4)
+                    WS-ELEM(5) WS-ELEM(6) WS-ELEM(7) WS-ELEM(8)
+                    WS-ELEM(9) WS-ELEM(10) WS-ELEM(11) WS-ELEM(12)
+                    WS-ELEM(13) WS-ELEM(14) WS-ELEM(15) WS-ELEM(16)
+                    WS-ELEM(17) WS-ELEM(18) WS-ELEM(19) WS-ELEM(20)
+           PERFORM VARYING WS-X FROM 1 BY 1 UNTIL WS-X > 20
+               INSPECT WS-ELEM(WS-X) REPLACING ALL "~" BY SPACE
+           END-PERFORM.
+
+       PROCESS-EB.
+           MOVE WS-ELEM(2) TO EB-CODE
+
+           IF HOLD-GARNO = SPACE
+               MOVE SPACE TO ERROR-FILE01
+               STRING "EB WITH NO TRN CONTEXT " SEGIN01
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO ERR-CNTR
+               GO TO PROCESS-EB-EXIT
+           END-IF
+
+           MOVE HOLD-GARNO TO G-GARNO
+           READ GARFILE
+             INVALID
+               MOVE SPACE TO ERROR-FILE01
+               STRING "GARNO NOT FOUND " HOLD-GARNO
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO ERR-CNTR
+               GO TO PROCESS-EB-EXIT
+           END-READ
+
+           MOVE G-PRINS TO INS-KEY
+           IF HOLD-PAYCODE NOT = SPACE
+               MOVE HOLD-PAYCODE TO INS-KEY
+           END-IF
+
+           READ INSFILE
+             INVALID
+               MOVE SPACE TO ERROR-FILE01
+               STRING "INSFILE NOT FOUND " INS-KEY
+                 DELIMITED BY SIZE INTO ERROR-FILE01
+               WRITE ERROR-FILE01
+               ADD 1 TO ERR-CNTR
+               GO TO PROCESS-EB-EXIT
+           END-READ
+
+      *    271 EB01 response codes: "1" active coverage, "6" inactive,
+      *    "60" service not covered, "B" co-payment (still active)
+           IF EB-CODE = "1" OR EB-CODE = "2" OR EB-CODE = "3"
+              OR EB-CODE = "B" OR EB-CODE = "C"
+               MOVE "A" TO INS-STATUS
+           ELSE
+               MOVE "T" TO INS-STATUS
+           END-IF
+
+           MOVE TODAY-DATE TO INS-LASTDATE
+           REWRITE INSFILE01
+
+           MOVE SPACE TO FILEOUT01
+           STRING HOLD-GARNO " " INS-KEY " " EB-CODE " " INS-STATUS
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           IF INS-STATUS = "T"
+               MOVE "1" TO G-ACCTSTAT
+               REWRITE G-MASTER
+               ADD 1 TO TERM-CNTR
+           END-IF.
+       PROCESS-EB-EXIT. EXIT.
+
+       P9.
+           DISPLAY "271 RESPONSES PROCESSED: " REC-CNTR
+           DISPLAY "COVERAGE TERMED FLAGGED: " TERM-CNTR
+           DISPLAY "ERRORS:                  " ERR-CNTR
+           CLOSE SEGIN GARFILE INSFILE FILEOUT ERROR-FILE
+           STOP RUN.
