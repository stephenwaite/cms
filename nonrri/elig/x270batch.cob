@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. x270batch.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * nightly driver for x270 - scans the whole GARFILE caseload
+      * instead of waiting for someone to key a FILEIN of specific
+      * garnos. Selection criteria mirrors dunningbatch.cob/
+      * ari_inventory.cob: skip anything already written off or
+      * handed to an outside agency (G-ACCTSTAT = "9"/G-ASSIGNM = "A"
+      * - the closed/not-our-problem-anymore flags GARFILE already
+      * has, since G-COLLT itself just marks "already working this
+      * one in-house collections", not open/closed), then require an
+      * open CHARCUR balance (CC-PAYCODE = "018" unpaid charges, same
+      * GET-BALANCE idiom dunningbatch.cob uses). Every garno that
+      * passes gets written to FILEIN ("S25") - the same file x270
+      * reads - so the next step of the nightly job is just running
+      * x270 unchanged against the list this program built.
+           SELECT GARFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           LOCK MODE MANUAL.
+           SELECT CHARCUR ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT FILEIN ASSIGN TO "S25" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT FILEOUT ASSIGN TO "S60" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * same inline GARFILE layout x270.cob reads (G-MASTER) - kept
+      * identical since this program and x270 share the same file.
+       FD GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01 G-MASTER.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-COPAY PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+
+      * same inline CHARCUR layout x270.cob/dunningbatch.cob read.
+       FD  CHARCUR
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+             03 CC-PATID7 PIC X(7).
+             03 CC-PATID8 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(5).
+           02 CC-PROC.
+             03 CC-PROC1 PIC X(5).
+             03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACTION PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-IOPAT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(5).
+           02 CC-DX3 PIC X(5).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-FREQ PIC X.
+           02 CC-FUTURE PIC X(5).
+
+      * same FILEIN layout x270.cob reads - one garno per line.
+       FD  FILEIN.
+       01  FILEIN01 PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CLAIM-TOT PIC S9(6)V99.
+       01  TOT-CNTR PIC 9(7) VALUE 0.
+       01  SEL-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       P0.
+           OPEN INPUT GARFILE CHARCUR
+           OPEN OUTPUT FILEIN FILEOUT
+
+           MOVE SPACE TO G-GARNO
+           START GARFILE KEY NOT < G-GARNO
+             INVALID
+               GO TO P9
+           END-START.
+
+       P1.
+           READ GARFILE NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           ADD 1 TO TOT-CNTR
+
+           IF G-ACCTSTAT = "9" OR G-ASSIGNM = "A"
+      *        already written off or already with an outside agency
+               GO TO P1
+           END-IF
+
+           PERFORM GET-BALANCE THRU GET-BALANCE-EXIT
+
+           IF CLAIM-TOT > 0
+               MOVE G-GARNO TO FILEIN01
+               WRITE FILEIN01
+               ADD 1 TO SEL-CNTR
+           END-IF
+
+           GO TO P1.
+
+      * same CHARCUR balance lookup dunningbatch.cob's GET-BALANCE
+      * uses for PAYCODE "018" unpaid charges.
+       GET-BALANCE.
+           MOVE 0 TO CLAIM-TOT
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO GET-BALANCE-EXIT.
+
+       GET-BALANCE-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO GET-BALANCE-EXIT.
+
+           IF G-GARNO NOT = CC-KEY8
+               GO TO GET-BALANCE-EXIT.
+
+           IF CC-PAYCODE = "018"
+               ADD CC-AMOUNT TO CLAIM-TOT
+           END-IF
+
+           GO TO GET-BALANCE-1.
+
+       GET-BALANCE-EXIT. EXIT.
+
+       P9.
+           MOVE SPACE TO FILEOUT01
+           STRING "GARFILE ACCOUNTS SCANNED: " TOT-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           MOVE SPACE TO FILEOUT01
+           STRING "ACCOUNTS QUEUED FOR 270 ELIGIBILITY CHECK: "
+             SEL-CNTR DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+
+           CLOSE GARFILE CHARCUR FILEIN FILEOUT.
+           STOP RUN.
