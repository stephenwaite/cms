@@ -25,6 +25,7 @@
            02 PF3 PIC X.
            02 PF4 PIC X.
            02 PF5 PIC X(40).
+           02 PF6 PIC 9V99.
        FD  FILEIN.
        01 FILEIN01.
            02 FILLER PIC X(41).
@@ -40,16 +41,23 @@
        01  X PIC 999.
        01 CNTR PIC 9999 VALUE 0.
        01  HOLD8 PIC X(8) VALUE SPACE.
+
+      * deduction percentage applied to the claim count - defaults to
+      * the old hardcoded .86 and is overridden by PF6 when PARMFILE
+      * supplies one.
+       01  DEDUCT-PCT PIC 9V99 VALUE .86.
+
        PROCEDURE DIVISION.
        A0.
            OPEN EXTEND FILEOUT.
            OPEN INPUT FILEIN PARMFILE.
            READ PARMFILE AT END GO TO P3.
+           IF PF6 NOT = 0 MOVE PF6 TO DEDUCT-PCT.
        P1. READ FILEIN AT END GO TO P3.
            IF FI-1 = PF1 OR PF2 OR PF3 OR PF4 ADD 1 TO CNTR.
            GO TO P1.
        P3. MOVE PF5 TO FO-3
            MOVE CNTR TO FO-1
-           COMPUTE FO-2 = CNTR * .86
+           COMPUTE FO-2 = CNTR * DEDUCT-PCT
            WRITE FILEOUT01.
            CLOSE FILEOUT. STOP RUN.
