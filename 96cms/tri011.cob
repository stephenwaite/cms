@@ -9,8 +9,25 @@
            SELECT HISFILE ASSIGN TO "S185" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS HISFILE-KEY
            LOCK MODE MANUAL.
+
+      * ACTION = "HSB" batch/report mode - a garno list to run the
+      * same claim-history extract against without sitting at a
+      * terminal for the ACCEPT ANS "MORE?" pause every 15 lines.
+           SELECT PARMFILE ASSIGN TO "S30" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S40" ORGANIZATION
+           LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+
+       FD  PARMFILE.
+       01  PARMFILE01.
+           02 PF-GARNO PIC X(8).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(100).
+
        FD  HISFILE
            BLOCK CONTAINS 5 RECORDS
            DATA RECORD IS HISFILE01.
@@ -58,29 +75,30 @@
            02 HI-NEIC-ASSIGN PIC X.
            02 HI-FUTURE PIC X(6).
        WORKING-STORAGE SECTION.
+      * one payment/adjustment event per HISFILE record now instead
+      * of two slots (PC1-*/PC2-*) packed into one - the same
+      * key8/claim/rec-type/key4 scheme A1's charge-detail records
+      * already use to carry an unbounded number of lines per claim,
+      * so a third-and-later adjustment just becomes another HISFILE
+      * record with the next HI-KEY4 instead of having nowhere to go.
+      * same total 131-byte length as HISFILE01 (19-byte key + the
+      * same field sizes PC1-* used to carry), so no FD/record-length
+      * change is needed - PC-FUTURE just absorbs what PC2-*/PH-FUTURE
+      * used to hold.
        01 PAYHIS01.
            02 PAYHIS-KEY.
              03 PH-KEY8 PIC X(8).
              03 PH-CLAIM PIC X(6).
              03 PH-REC-TYPE PIC X.
              03 PH-KEY4 PIC XXXX.
-           02 PC1-IND PIC 9.
-           02 PC1-AMOUNT PIC S9(4)V99.
-           02 PC1-PAYCODE PIC XXX.
-           02 PC1-DENIAL PIC XX.
-           02 PC1-DATE-T PIC X(8).
-           02 PC1-DATE-E PIC X(8).
-           02 PC1-BATCH  PIC X(6).
-           02 PC1-FUTURE PIC X(10).
-           02 PC2-IND PIC 9.
-           02 PC2-AMOUNT PIC S9(4)V99.
-           02 PC2-PAYCODE PIC XXX.
-           02 PC2-DENIAL PIC XX.
-           02 PC2-DATE-T PIC X(8).
-           02 PC2-DATE-E PIC X(8).
-           02 PC2-BATCH  PIC X(6).
-           02 PC2-FUTURE PIC X(10).
-           02 PH-FUTURE PIC X(24).
+           02 PC-IND PIC 9.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC XXX.
+           02 PC-DENIAL PIC XX.
+           02 PC-DATE-T PIC X(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH  PIC X(6).
+           02 PC-FUTURE PIC X(78).
        01  NEF-8    PIC Z,ZZZ.99CR.
        01  X USAGE IS INDEX.
        01  ANS PIC X.
@@ -88,11 +106,18 @@
        01  ALF-7 PIC X(7) VALUE SPACE.
        01  HI-AMOUNT PIC S9(4)V99.
        01  HI-AMOUNTY PIC 9(6).
+       01  WS-BATCH-MODE PIC X VALUE "N".
+       01  BATCH-CNTR PIC 9(5) VALUE 0.
        LINKAGE SECTION.
        01 ACTION PIC XXX.
        01 G-GARNO PIC X(8).
        PROCEDURE DIVISION USING ACTION G-GARNO.
        P0.
+           MOVE "N" TO WS-BATCH-MODE
+           IF ACTION = "HSB"
+               GO TO BATCH-START
+           END-IF
+
            OPEN INPUT HISFILE
            MOVE 0 TO YYY
            MOVE SPACE TO HISFILE-KEY
@@ -109,42 +134,88 @@
            MOVE HI-AMOUNTX TO HI-AMOUNTY
            COMPUTE HI-AMOUNT = HI-AMOUNTY / 100
            MOVE HI-AMOUNT TO NEF-8
-           DISPLAY HI-PATID " "  HI-DATE-TMM "/" 
-           HI-DATE-TDD "/" HI-DATE-TCC HI-DATE-TYY
-           " PC " HI-PAYCODE " CLAIM " HI-CLAIM
-           " AMOUNT " NEF-8 " " HI-PROC " " HI-DIAG " " HI-DOCP
-           ADD 1 TO YYY
-           IF YYY > 15 MOVE 0 TO YYY ACCEPT ANS
+           MOVE SPACE TO FILEOUT01
+           STRING HI-PATID " " HI-DATE-TMM "/" HI-DATE-TDD "/"
+             HI-DATE-TCC HI-DATE-TYY " PC " HI-PAYCODE " CLAIM "
+             HI-CLAIM " AMOUNT " NEF-8 " " HI-PROC " " HI-DIAG " "
+             HI-DOCP DELIMITED BY SIZE INTO FILEOUT01
+           PERFORM WRITE-LINE THRU WRITE-LINE-EXIT
            IF ANS NOT = SPACE GO TO P5.
            GO TO P1.
        A2.
            MOVE HISFILE01 TO PAYHIS01
            MOVE SPACE TO ANS
-           IF PC1-IND = 1 PERFORM C1.
-           IF ANS NOT = SPACE GO TO P5.
-           IF PC2-IND = 2 PERFORM C2.
+           IF PC-IND NOT = 1 GO TO P1.
+           MOVE PC-AMOUNT TO NEF-8
+           MOVE PC-DATE-T TO HI-DATE-T
+           MOVE PC-PAYCODE TO HI-PAYCODE
+           MOVE PC-DENIAL TO HI-WORK
+           PERFORM A3 THRU A3-EXIT.
            IF ANS NOT = SPACE GO TO P5.
            GO TO P1.
-       C1. MOVE PC1-AMOUNT TO NEF-8
-           MOVE PC1-DATE-T TO HI-DATE-T
-           MOVE PC1-PAYCODE TO HI-PAYCODE
-           MOVE PC1-DENIAL TO HI-WORK
-           PERFORM A3 THRU A3-EXIT.
-       C2. MOVE PC2-AMOUNT TO NEF-8
-           MOVE PC2-DATE-T TO HI-DATE-T
-           MOVE PC2-PAYCODE TO HI-PAYCODE
-           MOVE PC2-DENIAL TO HI-WORK
-           PERFORM A3 THRU A3-EXIT.
        A3.
-      *    MOVE HI-AMOUNT TO NEF-8
-           DISPLAY "          "  " "  HI-DATE-TMM "/" HI-DATE-TDD 
-           "/" HI-DATE-TCC HI-DATE-TYY
-           "    " HI-PAYCODE " " HI-WORK
-           "     " NEF-8
-           ADD 1 TO YYY
-           IF YYY > 15 MOVE 0 TO YYY ACCEPT ANS.
-      *    IF ANS NOT = SPACE GO TO P5.
-      *    GO TO P1.
+           MOVE SPACE TO FILEOUT01
+           STRING "          " " " HI-DATE-TMM "/" HI-DATE-TDD "/"
+             HI-DATE-TCC HI-DATE-TYY "    " HI-PAYCODE " " HI-WORK
+             "     " NEF-8 DELIMITED BY SIZE INTO FILEOUT01
+           PERFORM WRITE-LINE THRU WRITE-LINE-EXIT.
        A3-EXIT. EXIT.
-       P5.  CLOSE HISFILE
+
+      * DISPLAYs and paces the ACCEPT ANS "MORE?" prompt in the
+      * original interactive mode; in ACTION = "HSB" batch mode it
+      * just writes the same line to FILEOUT with no pause, so a
+      * whole list of garnos can run unattended.
+       WRITE-LINE.
+           IF WS-BATCH-MODE = "Y"
+               WRITE FILEOUT01
+               GO TO WRITE-LINE-EXIT
+           END-IF
+           DISPLAY FILEOUT01
+           ADD 1 TO YYY
+           IF YYY > 15
+               MOVE 0 TO YYY
+               ACCEPT ANS
+           END-IF.
+       WRITE-LINE-EXIT. EXIT.
+
+       P5.
+           IF WS-BATCH-MODE = "Y"
+               GO TO BATCH-NEXT
+           END-IF
+           CLOSE HISFILE
+           EXIT PROGRAM.
+
+      * ACTION = "HSB" - reads a PARMFILE of garnos and writes the
+      * same charge/payment history lines A1/A2/A3 already build to
+      * FILEOUT instead of the screen, for a batch extract run.
+       BATCH-START.
+           MOVE "Y" TO WS-BATCH-MODE
+           OPEN INPUT PARMFILE
+           OPEN OUTPUT FILEOUT
+           OPEN INPUT HISFILE.
+       BATCH-NEXT.
+           READ PARMFILE
+             AT END
+               GO TO BATCH-DONE
+           END-READ
+           MOVE PF-GARNO TO G-GARNO
+           MOVE 0 TO YYY
+           MOVE SPACE TO HISFILE-KEY
+           MOVE G-GARNO TO HI-KEY8
+           MOVE SPACE TO FILEOUT01
+           STRING "CLAIM HISTORY FOR GARNO " G-GARNO
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+           ADD 1 TO BATCH-CNTR
+           START HISFILE KEY > HISFILE-KEY
+             INVALID
+               GO TO BATCH-NEXT
+           END-START
+           GO TO P1.
+       BATCH-DONE.
+           MOVE SPACE TO FILEOUT01
+           STRING "TOTAL ACCOUNTS: " BATCH-CNTR
+             DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01
+           CLOSE PARMFILE FILEOUT HISFILE.
            EXIT PROGRAM.
