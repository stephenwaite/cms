@@ -17,6 +17,9 @@
                LOCK MODE MANUAL.
            SELECT FILEIN ASSIGN TO "S35"
                ORGANIZATION LINE SEQUENTIAL.
+           SELECT ICDDATEFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS ICDDATE-KEY
+               LOCK MODE MANUAL.
 
        DATA DIVISION.
 
@@ -30,12 +33,24 @@
 
        FD  FILEIN.
        01  FILEIN01 PIC X(90).
-       
+
+      * effective/retirement dates for each ICD code - same
+      * ICDDATEFILE maintained by icd10009.cob.
+       FD  ICDDATEFILE.
+       01  ICDDATE01.
+           02 ICDDATE-KEY PIC X(7).
+           02 ICDDATE-EFFDATE PIC X(8).
+           02 ICDDATE-ENDDATE PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  TODAY-8 PIC X(8).
+
        PROCEDURE DIVISION.
-       
-       P0. 
+
+       P0.
            OPEN INPUT FILEIN
-           OPEN I-O DIAGFILE. 
+           OPEN I-O DIAGFILE ICDDATEFILE.
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD.
 
        P1.
            MOVE SPACE TO FILEIN01.
@@ -44,7 +59,7 @@
            IF FILEIN01(15:1) = "0"
                GO TO P1
            END-IF
-           
+
            MOVE FILEIN01(7:7) TO DIAG-KEY
            MOVE FILEIN01(17:61) TO DIAG-TITLE
            MOVE SPACE TO DIAG-MEDB
@@ -54,10 +69,21 @@
                    DISPLAY FILEIN01
                    ACCEPT OMITTED
            END-WRITE
-           
+
+           MOVE DIAG-KEY TO ICDDATE-KEY
+           READ ICDDATEFILE
+             INVALID
+               MOVE TODAY-8 TO ICDDATE-EFFDATE
+               MOVE SPACE TO ICDDATE-ENDDATE
+               WRITE ICDDATE01
+             NOT INVALID
+               MOVE SPACE TO ICDDATE-ENDDATE
+               REWRITE ICDDATE01
+           END-READ
+
            GO TO P1.
-           
 
-       P9. 
-           CLOSE DIAGFILE FILEIN. 
+
+       P9.
+           CLOSE DIAGFILE FILEIN ICDDATEFILE.
            STOP RUN.
