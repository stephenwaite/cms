@@ -29,43 +29,66 @@
            02 rarc-reason pic x(112). 
 
        FD  fileout.
-       01  fileout01 pic x(120).       
-      
+       01  fileout01 pic x(120).
+
        WORKING-STORAGE SECTION.
 
+       01  NEW-RARC-REASON PIC X(112).
+
        PROCEDURE DIVISION.
 
        P0.
-           OPEN output rarcfile fileout.
-
-           close rarcfile.
-
-           open i-o rarcfile.
+           OPEN I-O rarcfile.
 
            open input file1.
+           open output fileout.
 
        p1.
            move space to file101
-           read file1 
+           read file1
              at end
                go to p99
            end-read
-                      
+
            move space to rarcfile01
            move file101 to rarcfile01
            write rarcfile01
              invalid
-               move space to fileout01
-               string "file1 " file101 delimited by size into fileout01
-               write fileout01
-               end-write
+               perform UPDATE-EXISTING-RARC
+                 THRU UPDATE-EXISTING-RARC-EXIT
            end-write
 
            go to p1.
-       
+
+       UPDATE-EXISTING-RARC.
+           MOVE rarc-reason TO NEW-RARC-REASON
+           READ rarcfile
+             INVALID KEY
+               MOVE SPACE TO fileout01
+               STRING "file1 " file101 delimited by size into fileout01
+               WRITE fileout01
+               GO TO UPDATE-EXISTING-RARC-EXIT
+           END-READ
+
+           IF rarc-reason NOT = NEW-RARC-REASON
+               MOVE SPACE TO fileout01
+               STRING "RARC " rarc-key " UPDATED OLD=" rarc-reason
+                 DELIMITED BY SIZE INTO fileout01
+               WRITE fileout01
+               MOVE NEW-RARC-REASON TO rarc-reason
+               REWRITE rarcfile01
+           ELSE
+               MOVE SPACE TO fileout01
+               STRING "RARC " rarc-key " NO CHANGE"
+                 DELIMITED BY SIZE INTO fileout01
+               WRITE fileout01
+           END-IF.
+       UPDATE-EXISTING-RARC-EXIT.
+           EXIT.
+
        p99.
-           close rarcfile file1 FILEOUT.          
+           close rarcfile file1 FILEOUT.
 
-           STOP RUN.       
+           STOP RUN.
 
        
