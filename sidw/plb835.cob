@@ -20,18 +20,100 @@
        FILE SECTION.
        FD  FILEIN.
        01  FI-1 PIC X.
-     
+
        FD  FILEOUT.
        01  FILEOUT01 PIC X(360).
        FD  FILEOUT2.
        01  FILEOUT201 PIC X(360).
 
-           
+
        WORKING-STORAGE SECTION.
        01 IN-TAB01.
           02 IN-TAB PIC X OCCURS 360 TIMES.
+       01 IN-TAB01R REDEFINES IN-TAB01 PIC X(360).
        01 X PIC 9999.
        01 CNTR PIC 999999 VALUE 1.
+
+      * PLB reconciliation - same inline-copy-the-layout-per-program
+      * idiom hipr136.cob/hip178.cob/tb139.cob use for CLP01/TS301
+      * rather than COPYing the unused copylib/hip5010-835.cpy.
+       01 SEG-ID PIC XXX.
+
+       01 TRN01.
+          02 TRN-0 PIC XXX.
+          02 TRN-1 PIC X.
+          02 TRN-2 PIC X(30).
+          02 TRN-3 PIC X(30).
+          02 TRN-4 PIC X(30).
+
+       01 CLP01.
+          02 CLP-0 PIC XXX.
+          02 CLP-1 PIC X(14).
+          02 CLP-2CLMSTAT PIC XX.
+          02 CLP-3TOTCLMCHG PIC X(9).
+          02 CLP-4TOTCLMPAY PIC X(9).
+
+       01 TS301.
+          02 TS3-0 PIC XXX.
+          02 TS3-1 PIC X(7).
+          02 TS3-2 PIC XX.
+          02 TS3-3 PIC X(8).
+          02 TS3-4 PIC XXXX.
+          02 TS3-5TOTCLM PIC X(9).
+          02 TS3-6TOTCVR PIC X(9).
+          02 TS3-7TOTNONCVR PIC X(9).
+          02 TS3-8TOTDENY PIC X(9).
+          02 TS3-9TOTPAID PIC X(9).
+
+      * PLB03/05/07/09/11/13 are each an adjustment-reason-code:
+      * reference-id composite, PLB04/06/08/10/12/14 the matching
+      * withhold/recovery/interest amount - up to 6 pairs per segment.
+       01 PLB01.
+          02 PLB-0 PIC XXX.
+          02 PLB-1PROVID PIC X(10).
+          02 PLB-2FISCDATE PIC X(8).
+          02 PLB-3REASON1 PIC X(14).
+          02 PLB-4AMT1 PIC X(9).
+          02 PLB-5REASON2 PIC X(14).
+          02 PLB-6AMT2 PIC X(9).
+          02 PLB-7REASON3 PIC X(14).
+          02 PLB-8AMT3 PIC X(9).
+          02 PLB-9REASON4 PIC X(14).
+          02 PLB-10AMT4 PIC X(9).
+          02 PLB-11REASON5 PIC X(14).
+          02 PLB-12AMT5 PIC X(9).
+          02 PLB-13REASON6 PIC X(14).
+          02 PLB-14AMT6 PIC X(9).
+
+      * one table entry per provider PLB segment seen, keyed by
+      * PLB-1PROVID, so the report breaks out a check/EFT trace
+      * number covering multiple providers the same way AMOUNT-1
+      * in carer303.cob breaks an X12 amount string into a numeric.
+       01 PROV-TAB01.
+          02 PROV-ENTRY OCCURS 50 TIMES.
+             03 PROV-ID PIC X(10).
+             03 PROV-PLB-TOTAL PIC S9(7)V99 VALUE 0.
+       01 PROV-CNTR PIC 99 VALUE 0.
+       01 PROV-X PIC 99.
+
+       01 TRACE-NUM PIC X(30) VALUE SPACE.
+       01 TOTPAID-SUM PIC S9(7)V99 VALUE 0.
+       01 CLP-PAY-SUM PIC S9(7)V99 VALUE 0.
+       01 PLB-GRAND-TOTAL PIC S9(7)V99 VALUE 0.
+       01 VARIANCE-AMT PIC S9(7)V99 VALUE 0.
+       01 UNACCOUNTED-AMT PIC S9(7)V99 VALUE 0.
+
+      * same string-amount-to-numeric idiom AMOUNT-1 in carer303.cob
+      * uses, widened from an 8-char to a 9-char X12 amount field.
+       01 AMT-SIGN PIC X.
+       01 AMT-DOLLAR PIC X(7) JUST RIGHT.
+       01 AMT-CENTS PIC XX.
+       01 AMT-ALF9 PIC X(9).
+       01 AMT-NUM9 PIC 9(9).
+       01 AMOUNT-X PIC S9(7)V99.
+
+       01 RPT-AMT PIC -(6)9.99.
+
        PROCEDURE DIVISION.
        P0.
            OPEN INPUT FILEIN OUTPUT FILEOUT FILEOUT2.
@@ -54,11 +136,208 @@
                MOVE FI-1 TO IN-TAB(X)
                GO TO P1
            END-IF
+           PERFORM CHECK-SEGMENT
            MOVE SPACE TO FILEOUT01
            WRITE FILEOUT01 FROM IN-TAB01
            MOVE 0 TO X
            MOVE SPACE TO FILEOUT01 IN-TAB01
            GO TO P1.
+
+      * picks a completed segment (IN-TAB01R, about to be written to
+      * FILEOUT) apart by type and feeds the PLB reconciliation
+      * totals - TRN for the check/EFT trace number, TS3 for the
+      * total paid, CLP for each claim's own payment, PLB for the
+      * provider-level adjustments to compare against the two.
+       CHECK-SEGMENT.
+           UNSTRING IN-TAB01R DELIMITED BY "*" INTO SEG-ID
+
+           EVALUATE SEG-ID
+             WHEN "TRN"
+               UNSTRING IN-TAB01R DELIMITED BY "*"
+                 INTO TRN-0 TRN-1 TRN-2
+               MOVE TRN-2 TO TRACE-NUM
+
+             WHEN "TS3"
+               MOVE SPACE TO TS301
+               UNSTRING IN-TAB01R DELIMITED BY "*"
+                 INTO TS3-0 TS3-1 TS3-2 TS3-3 TS3-4 TS3-5TOTCLM
+                   TS3-6TOTCVR TS3-7TOTNONCVR TS3-8TOTDENY
+                   TS3-9TOTPAID
+               MOVE TS3-9TOTPAID TO AMT-ALF9
+               PERFORM CONVERT-AMOUNT
+               ADD AMOUNT-X TO TOTPAID-SUM
+
+             WHEN "CLP"
+               MOVE SPACE TO CLP01
+               UNSTRING IN-TAB01R DELIMITED BY "*"
+                 INTO CLP-0 CLP-1 CLP-2CLMSTAT CLP-3TOTCLMCHG
+                   CLP-4TOTCLMPAY
+               MOVE CLP-4TOTCLMPAY TO AMT-ALF9
+               PERFORM CONVERT-AMOUNT
+               ADD AMOUNT-X TO CLP-PAY-SUM
+
+             WHEN "PLB"
+               MOVE SPACE TO PLB01
+               UNSTRING IN-TAB01R DELIMITED BY "*"
+                 INTO PLB-0 PLB-1PROVID PLB-2FISCDATE
+                   PLB-3REASON1 PLB-4AMT1 PLB-5REASON2 PLB-6AMT2
+                   PLB-7REASON3 PLB-8AMT3 PLB-9REASON4 PLB-10AMT4
+                   PLB-11REASON5 PLB-12AMT5 PLB-13REASON6 PLB-14AMT6
+               PERFORM FIND-PROV
+               PERFORM ADD-PLB-AMOUNT-1 THRU ADD-PLB-AMOUNT-6
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+      * one entry per distinct PLB-1PROVID - same linear find-or-add
+      * table idiom used wherever this repo needs a small in-memory
+      * lookup without a separate indexed file.
+       FIND-PROV.
+           MOVE 0 TO PROV-X
+           PERFORM VARYING PROV-X FROM 1 BY 1
+             UNTIL PROV-X > PROV-CNTR
+             OR PROV-ID(PROV-X) = PLB-1PROVID
+               CONTINUE
+           END-PERFORM
+
+           IF PROV-X > PROV-CNTR
+               ADD 1 TO PROV-CNTR
+               MOVE PROV-CNTR TO PROV-X
+               MOVE PLB-1PROVID TO PROV-ID(PROV-X)
+               MOVE 0 TO PROV-PLB-TOTAL(PROV-X)
+           END-IF.
+
+       ADD-PLB-AMOUNT-1.
+           IF PLB-3REASON1 = SPACE GO TO ADD-PLB-AMOUNT-1-EXIT.
+           MOVE PLB-4AMT1 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-1-EXIT.
+           EXIT.
+
+       ADD-PLB-AMOUNT-2.
+           IF PLB-5REASON2 = SPACE GO TO ADD-PLB-AMOUNT-2-EXIT.
+           MOVE PLB-6AMT2 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-2-EXIT.
+           EXIT.
+
+       ADD-PLB-AMOUNT-3.
+           IF PLB-7REASON3 = SPACE GO TO ADD-PLB-AMOUNT-3-EXIT.
+           MOVE PLB-8AMT3 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-3-EXIT.
+           EXIT.
+
+       ADD-PLB-AMOUNT-4.
+           IF PLB-9REASON4 = SPACE GO TO ADD-PLB-AMOUNT-4-EXIT.
+           MOVE PLB-10AMT4 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-4-EXIT.
+           EXIT.
+
+       ADD-PLB-AMOUNT-5.
+           IF PLB-11REASON5 = SPACE GO TO ADD-PLB-AMOUNT-5-EXIT.
+           MOVE PLB-12AMT5 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-5-EXIT.
+           EXIT.
+
+       ADD-PLB-AMOUNT-6.
+           IF PLB-13REASON6 = SPACE GO TO ADD-PLB-AMOUNT-6-EXIT.
+           MOVE PLB-14AMT6 TO AMT-ALF9
+           PERFORM CONVERT-AMOUNT
+           ADD AMOUNT-X TO PROV-PLB-TOTAL(PROV-X)
+           ADD AMOUNT-X TO PLB-GRAND-TOTAL.
+       ADD-PLB-AMOUNT-6-EXIT.
+           EXIT.
+
+      * same string-amount-to-numeric idiom AMOUNT-1 in carer303.cob
+      * uses - split on the decimal point, zero-pad, recombine, then
+      * DIVIDE by 100 to get a signed packed amount.
+       CONVERT-AMOUNT.
+           MOVE SPACES TO AMT-DOLLAR AMT-CENTS AMT-SIGN
+           IF AMT-ALF9(1:1) = "-"
+               MOVE "-" TO AMT-SIGN
+               UNSTRING AMT-ALF9(2:8) DELIMITED BY "."
+                 INTO AMT-DOLLAR AMT-CENTS
+           ELSE
+               UNSTRING AMT-ALF9 DELIMITED BY "."
+                 INTO AMT-DOLLAR AMT-CENTS
+           END-IF
+           INSPECT AMT-CENTS REPLACING ALL " " BY "0"
+           INSPECT AMT-DOLLAR REPLACING LEADING " " BY "0"
+           STRING AMT-DOLLAR AMT-CENTS DELIMITED BY SIZE INTO AMT-ALF9
+           MOVE AMT-ALF9 TO AMT-NUM9
+           DIVIDE AMT-NUM9 BY 100 GIVING AMOUNT-X
+           IF AMT-SIGN = "-"
+               COMPUTE AMOUNT-X = -1 * AMOUNT-X
+           END-IF.
+
+      * the reconciliation report itself - total paid less the sum
+      * of individual claim payments is the variance a payer's PLB
+      * adjustments are supposed to explain; UNACCOUNTED-AMT should
+      * come out to zero when they do.
+       WRITE-RECONCILIATION.
+           COMPUTE VARIANCE-AMT = TOTPAID-SUM - CLP-PAY-SUM
+           COMPUTE UNACCOUNTED-AMT = VARIANCE-AMT - PLB-GRAND-TOTAL
+
+           MOVE SPACE TO FILEOUT201
+           STRING "PLB RECONCILIATION - TRACE " TRACE-NUM
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           MOVE TOTPAID-SUM TO RPT-AMT
+           MOVE SPACE TO FILEOUT201
+           STRING "  TS3 TOTAL PAID.......... " RPT-AMT
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           MOVE CLP-PAY-SUM TO RPT-AMT
+           MOVE SPACE TO FILEOUT201
+           STRING "  SUM OF CLAIM PAYMENTS... " RPT-AMT
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           MOVE VARIANCE-AMT TO RPT-AMT
+           MOVE SPACE TO FILEOUT201
+           STRING "  VARIANCE TO EXPLAIN..... " RPT-AMT
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           PERFORM VARYING PROV-X FROM 1 BY 1
+             UNTIL PROV-X > PROV-CNTR
+               MOVE PROV-PLB-TOTAL(PROV-X) TO RPT-AMT
+               MOVE SPACE TO FILEOUT201
+               STRING "  PROVIDER " PROV-ID(PROV-X)
+                 " PLB ADJUSTMENTS... " RPT-AMT
+                 DELIMITED BY SIZE INTO FILEOUT201
+               WRITE FILEOUT201
+           END-PERFORM
+
+           MOVE PLB-GRAND-TOTAL TO RPT-AMT
+           MOVE SPACE TO FILEOUT201
+           STRING "  TOTAL PLB ADJUSTMENTS... " RPT-AMT
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201
+
+           MOVE UNACCOUNTED-AMT TO RPT-AMT
+           MOVE SPACE TO FILEOUT201
+           STRING "  UNACCOUNTED FOR.......... " RPT-AMT
+             DELIMITED BY SIZE INTO FILEOUT201
+           WRITE FILEOUT201.
+
        P99.
+           PERFORM WRITE-RECONCILIATION
            CLOSE FILEOUT FILEOUT2.
            STOP RUN.
