@@ -0,0 +1,600 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2026 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      * outbound 276 claim-status-request generator, segment-building
+      * modeled on nonrri/elig/x270.cob - closes the loop with
+      * npi277oe.cob, which can only process a 277 the payer sends
+      * unprompted until something builds the 276 inquiry first.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. npi276.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "S30" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+
+           SELECT GARFILE ASSIGN TO "S40" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS G-GARNO
+           LOCK MODE MANUAL.
+
+           SELECT PAYCUR ASSIGN TO "S45" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
+           LOCK MODE MANUAL.
+
+           SELECT SEGFILE ASSIGN TO "S50" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT HIPCLAIMFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS HIP-KEY
+           LOCK MODE MANUAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARMFILE.
+       01  PARMFILE01 PIC X(75).
+
+      * same inline CHARCUR01 layout x270.cob uses.
+       FD  CHARCUR
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS CHARCUR01.
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8 PIC X(8).
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+             03 CC-PATID7 PIC X(7).
+             03 CC-PATID8 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG PIC X(5).
+           02 CC-PROC.
+             03 CC-PROC1 PIC X(5).
+             03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC X(2).
+           02 CC-PAYCODE PIC XXX.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACTION PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-IOPAT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(5).
+           02 CC-DX3 PIC X(5).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-FREQ PIC X.
+           02 CC-FUTURE PIC X(5).
+
+      * same PAYCUR-KEY shape as CHARCUR-KEY, as rrr017.cob/kin020.cob
+      * already rely on, so a direct keyed READ tells us whether a
+      * given charge has been paid.
+       FD  PAYCUR
+           BLOCK CONTAINS 6 RECORDS
+           DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+           02 PAYCUR-KEY.
+             03 PC-KEY8 PIC X(8).
+             03 PC-KEY3 PIC XXX.
+           02 PC-AMOUNT PIC S9(4)V99.
+           02 PC-PAYCODE PIC 999.
+           02 PC-DENIAL PIC XX.
+           02 PC-CLAIM PIC X(6).
+           02 PC-DATE-T PIC 9(8).
+           02 PC-DATE-E PIC X(8).
+           02 PC-BATCH PIC X(6).
+
+      * same G-MASTER layout x270.cob uses.
+       FD  GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01 G-MASTER.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME PIC X(24).
+           02 G-BILLADD PIC X(22).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-COLLT PIC X.
+           02 G-PHONE PIC X(10).
+           02 G-SEX PIC X.
+           02 G-RELATE PIC X.
+           02 G-MSTAT PIC X.
+           02 G-DOB PIC X(8).
+           02 G-DUNNING PIC X.
+           02 G-ACCTSTAT PIC X.
+           02 G-PR-MPLR PIC X(4).
+           02 G-PRINS PIC XXX.
+           02 G-PR-ASSIGN PIC X.
+           02 G-PR-OFFICE PIC X(4).
+           02 G-PR-GROUP PIC X(10).
+           02 G-PRIPOL PIC X(16).
+           02 G-PRNAME PIC X(24).
+           02 G-PR-RELATE PIC X.
+           02 G-SE-MPLR PIC X(4).
+           02 G-SEINS PIC XXX.
+           02 G-SE-ASSIGN PIC X.
+           02 G-TRINSIND PIC X.
+           02 G-TRINS PIC XXX.
+           02 G-SE-GROUP PIC X(10).
+           02 G-SECPOL PIC X(16).
+           02 G-SENAME PIC X(24).
+           02 G-SE-RELATE PIC X.
+           02 G-COPAY PIC S9(5)V99.
+           02 G-LASTBILL PIC X(8).
+           02 G-ASSIGNM PIC X.
+           02 G-PRIVATE PIC X.
+           02 G-BILLCYCLE PIC X.
+           02 G-DELETE PIC X.
+           02 G-FILLER PIC XXX.
+
+       FD  SEGFILE.
+       01  SEGFILE01 PIC X(120).
+
+      * same ISA/GS sequence-control file x270.cob uses.
+       FD  HIPCLAIMFILE.
+       01  HIPCLAIMFILE01.
+           02 HIP-KEY PIC X.
+           02 HIP-NUM PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  GS01.
+           02 GS-0 PIC XX VALUE "GS".
+           02 GS-S0 PIC X VALUE "*".
+           02 GS-1 PIC XX VALUE "HR".
+           02 GS-S1 PIC X VALUE "*".
+           02 GS-2 PIC X(9) VALUE "701100357".
+           02 GS-S2 PIC X VALUE "*".
+           02 GS-3 PIC X(9) VALUE "752548221".
+           02 GS-S3 PIC X VALUE "*".
+           02 GS-4 PIC X(8).
+           02 GS-S4 PIC X VALUE "*".
+           02 GS-5 PIC X(4).
+           02 GS-S5 PIC X VALUE "*".
+           02 GS-NUM PIC X(9).
+           02 GS-S6 PIC X VALUE "*".
+           02 GS-7 PIC X VALUE "X".
+           02 GS-S7 PIC X VALUE "*".
+           02 GS-8 PIC X(12) VALUE "005010X212".
+           02 GS-S8 PIC X VALUE "*".
+           02 GS-END PIC X VALUE "~".
+       01  ST01.
+           02 ST-0 PIC XX VALUE "ST".
+           02 ST-S0 PIC X VALUE "*".
+           02 ST-1 PIC XXX VALUE "276".
+           02 ST-S1 PIC X VALUE "*".
+           02 ST-NUM PIC X(9).
+           02 ST-END PIC X VALUE "~".
+       01  SE01.
+           02 SE-0 PIC XX VALUE "SE".
+           02 SE-S0 PIC X VALUE "*".
+           02 SE-CNTR PIC X(9).
+           02 SE-S1 PIC X VALUE "*".
+           02 SE-NUM PIC X(9).
+           02 SE-END PIC X VALUE "~".
+       01  GE01.
+           02 GE-0 PIC XX VALUE "GE".
+           02 GE-S0 PIC X VALUE "*".
+           02 GE-CNTR PIC 9 VALUE 1.
+           02 GE-S1 PIC X VALUE "*".
+           02 GE-NUM PIC X(9).
+           02 GE-END PIC X VALUE "~".
+       01  BHT01.
+           02 BHT-0 PIC XXX VALUE "BHT".
+           02 BHT-S0 PIC X VALUE "*".
+           02 BHT-1 PIC X(4) VALUE "0010".
+           02 BHT-S1 PIC X VALUE "*".
+           02 BHT-2 PIC XX VALUE "13".
+           02 BHT-S2 PIC X VALUE "*".
+           02 BHT-NUM PIC X(9).
+           02 BHT-S3 PIC X VALUE "*".
+           02 BHT-DATE PIC X(8).
+           02 BHT-S4 PIC X VALUE "*".
+           02 BHT-TIME PIC X(4).
+           02 BHT-END PIC X VALUE "~".
+       01  TRN01.
+           02 TRN-0 PIC XXX VALUE "TRN".
+           02 TRN-S0 PIC X VALUE "*".
+           02 TRN-1 PIC X VALUE "1".
+           02 TRN-S1 PIC X VALUE "*".
+           02 TRN-2 PIC X(8).
+           02 TRN-S2 PIC X VALUE "*".
+           02 TRN-3 PIC X(10) VALUE "9701100357".
+           02 TRN-END PIC X VALUE "~".
+       01  REF01.
+           02 REF-0 PIC XXX VALUE "REF".
+           02 REF-S0 PIC X VALUE "*".
+           02 REF-CODE PIC XX.
+           02 REF-S1 PIC X VALUE "*".
+           02 REF-ID PIC X(30).
+           02 REF-END PIC X VALUE "~".
+       01  NM101.
+           02 NM1-0 PIC XXX VALUE "NM1".
+           02 NM1-S0 PIC X VALUE "*".
+           02 NM1-1 PIC XXX.
+           02 NM1-S1 PIC X VALUE "*".
+           02 NM1-SOLO PIC X.
+           02 NM1-S2 PIC X VALUE "*".
+           02 NM1-NAMEL PIC X(40).
+           02 NM1-S3 PIC X VALUE "*".
+           02 NM1-NAMEF PIC X(25).
+           02 NM1-S4 PIC X VALUE "*".
+           02 NM1-NAMEM PIC X.
+           02 NM1-S5 PIC X VALUE "*".
+           02 NM1-S51 PIC X VALUE "*".
+           02 NM1-NAMES PIC XXX.
+           02 NM1-S6 PIC X VALUE "*".
+           02 NM1-EINSS PIC XX.
+           02 NM1-S7 PIC X VALUE "*".
+           02 NM1-CODE PIC X(16).
+           02 NM1-END PIC X VALUE "~".
+       01  N301.
+           02 N3-0 PIC XX VALUE "N3".
+           02 N3-S0 PIC X VALUE "*".
+           02 N3-STREET PIC X(24).
+           02 N3-S1 PIC X VALUE "*".
+           02 N3-BILLADD PIC X(24).
+           02 N3-END PIC X VALUE "~".
+       01  N401.
+           02 N4-0 PIC XX VALUE "N4".
+           02 N4-S0 PIC X VALUE "*".
+           02 N4-CITY PIC X(20).
+           02 N4-S1 PIC X VALUE "*".
+           02 N4-STATE PIC XX.
+           02 N4-S2 PIC X VALUE "*".
+           02 N4-ZIP PIC X(9).
+           02 N4-END PIC X VALUE "~".
+       01  HL01.
+           02 HL-0 PIC XX VALUE "HL".
+           02 HL-S0 PIC X VALUE "*".
+           02 HL-NUMX PIC X(5).
+           02 HL-S1 PIC X VALUE "*".
+           02 HL-PARENT PIC X(5).
+           02 HL-S2 PIC X VALUE "*".
+           02 HL-CODE PIC X(4).
+           02 HL-S3 PIC X VALUE "*".
+           02 HL-CHILD PIC X.
+           02 HL-S4 PIC X VALUE "*".
+           02 HL-END PIC X VALUE "~".
+       01  SUBPER01.
+           02 SUBPER-0 PIC XXX VALUE "PER".
+           02 SUBPER-S0 PIC X VALUE "*".
+           02 SUBPER-1 PIC XX VALUE "IC".
+           02 SUBPER-S1 PIC X VALUE "*".
+           02 SUBPER-2 PIC X(9) VALUE "S WAITE".
+           02 SUBPER-S2 PIC X VALUE "*".
+           02 SUBPER-3 PIC XX VALUE "TE".
+           02 SUBPER-S3 PIC X VALUE "*".
+           02 SUBPER-4 PIC X(10) VALUE "8003718685".
+           02 SUBPER-END PIC X VALUE "~".
+       01  AMT01.
+           02 AMT-0 PIC XXX VALUE "AMT".
+           02 AMT-S0 PIC X VALUE "*".
+           02 AMT-1 PIC XX VALUE "T3".
+           02 AMT-S1 PIC X VALUE "*".
+           02 AMT-2 PIC X(9).
+           02 AMT-END PIC X VALUE "~".
+       01  DTP01.
+           02 DTP-0 PIC XXX VALUE "DTP".
+           02 DTP-S0 PIC X VALUE "*".
+           02 DTP-1 PIC XXX VALUE "472".
+           02 DTP-S1 PIC X VALUE "*".
+           02 DTP-2 PIC XX VALUE "D8".
+           02 DTP-S2 PIC X VALUE "*".
+           02 DTP-3 PIC X(8).
+           02 DTP-END PIC X VALUE "~".
+       01  RECNM101.
+           02 RECNM1-0 PIC XXX VALUE "NM1".
+           02 RECNM1-S0 PIC X VALUE "*".
+           02 RECNM1-1 PIC XXX VALUE "PR ".
+           02 RECNM1-S1 PIC X VALUE "*".
+           02 RECNM1-SOLO PIC X VALUE "2".
+           02 RECNM1-S2 PIC X VALUE "*".
+           02 RECNM1-NAMEL PIC X(11) VALUE "VT MEDICAID".
+           02 RECNM1-S3 PIC X VALUE "*".
+           02 RECNM1-S4 PIC X VALUE "*".
+           02 RECNM1-S5 PIC X VALUE "*".
+           02 RECNM1-S51 PIC X VALUE "*".
+           02 RECNM1-S6 PIC X VALUE "*".
+           02 RECNM1-8 PIC XX VALUE "PI".
+           02 RECNM1-S7 PIC X VALUE "*".
+           02 RECNM1-CODE PIC X(9) VALUE "752548221".
+           02 RECNM1-END PIC X VALUE "~".
+
+       01  TIME-X.
+           02 TIME-HHMM PIC X(4).
+           02 FILLER PIC X(4).
+       01  NUM5 PIC 9(5).
+       01  NUM9 PIC 9(9).
+       01  ALF5 PIC X(5).
+       01  ALF9 PIC X(9).
+       01  ALFS PIC X(5).
+       01  ALFS9 PIC X(9).
+       01  ALF5Z PIC ZZZZZ.
+       01  ALF9Z PIC ZZZZZZZZZ.
+       01  ALF5NUM PIC X(5).
+       01  ALF9NUM PIC X(9).
+       01  ALF8Z PIC ZZZZ9.99.
+       01  ALF8 PIC X(8).
+       01  ALFS8 PIC X(8).
+       01  ALF8NUM PIC X(8).
+       01  NUM7 PIC 9(5)V99.
+       01  HL-NUM PIC 9(5) VALUE 0.
+       01  HL-NUMPRV-SAVE PIC X(5).
+       01  HL-NUMPARENT-SAVE PIC 9(5) VALUE 0.
+
+      * A0-read org/submitter data - same field order as x270.cob's
+      * A0 paragraph, with CUTOFF-DATE added on as the final field.
+       01  EIN-CODE PIC X(12).
+       01  EINSS-TYPE PIC X.
+       01  CONTACT-NAME PIC X(30).
+       01  TELE-PHONE PIC X(10).
+       01  INSGROUP-CODE PIC X(12).
+       01  SUBMIT-2 PIC XX.
+       01  ORG-NAME PIC X(40).
+       01  ORG-STREET PIC X(24).
+       01  ORG-CITY PIC X(30).
+       01  ORG-STATE PIC XX.
+       01  ORG-ZIP PIC X(5).
+       01  GROUP-3 PIC XXX.
+       01  CUTOFF-DATE PIC X(8).
+
+       01  CLM-CNTR PIC 9(7) VALUE 0.
+       01  PAID-CNTR PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * modeled on x270.cob's P0 - same HIPCLAIMFILE ISA/GS control-
+      * number idiom, then a single HL 20/21 envelope header followed
+      * by one HL 22 subscriber loop per outstanding claim.
+       P0.
+           OPEN INPUT PARMFILE GARFILE CHARCUR PAYCUR
+           OPEN OUTPUT SEGFILE
+           OPEN I-O HIPCLAIMFILE
+
+           MOVE "A" TO HIP-KEY
+           READ HIPCLAIMFILE WITH LOCK
+             INVALID
+               DISPLAY "BAD HIPCLAIMFILE"
+               GO TO P99
+           END-READ
+
+           COMPUTE NUM9 = HIP-NUM
+           PERFORM NUM-LEFT9
+           MOVE ALF9NUM TO GS-NUM
+           MOVE ALF9NUM TO GE-NUM
+           ADD 1 TO HIP-NUM
+
+           PERFORM A0 THRU A0-EXIT
+
+           MOVE SPACE TO SEGFILE01
+           ACCEPT TIME-X FROM TIME
+           MOVE TIME-HHMM TO BHT-TIME
+           ACCEPT BHT-DATE FROM CENTURY-DATE
+           MOVE BHT-DATE TO GS-4
+           WRITE SEGFILE01 FROM GS01
+
+           MOVE SPACE TO SEGFILE01
+           COMPUTE NUM9 = HIP-NUM
+           PERFORM NUM-LEFT9
+           MOVE ALF9NUM TO ST-NUM
+           MOVE ALF9NUM TO SE-NUM
+           ADD 1 TO HIP-NUM
+           WRITE SEGFILE01 FROM ST01
+
+           COMPUTE NUM9 = HIP-NUM
+           PERFORM NUM-LEFT9
+           MOVE ALF9NUM TO BHT-NUM
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM BHT01
+
+      *    HL 20 - information source (payer)
+           ADD 1 TO HL-NUM
+           MOVE HL-NUM TO HL-NUMPRV-SAVE
+           COMPUTE NUM5 = HL-NUM
+           PERFORM NUM-LEFT
+           MOVE ALF5NUM TO HL-NUMX
+           MOVE SPACE TO HL-PARENT
+           MOVE "20  " TO HL-CODE
+           MOVE "1" TO HL-CHILD
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM HL01
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM RECNM101
+
+      *    HL 21 - information receiver (submitter)
+           ADD 1 TO HL-NUM
+           MOVE HL-NUM TO HL-NUMPRV-SAVE
+           COMPUTE NUM5 = HL-NUM
+           PERFORM NUM-LEFT
+           MOVE ALF5NUM TO HL-NUMX
+           MOVE "1" TO HL-PARENT
+           MOVE "21  " TO HL-CODE
+           MOVE "1" TO HL-CHILD
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM HL01
+
+           MOVE "41 " TO NM1-1
+           MOVE "2" TO NM1-SOLO
+           MOVE SPACE TO NM1-NAMEL NM1-NAMEF
+           MOVE ORG-NAME TO NM1-NAMEL
+           MOVE "46" TO NM1-EINSS
+           MOVE SPACE TO NM1-CODE
+           MOVE "330897513" TO NM1-CODE
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM NM101
+
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM SUBPER01
+
+           MOVE HL-NUM TO HL-NUMPARENT-SAVE
+
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P99.
+
+      * one HL 22 subscriber loop per CHARCUR row older than
+      * CUTOFF-DATE with no matching PAYCUR row - same direct-keyed
+      * CHARCUR/PAYCUR matching rrr017.cob's key layout supports.
+       P1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P99.
+
+           ADD 1 TO CLM-CNTR
+
+           IF CC-DATE-T > CUTOFF-DATE
+               GO TO P1
+           END-IF
+
+           MOVE CHARCUR-KEY TO PAYCUR-KEY
+           READ PAYCUR
+             NOT INVALID
+               ADD 1 TO PAID-CNTR
+               GO TO P1
+           END-READ
+
+           MOVE CC-KEY8 TO G-GARNO
+           READ GARFILE
+             INVALID
+               CONTINUE
+           END-READ.
+
+       P2.
+           ADD 1 TO HL-NUM
+           COMPUTE NUM5 = HL-NUM
+           PERFORM NUM-LEFT
+           MOVE ALF5NUM TO HL-NUMX
+           MOVE HL-NUMPARENT-SAVE TO NUM5
+           PERFORM NUM-LEFT
+           MOVE ALF5NUM TO HL-PARENT
+           MOVE "22  " TO HL-CODE
+           MOVE "0" TO HL-CHILD
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM HL01
+
+           MOVE SPACE TO TRN-2
+           MOVE CC-KEY8 TO TRN-2(1:8)
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM TRN01
+
+           MOVE "IL " TO NM1-1
+           MOVE "1" TO NM1-SOLO
+           MOVE SPACE TO NM1-NAMEL NM1-NAMEF NM1-NAMEM NM1-NAMES
+           MOVE G-GARNAME TO NM1-NAMEL
+           MOVE "MI" TO NM1-EINSS
+           MOVE SPACE TO NM1-CODE
+           MOVE CC-KEY8 TO NM1-CODE(1:8)
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM NM101
+
+           MOVE "EJ" TO REF-CODE
+           MOVE SPACE TO REF-ID
+           MOVE CC-CLAIM TO REF-ID
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM REF01
+
+           COMPUTE NUM7 = CC-AMOUNT
+           PERFORM AMT-LEFT
+           MOVE SPACE TO AMT-2
+           MOVE ALF8NUM TO AMT-2
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM AMT01
+
+           MOVE CC-DATE-T TO DTP-3
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM DTP01
+
+           GO TO P1.
+
+      * A0 reads the same PARMFILE fields, in the same order, that
+      * oa837.cob/x270.cob's A0 already reads - CUTOFF-DATE is a new
+      * 14th field, the date an unpaid claim has to predate to be
+      * included in this run's status request.
+       A0.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO EIN-CODE.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO EINSS-TYPE.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO CONTACT-NAME.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO TELE-PHONE.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO INSGROUP-CODE.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO SUBMIT-2.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO ORG-NAME.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO ORG-STREET.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO ORG-CITY.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO ORG-STATE.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO ORG-ZIP.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01 TO GROUP-3.
+           READ PARMFILE AT END GO TO A0-EXIT.
+           MOVE PARMFILE01(1:8) TO CUTOFF-DATE.
+       A0-EXIT.
+           EXIT.
+
+       NUM-LEFT.
+           MOVE NUM5 TO ALF5Z ALFS
+           MOVE SPACE TO ALF5NUM
+           MOVE ALF5Z TO ALF5
+           UNSTRING ALF5 DELIMITED ALL " " INTO ALFS ALF5NUM.
+       NUM-LEFT9.
+           MOVE NUM9 TO ALF9Z
+           MOVE SPACE TO ALF9NUM
+           MOVE ALF9Z TO ALF9 ALFS9
+           UNSTRING ALF9 DELIMITED ALL " " INTO ALFS9 ALF9NUM.
+
+      * same numeric-to-alpha amount idiom oa837.cob's 2300CLM uses.
+       AMT-LEFT.
+           MOVE NUM7 TO ALF8Z
+           MOVE SPACE TO ALF8NUM ALFS8
+           MOVE ALF8Z TO ALF8
+           UNSTRING ALF8 DELIMITED ALL " " INTO ALFS8 ALF8NUM.
+
+       P99.
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM SE01
+           MOVE SPACE TO SEGFILE01
+           WRITE SEGFILE01 FROM GE01
+
+           DISPLAY "NPI276 - CLAIMS SCANNED: " CLM-CNTR
+           DISPLAY "NPI276 - ALREADY PAID, SKIPPED: " PAID-CNTR
+
+           REWRITE HIPCLAIMFILE01
+           CLOSE PARMFILE GARFILE CHARCUR PAYCUR SEGFILE HIPCLAIMFILE.
+           STOP RUN.
